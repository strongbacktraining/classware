@@ -44,7 +44,9 @@
            DATA RECORD IS SRT-Rec.
        01  SRT-REC.
            05 SRT-KEY                  PIC X(5).
-           05 FILLER                   PIC X(95).
+           05 FILLER                   PIC X(35).
+           05 SRT-DATE-ADMIT-KEY       PIC X(10).
+           05 FILLER                   PIC X(50).
 
 
        WORKING-STORAGE SECTION.
@@ -62,6 +64,7 @@
 
        PROCEDURE DIVISION.
            SORT SRTFILE ON ASCENDING SRT-KEY
+                        ON DESCENDING SRT-DATE-ADMIT-KEY
                USING  INFILE
                GIVING OUTFILE.
 
