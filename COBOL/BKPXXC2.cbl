@@ -24,11 +24,14 @@
           05 MENU-MAPS     PIC X(8) VALUE 'BKMXXGA '.                   00007201
           05 DETAIL-MAPS   PIC X(8) VALUE 'BKMXXGB '.                   00007601
           05 MENU-TRAN     PIC X(8) VALUE 'BKXX'.                       00008001
-      *    Comment out the next line and remove the one of the comment  00008100
-      *    from the next two lines to pick a right currency symobol     00008200
-          05 INIT-AMOUNT   PIC X(8) VALUE '-000.00'.                    0008300
-      *    05 INIT-AMOUNT   PIC X(8) VALUE '£0000.00'.                  00008400
-      *    05 INIT-AMOUNT   PIC X(8) VALUE '¥0000.00'.                  00008500
+      *                                                                 00008100
+      *    ALL THREE CURRENCIES THIS BANK SUPPORTS ARE ACTIVE AT ONCE   00008150
+      *    NOW - THE OPERATOR PICKS ONE PER ACCOUNT VIA CURRI ON THE    00008200
+      *    OPEN-NEW-ACCOUNT SCREEN, AND CURR-INIT-AMT SUPPLIES THE      00008250
+      *    STARTING BALANCE IN THAT CURRENCY'S OWN FORMAT.              00008320
+      *                                                                 00008350
+       01  CURRENCY-TABLE.                                               00008400
+                        COPY BKCCURR.                                    00008410
       *                                                                 00009130
       *    NEXT FIELD TO VERIFY AMOUNTI                                 00009200
       *                                                                 00009300
@@ -68,16 +71,20 @@
       *                                                                 00013300
            IF ACCOUNT-OPEN OF LINK-AREA THEN                            00013905
               MOVE 'OPEN NEW ACCOUNT' TO TITLEO                         00014033
-              MOVE 'ENTER DATA AND PRESS ENTER KEY' TO MSG3O            00014100
+              MOVE 'ENTER DATA, D/P/Y CURRENCY, AND PRESS ENTER' TO     00014100
+                   MSG3O                                                00014150
       *                                                                 00014200
               MOVE KEYNUM OF LINK-AREA TO NUMBO                         00014607
       *                                                                 00014700
       *       FOR THE "ADDS" TRANSACTION, THE AMOUNT FIELD HAS THE      00014800
       *       ATTRIBUTE BYTE SET TO NUMERIC SO ONLY NUMERIC DATA CAN    00014900
-      *       BE ENTERED.                                               00015000
+      *       BE ENTERED. THE CURRENCY CODE DEFAULTS TO DOLLARS ('D')   00014950
+      *       BUT THE OPERATOR MAY OVERTYPE IT WITH 'P' (POUNDS) OR     00014970
+      *       'Y' (YEN) TO OPEN THE ACCOUNT IN THAT CURRENCY.           00014990
       *                                                                 00015100
               MOVE DFHBMUNN TO AMOUNTA                                  00015200
-              MOVE INIT-AMOUNT TO AMOUNTO                               00015300
+              MOVE CURT-INIT-AMT(1) TO AMOUNTO                          00015250
+              MOVE CURT-CODE(1) TO CURRO                                00015280
               GO TO MAP-SEND.                                           00015407
       *                                                                 00015500
       *    READ THE FILE RECORD INTO THE FILE AREA.                     00015600
@@ -122,6 +129,19 @@
            IF ACCOUNT-CHANGE OF LINK-AREA THEN                          00019805
               MOVE 'ACCOUNT UPDATE' TO TITLEO                           00020233
               MOVE 'CHANGE FIELDS AND PRESS ENTER' TO MSG3O .           00020307
+      *                                                                 00020320
+      *       "CLOS" DISPLAYS THE ACCOUNT READ-ONLY, LIKE AN INQUIRY,   00020330
+      *       AND ASKS FOR CONFIRMATION BEFORE THE ACCOUNT IS REMOVED.  00020340
+      *                                                                 00020350
+           IF ACCOUNT-CLOSE OF LINK-AREA THEN                           00020360
+              MOVE 'CLOSE ACCOUNT' TO TITLEO                            00020370
+              MOVE 'PRESS ENTER TO CLOSE THIS ACCOUNT' TO MSG3O         00020380
+              MOVE DFHBMPRO TO NAMEA                                    00020390
+              MOVE DFHBMPRO TO ADDRA                                    00020400
+              MOVE DFHBMPRO TO PHONEA                                   00020410
+              MOVE DFHBMPRO TO DATEA                                    00020420
+              MOVE DFHBMPRO TO AMOUNTA                                  00020430
+              MOVE DFHBMPRO TO COMMENTA.                                00020440
                                                                         00020407
        MAP-BUILD.                                                       00020507
       *                                                                 00021300
@@ -134,6 +154,7 @@
            MOVE DATEX   IN FILEA TO DATEO.                              00022000
            MOVE AMOUNT  IN FILEA TO AMOUNTO.                            00022100
            MOVE COMMENT IN FILEA TO COMMENTO.                           00022200
+           PERFORM SET-CURR-DISPLAY.                                    00022250
                                                                         00022307
        MAP-SEND.                                                        00022400
       *                                                                 00022500
@@ -141,6 +162,25 @@
       *                                                                 00022800
            EXEC CICS SEND MAP('DETAIL') MAPSET(DETAIL-MAPS)             00022900
                      ERASE END-EXEC.                                    00023000
+                                                                        00023050
+       SET-CURR-DISPLAY.                                                00023060
+      *                                                                 00023070
+      *    THE ACCOUNT'S CURRENCY IS NOT STORED SEPARATELY - IT IS      00023080
+      *    ALREADY THE LEADING BYTES OF THE FORMATTED AMOUNT, SO        00023090
+      *    CURRO IS DERIVED BY MATCHING THOSE BYTES BACK AGAINST        00023092
+      *    THE CURRENCY TABLE. THE FULL 2-BYTE SYMBOL WIDTH IS USED     00023093
+      *    BECAUSE THE POUND AND YEN SYMBOLS SHARE A LEADING BYTE IN    00023095
+      *    THIS SITE'S CODE PAGE. AN UNRECOGNIZED SYMBOL DEFAULTS TO    00023094
+      *    THE FIRST TABLE ENTRY (DOLLARS).                             00023096
+      *                                                                 00023098
+           SET CURT-IDX TO 1.                                           00023100
+           SEARCH CURT-ENTRY                                            00023102
+               AT END SET CURT-IDX TO 1                                 00023104
+               WHEN CURT-INIT-AMT(CURT-IDX) (1:2) =                     00023106
+                    AMOUNT IN FILEA (1:2)                                00023108
+                    CONTINUE.                                           00023110
+           MOVE CURT-CODE(CURT-IDX) TO CURRO.                            00023112
+                                                                        00023114
        FIN.                                                             00023100
       *                                                                 00023207
       *    THIS PROGRAM IS INVOKED WITH NEXT TERMINAL RESPONSE.         00023307
@@ -161,7 +201,20 @@
       *                                                                 00024800
            EXEC CICS RECEIVE MAP('DETAIL') MAPSET(DETAIL-MAPS)          00024900
                      RESP(RESPONSE) END-EXEC.                           00025000
-           IF RESPONSE NOT = DFHRESP(NORMAL) THEN GO TO CHECK-RESP.     00025100
+      *                                                                 00025010
+      *    THE CLOSE-ACCOUNT CONFIRMATION SCREEN IS ENTIRELY PROTECTED  00025020
+      *    FIELDS, SO PRESSING ENTER WITH NO DATA ENTERED RETURNS       00025030
+      *    "MAPFAIL" RATHER THAN "NORMAL" - THAT STILL MEANS THE        00025040
+      *    OPERATOR CONFIRMED THE CLOSE, SO IT IS TREATED THE SAME AS   00025050
+      *    A NORMAL RESPONSE HERE INSTEAD OF FALLING INTO CHECK-RESP'S  00025060
+      *    GENERAL "RECORD NOT MODIFIED" HANDLING.                      00025070
+      *                                                                 00025080
+           IF RESPONSE NOT = DFHRESP(NORMAL) THEN                       00025100
+              IF RESPONSE = DFHRESP(MAPFAIL) AND                        00025110
+                 ACCOUNT-CLOSE OF LINK-AREA THEN                        00025120
+                 CONTINUE                                               00025130
+              ELSE                                                      00025140
+                 GO TO CHECK-RESP.                                      00025150
                                                                         00025207
       *                                                                 00026633
       *          THE UPDATE FLAG IS SET IN THE RECORD AREA AND THE      00028400
@@ -182,6 +235,13 @@
                  MOVE 'A' TO STAT IN FILEA                              00030000
                  PERFORM CHECK THRU FILE-WRITE                          00030100
                  MOVE 'RECORD ADDED' TO MESSAGES GO TO MENU.            00030200
+      *                                                                 00030220
+      *    THE OPERATOR HAS CONFIRMED THE CLOSURE - THE ACCOUNT IS      00030240
+      *    REMOVED VIA "FILE-DELETE" RATHER THAN "FILE-WRITE".          00030260
+      *                                                                 00030280
+           IF ACCOUNT-CLOSE OF LINK-AREA THEN                           00030290
+                 PERFORM FILE-DELETE                                    00030295
+                 MOVE 'ACCOUNT CLOSED' TO MESSAGES GO TO MENU.           00030298
       *                                                                 00030300
       *    CHECK FIELDS ADDED/UPDATED                                   00030400
       *                                                                 00030500
@@ -250,7 +310,7 @@
            IF DATEI   NOT = LOW-VALUE MOVE DATEI   TO DATEX  IN FILEA.  00037100
            IF AMOUNTI NOT = LOW-VALUE MOVE AMOUNTI TO AMOUNT IN FILEA.  00037200
            IF AMOUNTI = LOW-VALUE AND ACCOUNT-OPEN OF LINK-AREA THEN    00037305
-              MOVE INIT-AMOUNT TO AMOUNT IN FILEA.                      00037400
+              PERFORM SET-CURR-DEFAULT-AMOUNT.                          00037400
            IF COMMENTI NOT = LOW-VALUE THEN                             00037500
               MOVE COMMENTI TO COMMENT IN FILEA.                        00037600
                                                                         00037733
@@ -275,6 +335,31 @@
             IF RESPONSE NOT = DFHRESP(NORMAL) THEN GO TO CHECK-RESP     00040933
               ELSE PERFORM CHECK-LINK-RESP.                             00041033
                                                                         00042733
+       FILE-DELETE.                                                     00042740
+      *                                                                 00042750
+      *    THE ACCOUNT IS REMOVED FROM "FILEA" VIA THE CRUD SERVER      00042760
+      *    PROGRAM, THE SAME WAY "FILE-WRITE" LINKS FOR AN UPDATE.      00042770
+      *                                                                 00042780
+           SET ACCOUNT-DELETE OF LINK-AREA TO TRUE.                     00042790
+           EXEC CICS LINK PROGRAM(CRUD-PGM-NAME)                        00042800
+                RESP(RESPONSE) COMMAREA(LINK-AREA) END-EXEC.            00042810
+           IF RESPONSE NOT = DFHRESP(NORMAL) THEN GO TO CHECK-RESP      00042820
+              ELSE PERFORM CHECK-LINK-RESP.                             00042830
+                                                                        00042840
+       SET-CURR-DEFAULT-AMOUNT.                                         00042800
+      *                                                                 00042900
+      *    THE OPERATOR'S CURRENCY CHOICE (CURRI) SELECTS THE STARTING  00043000
+      *    BALANCE FORMAT FOR A NEW ACCOUNT WHEN NO AMOUNT WAS TYPED.   00043020
+      *    AN UNRECOGNIZED OR BLANK CODE DEFAULTS TO DOLLARS, THE       00043040
+      *    FIRST ENTRY IN THE CURRENCY TABLE.                           00043060
+      *                                                                 00043080
+           SET CURT-IDX TO 1.                                           00043100
+           SEARCH CURT-ENTRY                                            00043110
+               AT END SET CURT-IDX TO 1                                 00043120
+               WHEN CURT-CODE(CURT-IDX) = CURRI                         00043130
+                    CONTINUE.                                           00043140
+           MOVE CURT-INIT-AMT(CURT-IDX) TO AMOUNT IN FILEA.             00043150
+                                                                        00043160
        DATA-ERROR.                                                      00043200
            MOVE DFHBMASB TO MSG3A.                                      00043300
       *                                                                 00043400
