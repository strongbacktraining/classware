@@ -5,11 +5,21 @@
       *    THIS PROGRAM WILL BE CALLED BY ANOTHER, RECEIVE A
       *    DATE(YYMMDD) AND DETERMINE A PROPER FORMATTED
       *    RETIREMENT DATE.
+      *
+      *    THE CALLER MAY REQUEST ONE OF SEVERAL RETIREMENT-
+      *    ELIGIBILITY RULES VIA W-RETIREMENT-RULE - EARLY (AGE 62),
+      *    NORMAL (AGE 65), OR DELAYED (AGE 70).  W-RETIREMENT-RULE
+      *    DEFAULTS TO NORMAL, SO A CALLER MUST EXPLICITLY MOVE A
+      *    VALUE INTO IT TO GET ANYTHING OTHER THAN THE AGE-65
+      *    RESULT THIS PROGRAM HAS ALWAYS RETURNED - IT IS PART OF
+      *    THE LINKAGE AREA, NOT A SEPARATE OPTIONAL PARAMETER, SO
+      *    EVERY CALLER MUST ALLOCATE AND SET IT (SEE IDAT1OS).
       *
        DATA DIVISION.
       *
        WORKING-STORAGE SECTION.
       *
+       01  WS-RETIREMENT-AGE                 PIC 9(2) VALUE 65.
        01  W-WORK-DATE                       PIC S9(9) COMP.
        01  LILIAN                            PIC S9(9) COMP.
        01  CHRDATE                           PIC X(80).
@@ -42,6 +52,10 @@
              88 W-ADC03-REQUEST-SUCCESS VALUE 0.
           10 W-RETIREMENT-ERRMSG              PIC X(30).
           10 W-FORCE-ABEND                    PIC 9(3) COMP-3.
+          10 W-RETIREMENT-RULE                PIC 9(1) VALUE 0.
+             88 W-RETIREMENT-RULE-EARLY   VALUE 1.
+             88 W-RETIREMENT-RULE-NORMAL  VALUE 0, 2.
+             88 W-RETIREMENT-RULE-DELAYED VALUE 3.
       *
 
        PROCEDURE DIVISION USING W-ADC03-LINKAGE-AREA.
@@ -55,11 +69,21 @@
 
        A100-DETERMINE-RETIREMENT.
       ****************************************************
-      ** ADD 65 TO BIRTH DATE AND CALL CEEDAYS TO       **
-      ** GET LILIAN DATE (NO DAYS FROM 1582/08/14)      **
+      ** SELECT THE RETIREMENT AGE FOR THE RULE REQUESTED,  **
+      ** ADD IT TO THE BIRTH DATE, AND CALL CEEDAYS TO      **
+      ** GET LILIAN DATE (NO DAYS FROM 1582/08/14)          **
       ****************************************************
 
-           ADD +65 TO W-BD-YYYY
+           EVALUATE TRUE
+               WHEN W-RETIREMENT-RULE-EARLY
+                   MOVE 62 TO WS-RETIREMENT-AGE
+               WHEN W-RETIREMENT-RULE-DELAYED
+                   MOVE 70 TO WS-RETIREMENT-AGE
+               WHEN OTHER
+                   MOVE 65 TO WS-RETIREMENT-AGE
+           END-EVALUATE
+
+           ADD WS-RETIREMENT-AGE TO W-BD-YYYY
            MOVE 8 TO IN-DATE-LENGTH
            MOVE W-BIRTHDATE-IN TO
               IN-DATE-CHAR(1:8)
@@ -70,8 +94,8 @@
 
 
       *************************************************
-      ** IF CEEDAYS RUNS SUCCESSFULLY, THEN ADD +65  **
-      ** TO BIRTHDATE TO DETERMINE RETIREMENT DATE   **
+      ** IF CEEDAYS RUNS SUCCESSFULLY, THE ADJUSTED  **
+      ** BIRTHDATE ABOVE IS THE RETIREMENT DATE      **
       *************************************************
            IF  FC-SEV = 0    THEN
                MOVE 0 TO W-PROGRAM-RETCODE
