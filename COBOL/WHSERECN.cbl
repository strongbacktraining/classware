@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  WHSERECN.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEV Center.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. CONFIDENTIAL WAREHOUSE DATA.
+
+      ******************************************************************
+      *          THIS PROGRAM RECONCILES WAREHOUSE ORDERS ON "ORDFILE"
+      *          (THE ORDREC COPY BOOK) AGAINST THE PER-WAREHOUSE
+      *          ORDER MAXIMUM CARRIED ON THE "038" BILL OF LADING
+      *          CONTROL RECORDS ON "WHSEMSTR" (THE WAREHOUS COPY
+      *          BOOK). EACH ORDER'S ONE DIGIT LOCATION CODE IS
+      *          MATCHED TO A WAREHOUSE BY THE LOW ORDER DIGIT OF
+      *          THAT WAREHOUSE'S SEVEN DIGIT WAREHOUSE NUMBER, SINCE
+      *          THAT IS THE ONLY FIELD THE TWO FILES HAVE IN COMMON.
+      *          ANY ORDER WHOSE QUANTITY EXCEEDS ITS WAREHOUSE'S
+      *          ORDER MAXIMUM, OR WHOSE LOCATION CODE MATCHES NO
+      *          WAREHOUSE AT ALL, IS LISTED AS AN EXCEPTION.
+      *
+      ******************************************************************
+
+               INPUT FILES             -   WHSEMSTR, ORDFILE
+
+               REPORT PRODUCED         -   SYSOUT
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT WHSEMSTR
+           ASSIGN TO UT-S-WHSEMST
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WHSEMSTR-STATUS.
+
+           SELECT ORDFILE
+           ASSIGN TO UT-S-ORDERS
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS ORDFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  WHSEMSTR
+           RECORD CONTAINS 90 CHARACTERS
+           DATA RECORD IS BILL-LADING-REC.
+       01  BILL-LADING-REC             PIC X(90).
+                                        COPY WAREHOUS.
+
+       FD  ORDFILE
+           RECORD CONTAINS 38 CHARACTERS
+           DATA RECORD IS ORDER-RECORD.
+                                        COPY ORDREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  WHSEMSTR-STATUS         PIC X(2).
+               88 WHSEMSTR-OK          VALUE "00".
+               88 WHSEMSTR-EOF         VALUE "10".
+           05  ORDFILE-STATUS          PIC X(2).
+               88 ORDFILE-OK           VALUE "00".
+               88 ORDFILE-EOF          VALUE "10".
+
+      *  One entry per possible location digit (0-9), built from the
+      *  low order digit of each 038 record's warehouse number.
+       01  WAREHOUSE-MAX-TABLE.
+           05  WMX-ENTRY OCCURS 10 TIMES INDEXED BY WMX-IDX.
+               10  WMX-LOADED-SW       PIC X     VALUE 'N'.
+                   88 WMX-LOADED       VALUE 'Y'.
+               10  WMX-ORDER-MAX       PIC 9(6)  VALUE ZERO.
+
+       01  WS-WREHOUSE-QUOTIENT        PIC 9(6)  VALUE ZERO.
+       01  WS-LOC-DIGIT                PIC 9     VALUE ZERO.
+
+       01  COUNTERS-AND-ACCUMULATORS.
+           05  ORDERS-READ             PIC 9(6) VALUE 0.
+           05  ORDERS-OVER-MAX         PIC 9(6) VALUE 0.
+           05  ORDERS-NO-WAREHOUSE     PIC 9(6) VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  RL-LOCATION             PIC 9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-CUST-ID              PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-NUM-ITEMS            PIC ZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-ORDER-MAX            PIC ZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-REASON               PIC X(30).
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           PERFORM 810-LOAD-WAREHOUSE-TABLE THRU 810-EXIT.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           PERFORM 900-READ-ORDFILE THRU 900-EXIT
+               UNTIL ORDFILE-EOF.
+       100-EXIT.
+           EXIT.
+
+       200-RECONCILE-ORDER.
+           ADD 1 TO ORDERS-READ.
+           MOVE ORD-LOCATION-CODE TO WS-LOC-DIGIT.
+           SET WMX-IDX TO WS-LOC-DIGIT.
+           SET WMX-IDX UP BY 1.
+           IF NOT WMX-LOADED(WMX-IDX)
+               ADD 1 TO ORDERS-NO-WAREHOUSE
+               MOVE ORD-LOCATION-CODE  TO RL-LOCATION
+               MOVE ORD-CUST-ID        TO RL-CUST-ID
+               MOVE ORD-NUM-ITEMS      TO RL-NUM-ITEMS
+               MOVE ZERO               TO RL-ORDER-MAX
+               MOVE 'NO WAREHOUSE FOR LOCATION' TO RL-REASON
+               PERFORM 210-WRITE-EXCEPTION THRU 210-EXIT
+           ELSE
+               IF ORD-NUM-ITEMS > WMX-ORDER-MAX(WMX-IDX)
+                   ADD 1 TO ORDERS-OVER-MAX
+                   MOVE ORD-LOCATION-CODE      TO RL-LOCATION
+                   MOVE ORD-CUST-ID            TO RL-CUST-ID
+                   MOVE ORD-NUM-ITEMS          TO RL-NUM-ITEMS
+                   MOVE WMX-ORDER-MAX(WMX-IDX) TO RL-ORDER-MAX
+                   MOVE 'ORDER EXCEEDS ORDER MAXIMUM' TO RL-REASON
+                   PERFORM 210-WRITE-EXCEPTION THRU 210-EXIT
+               END-IF
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+       210-WRITE-EXCEPTION.
+           MOVE SPACES TO SYSOUT-REC.
+           MOVE WS-REPORT-LINE TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+       210-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           OPEN OUTPUT SYSOUT.
+           OPEN INPUT WHSEMSTR.
+           OPEN INPUT ORDFILE.
+           MOVE 'WAREHOUSE ORDER / INVENTORY RECONCILIATION' TO
+                SYSOUT-REC.
+           WRITE SYSOUT-REC.
+       800-EXIT.
+           EXIT.
+
+       810-LOAD-WAREHOUSE-TABLE.
+           PERFORM 820-READ-WHSEMSTR THRU 820-EXIT
+               UNTIL WHSEMSTR-EOF.
+           CLOSE WHSEMSTR.
+       810-EXIT.
+           EXIT.
+
+       820-READ-WHSEMSTR.
+           READ WHSEMSTR
+               AT END SET WHSEMSTR-EOF TO TRUE
+           END-READ.
+           IF NOT WHSEMSTR-EOF
+           AND RDZ001-CUST-TRAN-CODE = 038
+               DIVIDE RDZ001-WREHOUSE-NUMBER BY 10
+                      GIVING WS-WREHOUSE-QUOTIENT
+                      REMAINDER WS-LOC-DIGIT
+               SET WMX-IDX TO WS-LOC-DIGIT
+               SET WMX-IDX UP BY 1
+               SET WMX-LOADED(WMX-IDX) TO TRUE
+               MOVE RDZ001-ORDER-MAX TO WMX-ORDER-MAX(WMX-IDX)
+           END-IF.
+       820-EXIT.
+           EXIT.
+
+       900-READ-ORDFILE.
+           READ ORDFILE
+               AT END SET ORDFILE-EOF TO TRUE
+           END-READ.
+           IF NOT ORDFILE-EOF
+               PERFORM 200-RECONCILE-ORDER THRU 200-EXIT.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE SPACES TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'ORDERS READ: ' DELIMITED BY SIZE
+                  ORDERS-READ DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'ORDERS EXCEEDING WAREHOUSE ORDER MAX: '
+                  DELIMITED BY SIZE
+                  ORDERS-OVER-MAX DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'ORDERS WITH NO MATCHING WAREHOUSE: '
+                  DELIMITED BY SIZE
+                  ORDERS-NO-WAREHOUSE DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           CLOSE ORDFILE.
+           CLOSE SYSOUT.
+       999-EXIT.
+           EXIT.
+
