@@ -17,6 +17,7 @@
            03  AMOUNTN78 PIC X(2).                                      00005800
        01  FILEA-TEMP.       COPY BKCACCT.                              00006011
        01  LOGA.        COPY BKCLOG.                                    00006211
+       01  AUDIT-REC.   COPY BKCAUDIT.                                  00006221
        LINKAGE SECTION.                                                 00006400
        01  DFHCOMMAREA.                                                 00006500
            05  FILLER-LINK.      COPY BKCLINK.                          00006602
@@ -31,6 +32,10 @@
               WHEN ACCOUNT-UPDATE PERFORM UPDATE-FILEA                  00007602
                  THRU UPDATE-FILEA-EXIT                                 00007704
               WHEN ACCOUNT-CREATE PERFORM ADD-FILEA                     00007802
+              WHEN ACCOUNT-BROWSE PERFORM BROWSE-FILEA                  00007902
+                 THRU BROWSE-FILEA-EXIT                                 00007906
+              WHEN ACCOUNT-DELETE PERFORM DELETE-FILEA                  00007912
+                 THRU DELETE-FILEA-EXIT                                 00007916
               WHEN OTHER MOVE 99 TO RCODE.                              00008004
            EXEC CICS RETURN END-EXEC.                                   00008100
       *                                                                 00008200
@@ -44,8 +49,26 @@
       *                                                                 00009201
            IF ACCOUNT-CHANGE THEN                                       00009301
               MOVE FILEREC IN FILEA TO FILEREC IN COMM-AREA.            00009401
-                                                                        00009501
-                                                                        00009604
+      *                                                                 00009501
+      *    "BROWSE" LISTS OR SCROLLS ACCOUNTS WITHOUT THE CALLER FIRST  00009511
+      *    KNOWING A SPECIFIC KEYNUM. THE CALLER PASSES THE KEY TO      00009521
+      *    START FROM (ZERO FOR THE FIRST CALL) AND GETS BACK THE NEXT  00009531
+      *    QUALIFYING RECORD; TO CONTINUE SCROLLING THE CALLER PASSES   00009541
+      *    BACK KEYNUM + 1 ON THE NEXT INVOCATION.                      00009551
+      *                                                                 00009561
+       BROWSE-FILEA.                                                    00009571
+           EXEC CICS STARTBR FILE('FILEA') RIDFLD(KEYNUM)               00009581
+                     GTEQ RESP(RESPONSE) END-EXEC.                      00009591
+           IF RESPONSE NOT = DFHRESP(NORMAL)                            00009601
+               MOVE RESPONSE TO RCODE                                   00009611
+               GO TO BROWSE-FILEA-EXIT.                                 00009621
+           EXEC CICS READNEXT FILE('FILEA') INTO(FILEA)                 00009631
+                     RIDFLD(KEYNUM) RESP(RESPONSE) END-EXEC.             00009641
+           MOVE RESPONSE TO RCODE.                                      00009651
+           EXEC CICS ENDBR FILE('FILEA') END-EXEC.                      00009661
+       BROWSE-FILEA-EXIT.                                                00009671
+           EXIT.                                                        00009681
+      *                                                                 00009604
        UPDATE-FILEA.                                                    00009704
       *                                                                 00009800
       *       IF THIS IS AN UPDATE REQUEST A FILE CONTROL "READ UPDATE" 00009900
@@ -78,7 +101,8 @@
               IF RESPONSE NOT = DFHRESP(NORMAL)                         00012604
                   THEN MOVE RESPONSE TO RCODE                           00012704
                        GO TO UPDATE-FILEA-EXIT                          00012804
-                 ELSE PERFORM LOG-WRITE.                                00012904
+                 ELSE PERFORM LOG-WRITE                                 00012904
+                      PERFORM AUDIT-WRITE.                              00012905
       *                                                                 00013800
        UPDATE-FILEA-EXIT.                                               00013900
            EXIT.                                                        00014000
@@ -100,6 +124,35 @@
            EXEC CICS WRITEQ TD QUEUE('LOGA') FROM(LOGA) LENGTH(92)      00015600
                      END-EXEC.                                          00015700
       *                                                                 00015800
+      *                                                                 00015900
+       AUDIT-WRITE.                                                     00015902
+      *                                                                 00015904
+      *    A PERMANENT AUDIT RECORD IS BUILT AND WRITTEN TO "AUDITF",   00015906
+      *    A KSDS KEYED BY CICS TASK NUMBER, SO THE BEFORE/AFTER        00015908
+      *    IMAGE OF EVERY ACCOUNT CHANGE CAN STILL BE RETRIEVED AFTER   00015910
+      *    THE "LOGA" TRANSIENT DATA QUEUE HAS BEEN DRAINED.            00015912
+      *                                                                 00015914
+           MOVE EIBTASKN TO AUDIT-TASKNUM.                              00015916
+           MOVE EIBDATE TO AUDIT-DAY.                                   00015918
+           MOVE EIBTIME TO AUDIT-TIME.                                  00015920
+           MOVE EIBTRMID TO AUDIT-TERML.                                00015922
+           MOVE NUMB IN FILEA TO AUDIT-ACCT-NUMB.                       00015924
+           MOVE FILEREC IN FILEA TO AUDIT-AFTER-IMAGE.                  00015926
+           EVALUATE TRUE                                                00015927
+               WHEN ACCOUNT-CREATE                                      00015928
+                   MOVE 'A' TO AUDIT-ACTION                             00015930
+                   MOVE SPACES TO AUDIT-BEFORE-IMAGE                    00015932
+               WHEN ACCOUNT-DELETE                                      00015933
+                   MOVE 'D' TO AUDIT-ACTION                             00015935
+                   MOVE FILEREC IN FILEA TO AUDIT-BEFORE-IMAGE          00015936
+                   MOVE SPACES TO AUDIT-AFTER-IMAGE                     00015937
+               WHEN OTHER                                               00015939
+                   MOVE 'U' TO AUDIT-ACTION                             00015940
+                   MOVE FILEREC IN COMM-AREA TO AUDIT-BEFORE-IMAGE      00015941
+           END-EVALUATE.                                                00015942
+           EXEC CICS WRITE FILE('AUDITF') FROM(AUDIT-REC)               00015940
+                     RIDFLD(AUDIT-KEY) RESP(RESPONSE) END-EXEC.         00015942
+      *                                                                 00015944
       *                                                                 00015900
        ADD-FILEA.                                                       00016004
       *       TRANSACTION IS 'ADDS'. FOR AN ADD REQUEST THE NEW ACCOUNT 00016100
@@ -108,6 +161,26 @@
               EXEC CICS WRITE FILE('FILEA') FROM(FILEA)                 00016400
                    RIDFLD(NUMB IN FILEA) RESP(RESPONSE) END-EXEC.       00016501
               IF RESPONSE NOT = DFHRESP(NORMAL)                         00016604
-                  THEN MOVE RESPONSE TO RCODE.                          00017404
+                  THEN MOVE RESPONSE TO RCODE                           00017404
+                  ELSE PERFORM AUDIT-WRITE.                             00017405
       *                                                                 00017500
+       DELETE-FILEA.                                                    00017510
+      *                                                                 00017520
+      *    TRANSACTION 'CLOS' CLOSES AN ACCOUNT. THE RECORD IS READ     00017530
+      *    FIRST SO ITS FINAL IMAGE CAN GO TO THE AUDIT TRAIL, THEN     00017540
+      *    REMOVED FROM "FILEA".                                        00017550
+      *                                                                 00017560
+           EXEC CICS READ FILE('FILEA') INTO(FILEA)                     00017570
+                   RIDFLD(KEYNUM) RESP(RESPONSE) END-EXEC.               00017580
+           IF RESPONSE NOT = DFHRESP(NORMAL)                             00017590
+               THEN MOVE RESPONSE TO RCODE                               00017600
+               GO TO DELETE-FILEA-EXIT.                                  00017610
+           EXEC CICS DELETE FILE('FILEA') RIDFLD(KEYNUM)                 00017620
+                     RESP(RESPONSE) END-EXEC.                            00017630
+           IF RESPONSE NOT = DFHRESP(NORMAL)                             00017640
+               THEN MOVE RESPONSE TO RCODE                               00017650
+               ELSE PERFORM AUDIT-WRITE.                                 00017660
+       DELETE-FILEA-EXIT.                                                00017670
+           EXIT.                                                         00017680
+      *                                                                 00017690
            GOBACK.                                                      00017600
