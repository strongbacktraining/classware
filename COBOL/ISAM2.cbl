@@ -62,8 +62,18 @@ CBL  APOST
            05  NUM-TOTUSE-SEGMENTS   PIC S9(9)   COMP-3.
            05  TOTAL-USAGE           PIC S9(9)   COMP-3.
 
+      *  ACCUMULATED IN THE CALLER (ISAM1) ACROSS EVERY ACCOUNT - HOW
+      *  MANY TOTUSE SEGMENTS CARRIED A NON-BLANK COMPLAINTS FIELD,
+      *  BY USAGE MONTH.
+       01  COMPLAINT-TREND-TABLE.
+           05  CT-MONTH-ENTRY OCCURS 12 TIMES INDEXED BY CT-IDX.
+               10  CT-COMPLAINT-COUNT  PIC S9(9)  COMP-3.
+
+       01  WS-MONTH-NUM             PIC 9(2).
+
        PROCEDURE DIVISION USING PCB-AREA-1,
-                                CUST-ACCOUNT-NUM, TOTUSE-STATS.
+                                CUST-ACCOUNT-NUM, TOTUSE-STATS,
+                                COMPLAINT-TREND-TABLE.
       *    DISPLAY 'STARTING ISAM2'.
            MOVE CUST-ACCOUNT-NUM TO KEY-VALUE-00010.
            MOVE 'GU  '           TO DL1-FUNCTION.
@@ -77,6 +87,7 @@ CBL  APOST
            IF STATUS-CODES = '  '
               ADD  1  TO  NUM-TOTUSE-SEGMENTS
               ADD  ACCOUNT-TOTAL-USAGE  TO  TOTAL-USAGE
+              PERFORM TALLY-COMPLAINT
               MOVE 'GNP '        TO DL1-FUNCTION
               PERFORM SUM-USAGE UNTIL STATUS-CODES NOT = '  '
            END-IF.
@@ -90,4 +101,14 @@ CBL  APOST
                                 SEG00020-SSA.
            IF STATUS-CODES = '  '
               ADD  1  TO  NUM-TOTUSE-SEGMENTS
-              ADD ACCOUNT-TOTAL-USAGE TO TOTAL-USAGE.
+              ADD ACCOUNT-TOTAL-USAGE TO TOTAL-USAGE
+              PERFORM TALLY-COMPLAINT.
+
+       TALLY-COMPLAINT.
+           IF COMPLAINTS NOT = SPACES
+              MOVE USAGE-MONTH TO WS-MONTH-NUM
+              IF WS-MONTH-NUM >= 1 AND WS-MONTH-NUM <= 12
+                 SET CT-IDX TO WS-MONTH-NUM
+                 ADD 1 TO CT-COMPLAINT-COUNT(CT-IDX)
+              END-IF
+           END-IF.
