@@ -0,0 +1,168 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.   NACT03.
+000301 AUTHOR.       A PROGRAMMER.
+000302 INSTALLATION. IBM HURSLEY.
+000303 DATE-WRITTEN. AUGUST 1999.
+000304 DATE-COMPILED.
+000316*
+000319*-------------------------------------------------------------*
+000320*                                                             *
+000321*               @BANNER_START@                                *
+000322*      nact03.cbl                                             *
+000323*      (C) Copyright IBM Corp. 2000. All Rights Reserved.     *
+000324*                                                             *
+000325* Element of Designing and Programming CICS Applications book *
+000326*               @BANNER_END@                                  *
+000327*                                                             *
+000328*-------------------------------------------------------------*
+000329*
+000336***************************************************************
+000338*
+000339*    DESCRIPTION
+000340*
+000341* This program prints an Account detail. It is STARTed by
+000342* NACT01, on a separate transaction whose id is the same as
+000343* NACT01's own transaction id except that the fourth character
+000344* is replaced by the print transaction identifier (WS-LITS-
+000345* TRANS-PRINT in the NACWLITS copy book).  NACT01 passes the
+000346* account detail map to be printed via the START's FROM data,
+000347* which this program retrieves and formats.
+000348*
+000349***************************************************************
+000350*     AMENDMENT HISTORY
+000370*
+000380*      DATE         AUTHOR          DESCRIPTION
+000390*
+000391*
+000392***************************************************************
+000393*     FILES
+000394*
+000395***************************************************************
+000396*     CICS RESOURCES
+000397*
+000398*     This program sends its output to the printer terminal
+000399*     named in the START request that invoked it.
+000400*
+000401***************************************************************
+000402*     UTILITIES
+000403*
+000404***************************************************************
+000405*     COPYBOOKS
+000406*
+000407*     NACTSET   - The mapsets - the detail map layout is used
+000408*                 both to retrieve the data and to build the
+000409*                 print line.
+000410*     NACWLITS  - Common working storage.
+000411*
+000412***************************************************************
+000413*
+000800*
+000900 ENVIRONMENT DIVISION.
+001000 DATA DIVISION.
+001010*
+001100 WORKING-STORAGE SECTION.
+001200*
+001201*    Store eye catcher details to aid dump reading
+001202*
+001203 01  WS-DEBUG-DETAILS.
+001204    05  FILLER                        PIC x(32)
+001205           VALUE 'NACT03-------WORKING STORAGE  '.
+001206    05  DEBUG-EYE.
+001207       10  DEBUG-TRANID              PIC x(4) VALUE SPACES.
+001208       10  DEBUG-TERMID              PIC x(4) VALUE SPACES.
+001209       10  DEBUG-TASKNO              PIC 9(7) VALUE ZERO.
+001225*
+001230 01  FILLER.
+001300*
+001400* These fields are used for interfacing with CICS.
+001500*
+002560    05  RESPONSE                      PIC s9(8) COMP-4 VALUE 0.
+002570    05  REASON-CODE                   PIC s9(8) COMP-4 VALUE 0.
+002580    05  RETRIEVE-LENGTH               PIC s9(4) COMP VALUE +0.
+002590*
+002600* A print line is built up from the detail map fields before
+002610* being sent to the printer, one line per field of interest.
+002620*
+002630 01  PRINT-LINE.
+002640    05  PRINT-LABEL                   PIC x(20) VALUE SPACES.
+002650    05  PRINT-VALUE                   PIC x(40) VALUE SPACES.
+002660*
+002670     COPY NACWLITS.
+002680*
+002690     COPY NACTSET.
+002700*
+003000 PROCEDURE DIVISION.
+003010*
+003020 NACT03-MAIN SECTION.
+003030*
+003040* Retrieve the account detail map data passed by NACT01's
+003050* START request and print each field in turn.
+003060*
+003070 M-010.
+003080     MOVE LENGTH OF ACCTDTLO         TO RETRIEVE-LENGTH.
+003090*
+003100     EXEC CICS RETRIEVE
+003110          INTO(ACCTDTLO)
+003120          LENGTH(RETRIEVE-LENGTH)
+003130          RESP(RESPONSE)
+003140          RESP2(REASON-CODE)
+003150          END-EXEC.
+003160*
+003170     IF  RESPONSE NOT = DFHRESP(NORMAL)
+003180         GO TO END-NACT03-MAIN
+003190     END-IF.
+003200*
+003210     PERFORM O-PRINT-DETAIL.
+003220*
+003230 END-NACT03-MAIN.
+003240     EXEC CICS RETURN
+003250          END-EXEC.
+003260     EXIT.
+003270     EJECT.
+003280*
+003290 O-PRINT-DETAIL SECTION.
+003300*
+003310* Send one line to the printer for each field on the detail
+003320* map, labelled with the field name.
+003330*
+003340 O-010.
+003350     MOVE 'ACCOUNT NUMBER'             TO PRINT-LABEL.
+003360     MOVE ACCTDO                       TO PRINT-VALUE.
+003370     PERFORM O-020.
+003380*
+003390     MOVE 'SURNAME'                    TO PRINT-LABEL.
+003400     MOVE SNAMEDO                      TO PRINT-VALUE.
+003410     PERFORM O-020.
+003420*
+003430     MOVE 'FIRST NAME'                 TO PRINT-LABEL.
+003440     MOVE FNAMEDO                      TO PRINT-VALUE.
+003450     PERFORM O-020.
+003460*
+003470     MOVE 'ADDRESS LINE 1'             TO PRINT-LABEL.
+003480     MOVE ADDR1DO                      TO PRINT-VALUE.
+003490     PERFORM O-020.
+003500*
+003510     MOVE 'ADDRESS LINE 2'             TO PRINT-LABEL.
+003520     MOVE ADDR2DO                      TO PRINT-VALUE.
+003530     PERFORM O-020.
+003540*
+003550     MOVE 'ADDRESS LINE 3'             TO PRINT-LABEL.
+003560     MOVE ADDR3DO                      TO PRINT-VALUE.
+003570     PERFORM O-020.
+003580*
+003590     MOVE 'CREDIT LIMIT'               TO PRINT-LABEL.
+003600     MOVE LIMITDO                      TO PRINT-VALUE.
+003610     PERFORM O-020.
+003620*
+003630 END-O-PRINT-DETAIL.
+003640     EXIT.
+003650     EJECT.
+003660*
+003670 O-020.
+003680     EXEC CICS SEND TEXT
+003690          FROM(PRINT-LINE)
+003700          LENGTH(LENGTH OF PRINT-LINE)
+003710          RESP(RESPONSE)
+003720          RESP2(REASON-CODE)
+003730          END-EXEC.
+003740     EXIT.
