@@ -7,7 +7,7 @@
            SELECT POTVSAM-FILE
                   ASSIGN       to POTVSAM
                   ORGANIZATION is INDEXED
-                  ACCESS MODE  is RANDOM
+                  ACCESS MODE  is DYNAMIC
                   RECORD KEY   is CUST-NO
                   FILE STATUS  is POTVSAM-STATUS.
        DATA DIVISION.
@@ -39,10 +39,43 @@
                 03 WHICH-LAB                PIC X(4).
                 03 RESULT                   PIC 99.
                 03 BRANCHFLAG               PIC 99.
+      *    Search criteria for the name/city lookup below.  There is
+      *    no alternate index or SYSIN card for this program, so the
+      *    criteria are carried the same way the rest of this program
+      *    carries its working values -- as literals in WORKING-STORAGE.
+       01 SEARCH-FIELDS.
+                03 WS-SEARCH-LASTNAME       PIC X(25) VALUE 'SMITH'.
+                03 WS-SEARCH-CITY           PIC X(20) VALUE 'DALLAS'.
+                03 WS-SEARCH-CUST-NO        PIC 999.
+                03 WS-MATCH-COUNT           PIC 999   VALUE 0.
+      *    Full-file browse fields.  ACCESS MODE is DYNAMIC so this
+      *    program can still READ NEXT sequentially in key order while
+      *    keeping the direct random READs used above and in
+      *    0100-POTVSAM-READ.
+       01 BROWSE-FIELDS.
+                03 WS-EOF-SW                PIC X(01) VALUE 'N'.
+                    88 END-OF-FILE                     VALUE 'Y'.
+                03 WS-BROWSE-COUNT          PIC 999   VALUE 0.
+      *    Maintenance fields for add/update/delete.  As with the
+      *    search criteria above, there is no SYSIN or PARM convention
+      *    for this program, so the values to apply are carried as
+      *    WORKING-STORAGE literals.
+       01 MAINT-FIELDS.
+                03 WS-ADD-CUST-NO           PIC 999   VALUE 900.
+                03 WS-ADD-CUST-LN           PIC X(25) VALUE 'JOHNSON'.
+                03 WS-ADD-CUST-FN           PIC X(15) VALUE 'MARY'.
+                03 WS-ADD-CUST-ADDR1        PIC X(20) VALUE
+                    '100 MAIN STREET'.
+                03 WS-ADD-CUST-CITY         PIC X(20) VALUE 'AUSTIN'.
+                03 WS-ADD-CUST-ST           PIC X(5)  VALUE 'TX'.
+                03 WS-ADD-CUST-CTRY         PIC X(15) VALUE 'USA'.
+                03 WS-UPDATE-CUST-NO        PIC 999   VALUE 900.
+                03 WS-UPDATE-CUST-CITY      PIC X(20) VALUE 'HOUSTON'.
+                03 WS-DELETE-CUST-NO        PIC 999   VALUE 900.
       * ==========================POTVSAM-==============================
        PROCEDURE DIVISION.
            DISPLAY "Program CUSVSAM starting.RS.  "
-           OPEN INPUT  POTVSAM-FILE
+           OPEN I-O  POTVSAM-FILE
            IF POTVSAM-STATUS  = '00'
                CONTINUE
            ELSE
@@ -51,6 +84,11 @@
            MOVE 1 to W-CUST-NO.
            PERFORM 0100-POTVSAM-READ THRU
                    0100-EXIT UNTIL W-CUST-NO = 010.
+           PERFORM 0125-SEARCH-NAME-CITY THRU 0125-EXIT.
+           PERFORM 0140-BROWSE-ALL-CUSTOMERS THRU 0140-EXIT.
+           PERFORM 0160-ADD-CUSTOMER THRU 0160-EXIT.
+           PERFORM 0170-UPDATE-CUSTOMER THRU 0170-EXIT.
+           PERFORM 0180-DELETE-CUSTOMER THRU 0180-EXIT.
            CLOSE POTVSAM-FILE.
            GO TO 0150-SECOND-PART.
        0100-POTVSAM-READ.
@@ -64,6 +102,121 @@
            ADD 1 TO  W-CUST-NO.
        0100-EXIT.
            EXIT.
+      *  --------------------------------------------------------------------
+      *    Search the customer file by last name and/or city.  The
+      *    file is keyed only by CUST-NO, so with a range of just 999
+      *    possible customer numbers a full keyed scan is used instead
+      *    of a sequential browse -- most keys will not exist, and a
+      *    missing key is simply skipped rather than treated as an
+      *    error.
+       0125-SEARCH-NAME-CITY.
+           MOVE 1 TO WS-SEARCH-CUST-NO.
+           MOVE 0 TO WS-MATCH-COUNT.
+           PERFORM 0130-SEARCH-ONE-CUSTOMER THRU
+                   0130-EXIT UNTIL WS-SEARCH-CUST-NO > 999.
+           DISPLAY 'CUSVSAM: ' WS-MATCH-COUNT ' MATCH(ES) FOUND'.
+       0125-EXIT.
+           EXIT.
+       0130-SEARCH-ONE-CUSTOMER.
+           MOVE WS-SEARCH-CUST-NO TO CUST-NO.
+           READ POTVSAM-FILE INTO W-POTVSAM-RECORD KEY IS CUST-NO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF (WS-SEARCH-LASTNAME NOT = SPACES AND
+                       W-CUST-LN = WS-SEARCH-LASTNAME)
+                      OR
+                      (WS-SEARCH-CITY NOT = SPACES AND
+                       W-CUST-CITY = WS-SEARCH-CITY)
+                       ADD 1 TO WS-MATCH-COUNT
+                       DISPLAY 'CUST NO: ' W-CUST-NO ' ' W-CUST-FN
+                           W-CUST-LN W-CUST-CITY
+                   END-IF
+           END-READ.
+           ADD 1 TO WS-SEARCH-CUST-NO.
+       0130-EXIT.
+           EXIT.
+      *  --------------------------------------------------------------------
+      *    Browse every customer on the file in key sequence, rather
+      *    than probing the key range one number at a time as the
+      *    search paragraphs above do.  START positions the file ahead
+      *    of the lowest possible key and READ NEXT walks it from
+      *    there to end-of-file.
+       0140-BROWSE-ALL-CUSTOMERS.
+           MOVE 'N' TO WS-EOF-SW.
+           MOVE 0 TO WS-BROWSE-COUNT.
+           MOVE ZEROS TO CUST-NO.
+           START POTVSAM-FILE KEY IS NOT LESS THAN CUST-NO
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SW.
+           PERFORM 0145-BROWSE-ONE-CUSTOMER THRU
+                   0145-EXIT UNTIL END-OF-FILE.
+           DISPLAY 'CUSVSAM: ' WS-BROWSE-COUNT ' CUSTOMER(S) ON FILE'.
+       0140-EXIT.
+           EXIT.
+       0145-BROWSE-ONE-CUSTOMER.
+           READ POTVSAM-FILE NEXT RECORD INTO W-POTVSAM-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-BROWSE-COUNT
+                   DISPLAY 'CUST NO: ' W-CUST-NO ' ' W-CUST-FN
+                       W-CUST-LN W-CUST-CITY
+           END-READ.
+       0145-EXIT.
+           EXIT.
+      *  --------------------------------------------------------------------
+      *    Add, update and delete one customer record, demonstrating
+      *    the full maintenance cycle against the VSAM file.  The file
+      *    was opened I-O above so these WRITE/REWRITE/DELETE verbs are
+      *    available alongside the READ/START used earlier.
+       0160-ADD-CUSTOMER.
+           MOVE WS-ADD-CUST-NO    TO CUST-NO.
+           MOVE WS-ADD-CUST-LN    TO CUST-LN.
+           MOVE WS-ADD-CUST-FN    TO CUST-FN.
+           MOVE WS-ADD-CUST-ADDR1 TO CUST-ADDR1.
+           MOVE WS-ADD-CUST-CITY  TO CUST-CITY.
+           MOVE WS-ADD-CUST-ST    TO CUST-ST.
+           MOVE WS-ADD-CUST-CTRY  TO CUST-CTRY.
+           WRITE POTVSAM-RECORD-REC
+               INVALID KEY
+                   DISPLAY 'CUSVSAM: ADD FAILED, DUPLICATE KEY '
+                       CUST-NO
+               NOT INVALID KEY
+                   DISPLAY 'CUSVSAM: CUSTOMER ' CUST-NO ' ADDED'
+           END-WRITE.
+       0160-EXIT.
+           EXIT.
+       0170-UPDATE-CUSTOMER.
+           MOVE WS-UPDATE-CUST-NO TO CUST-NO.
+           READ POTVSAM-FILE
+               INVALID KEY
+                   DISPLAY 'CUSVSAM: UPDATE FAILED, CUSTOMER '
+                       CUST-NO ' NOT FOUND'
+               NOT INVALID KEY
+                   MOVE WS-UPDATE-CUST-CITY TO CUST-CITY
+                   REWRITE POTVSAM-RECORD-REC
+                       INVALID KEY
+                           DISPLAY 'CUSVSAM: UPDATE FAILED FOR '
+                               CUST-NO
+                       NOT INVALID KEY
+                           DISPLAY 'CUSVSAM: CUSTOMER ' CUST-NO
+                               ' UPDATED'
+                   END-REWRITE
+           END-READ.
+       0170-EXIT.
+           EXIT.
+       0180-DELETE-CUSTOMER.
+           MOVE WS-DELETE-CUST-NO TO CUST-NO.
+           DELETE POTVSAM-FILE
+               INVALID KEY
+                   DISPLAY 'CUSVSAM: DELETE FAILED, CUSTOMER '
+                       CUST-NO ' NOT FOUND'
+               NOT INVALID KEY
+                   DISPLAY 'CUSVSAM: CUSTOMER ' CUST-NO ' DELETED'
+           END-DELETE.
+       0180-EXIT.
+           EXIT.
       *  --------------------------------------------------------------------
        0150-SECOND-PART.
               MOVE 2 TO BRANCHFLAG.
