@@ -49,9 +49,12 @@
        01  OUT-REC  PIC X(100).
 
        FD  ERRFILE
-           RECORD CONTAINS 100 CHARACTERS
+           RECORD CONTAINS 131 CHARACTERS
            DATA RECORD IS ERR-Rec.
-       01  ERR-REC  PIC X(100).
+       01  ERR-REC.
+           05  ERR-REC-DATA            PIC X(100).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  ERR-REASON              PIC X(30).
 
        FD  RPTFILE
            RECORD CONTAINS 133 CHARACTERS
@@ -71,6 +74,18 @@
            05  RFCODE                  PIC X(2).
                88 CODE-WRITE    VALUE SPACES.
 
+       01  INS-COVERAGE-TABLE.
+           05  ICT-VALUES.
+               10  FILLER          PIC X(6) VALUE "HMO010".
+               10  FILLER          PIC X(6) VALUE "PPO020".
+               10  FILLER          PIC X(6) VALUE "POS015".
+               10  FILLER          PIC X(6) VALUE "MAN005".
+               10  FILLER          PIC X(6) VALUE "GOV025".
+           05  ICT-ENTRY REDEFINES ICT-VALUES OCCURS 5 TIMES
+                   INDEXED BY ICT-IDX.
+               10  ICT-INS-TYPE        PIC X(3).
+               10  ICT-COVERAGE-PERC   PIC 9(3).
+
        77  INS-COVERAGE-PERC           PIC 9(3) VALUE 10.
 
        01  WS-OUTPUT-REC.
@@ -180,7 +195,15 @@
            IF VALID-TYPE AND VALID-INS-TYPE
                WRITE OUT-REC FROM WS-INPUT-REC
            ELSE
-               MOVE WS-INPUT-REC TO ERR-REC
+               MOVE WS-INPUT-REC TO ERR-REC-DATA
+               EVALUATE TRUE
+                   WHEN NOT VALID-TYPE
+                       MOVE "INVALID PATIENT TYPE" TO ERR-REASON
+                   WHEN NOT VALID-INS-TYPE
+                       MOVE "INVALID INSURANCE TYPE" TO ERR-REASON
+                   WHEN OTHER
+                       MOVE "FAILED EDIT" TO ERR-REASON
+               END-EVALUATE
                WRITE ERR-REC
                ADD +1 TO ERROR-RECS
                READ INFILE INTO WS-INPUT-REC
@@ -204,6 +227,16 @@
                ADD +1 TO NBR-OUTPATIENTS
            END-IF
 
+      *  Look up coverage percentage for this patient's plan type
+           SET ICT-IDX TO 1
+           SEARCH ICT-ENTRY
+               AT END
+                   MOVE 10 TO INS-COVERAGE-PERC
+               WHEN ICT-INS-TYPE (ICT-IDX) = INS-TYPE
+                   MOVE ICT-COVERAGE-PERC (ICT-IDX)
+                                           TO INS-COVERAGE-PERC
+           END-SEARCH
+
            COMPUTE PAT-TOTAL-AMT-NET =
                (PATIENT-TOT-AMT  +
                    AMT-PER-DAY * ((100 - INS-COVERAGE-PERC) / 100))
