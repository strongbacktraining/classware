@@ -0,0 +1,427 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.   NACT02.
+000301 AUTHOR.       A PROGRAMMER.
+000302 INSTALLATION. IBM HURSLEY.
+000303 DATE-WRITTEN. AUGUST 1999.
+000304 DATE-COMPILED.
+000316*
+000319*-------------------------------------------------------------*
+000320*                                                             *
+000321*               @BANNER_START@                                *
+000322*      nact02.cbl                                             *
+000323*      (C) Copyright IBM Corp. 2000. All Rights Reserved.     *
+000324*                                                             *
+000325* Element of Designing and Programming CICS Applications book *
+000326*               @BANNER_END@                                  *
+000327*                                                             *
+000328*-------------------------------------------------------------*
+000329*
+000336***************************************************************
+000338*
+000339*    DESCRIPTION
+000340*
+000341* This program provides the CRUD (Create, Read, Update, Delete)
+000342* back-end logic for the new Account application. It is LINKed
+000343* to by NACT01 with a COMMAREA formatted as described in the
+000344* NACWCRUD copy book and never communicates directly with a
+000345* terminal.
+000346*
+000348* The functions supported are -
+000349*
+000350*   -   Create      an account
+000351*   -   Read        an account, obtaining an anticipatory lock
+000352*   -   Update      an account, releasing the lock
+000353*   -   Delete      an account, releasing the lock
+000354*   -   Enquire     an account, without locking it
+000355*   -   Lock        an account, in anticipation of a Create
+000356*   -   Free        (unlock) an account, abandoning a request
+000357*
+000358* Because the front end is pseudo-conversational, the natural
+000359* record locking provided by VSAM cannot be held across a user
+000360* think interval.  A separate file, ACINUSE, is used to record
+000361* accounts that are currently locked by a user, keyed on the
+000362* same account number as the main file.
+000363*
+000364***************************************************************
+000365*     AMENDMENT HISTORY
+000370*
+000380*      DATE         AUTHOR          DESCRIPTION
+000390*
+000391*
+000392***************************************************************
+000393*     FILES
+000394*
+000395*     ACCTFIL   - The main Account file, keyed on ACCTDO.
+000396*     ACINUSE   - The lock file, keyed on ACCTDO.
+000397*
+000398***************************************************************
+000399*     CICS RESOURCES
+000400*
+000401***************************************************************
+000402*     UTILITIES
+000403*
+000404***************************************************************
+000405*     COPYBOOKS
+000406*
+000407*     NACWCRUD  - Working storage layout of the data passed
+000408*                 from the calling program.
+000409*     NACCTREC  - The Account record layout (file version).
+000410*     NACWLITS  - Common working storage.
+000411*
+000412***************************************************************
+000413*
+000800*
+000900 ENVIRONMENT DIVISION.
+001000 DATA DIVISION.
+001010*
+001100 WORKING-STORAGE SECTION.
+001200*
+001201*    Store eye catcher details to aid dump reading
+001202*
+001203 01  WS-DEBUG-DETAILS.
+001204    05  FILLER                        PIC x(32)
+001205           VALUE 'NACT02-------WORKING STORAGE  '.
+001206    05  DEBUG-EYE.
+001207       10  DEBUG-TRANID              PIC x(4) VALUE SPACES.
+001208       10  DEBUG-TERMID              PIC x(4) VALUE SPACES.
+001209       10  DEBUG-TASKNO              PIC 9(7) VALUE ZERO.
+001225*
+001230 01  FILLER.
+001300*
+001400* These fields are used for interfacing with CICS.
+001500*
+002560    05  RESPONSE                      PIC s9(8) COMP-4 VALUE 0.
+002570    05  REASON-CODE                   PIC s9(8) COMP-4 VALUE 0.
+002580*
+002590* The account key used on all file requests.
+002600*
+002610    05  WS-ACCT-KEY                   PIC x(5) VALUE SPACES.
+002620*
+002630* The lock record written to and deleted from ACINUSE.  It
+002640* records who holds the lock so that the Error Handler could,
+002650* if required, report on it.
+002660*
+002670    05  WS-LOCK-RECORD.
+002680       10  WS-LOCK-KEY                PIC x(5) VALUE SPACES.
+002690       10  WS-LOCK-TERMID             PIC x(4) VALUE SPACES.
+002700       10  WS-LOCK-TASKNO             PIC 9(7) VALUE ZERO.
+002710*
+002720* The Account record read from or written to ACCTFIL.
+002730*
+002740 01  ACCT-RECORD-AREA.
+002750    COPY NACCTREC.
+002760*
+002761 01  FILLER.
+002762    05  FILLER                        PIC x(36) VALUE
+002763         '********  NACWLITS COPYBOOK  *******'.
+002770     COPY NACWLITS.
+002780*
+003000 LINKAGE SECTION.
+003100*
+003200 01  DFHCOMMAREA.
+003210     COPY NACWCRUD.
+003300*
+004000 PROCEDURE DIVISION.
+004010*
+004020 NACT02-MAIN SECTION.
+004030*
+004040* Validate the interface before acting on the request.
+004050*
+004060 M-010.
+004070     IF  EIBCALEN NOT = LENGTH OF DFHCOMMAREA
+004080         SET WS-CRUD-BAD-FORMAT      TO TRUE
+004090         SET WS-CRUD-LENGTH-ERROR    TO TRUE
+004100         GO TO END-NACT02-MAIN
+004110     END-IF.
+004120*
+004130     IF  NOT WS-CRUD-CORRECT-VERSION
+004140         SET WS-CRUD-BAD-FORMAT      TO TRUE
+004150         SET WS-CRUD-VERSION-ERROR   TO TRUE
+004160         GO TO END-NACT02-MAIN
+004170     END-IF.
+004180*
+004190     IF  NOT WS-CRUD-VALID-REQUEST
+004200         SET WS-CRUD-BAD-FORMAT      TO TRUE
+004210         SET WS-CRUD-REQUEST-ERROR   TO TRUE
+004220         GO TO END-NACT02-MAIN
+004230     END-IF.
+004240*
+004250     SET WS-CRUD-NO-ERROR            TO TRUE.
+004260     MOVE ZERO                       TO WS-CRUD-REAS.
+004270     MOVE ACCTDO OF NACTREC-DATA     TO WS-ACCT-KEY.
+004280*
+004290 M-020.
+004300     EVALUATE TRUE
+004310         WHEN WS-CRUD-REQ-CREATE
+004320             PERFORM P-CREATE-ACCOUNT
+004330         WHEN WS-CRUD-REQ-READ
+004340             PERFORM Q-READ-ACCOUNT
+004350         WHEN WS-CRUD-REQ-UPDATE
+004360             PERFORM R-UPDATE-ACCOUNT
+004370         WHEN WS-CRUD-REQ-DELETE
+004380             PERFORM S-DELETE-ACCOUNT
+004390         WHEN WS-CRUD-REQ-ENQUIRE
+004400             PERFORM N-ENQUIRE-ACCOUNT
+004410         WHEN WS-CRUD-REQ-LOCK
+004420             PERFORM K-LOCK-ACCOUNT
+004430         WHEN WS-CRUD-REQ-FREE
+004440             PERFORM L-FREE-ACCOUNT
+004450     END-EVALUATE.
+004460*
+004470 END-NACT02-MAIN.
+004480     EXEC CICS RETURN
+004490          END-EXEC.
+004500     EXIT.
+004510     EJECT.
+004520*
+004530 K-LOCK-ACCOUNT SECTION.
+004540*
+004550* Write an anticipatory lock record for a subsequent Create.
+004560*
+004570 K-010.
+004580     MOVE WS-ACCT-KEY  TO WS-LOCK-KEY.
+004590     MOVE EIBTERMID    TO WS-LOCK-TERMID.
+004600     MOVE EIBTASKN     TO WS-LOCK-TASKNO.
+004610*
+004620     EXEC CICS WRITE
+004630          FILE('ACINUSE')
+004640          FROM(WS-LOCK-RECORD)
+004650          RIDFLD(WS-LOCK-KEY)
+004660          RESP(RESPONSE)
+004670          RESP2(REASON-CODE)
+004680          END-EXEC.
+004690*
+004700     EVALUATE RESPONSE
+004710         WHEN DFHRESP(NORMAL)
+004720             CONTINUE
+004730         WHEN DFHRESP(DUPREC)
+004740         WHEN DFHRESP(DUPKEY)
+004750             SET WS-CRUD-BAD-LOCK    TO TRUE
+004760             SET WS-CRUD-IN-USE      TO TRUE
+004770         WHEN OTHER
+004780             MOVE RESPONSE           TO WS-CRUD-CICS-FUNCTION
+004790             SET WS-CRUD-BAD-DATA    TO TRUE
+004800     END-EVALUATE.
+004810*
+004820 END-K-LOCK-ACCOUNT.
+004830     EXIT.
+004840     EJECT.
+004850*
+004860 L-FREE-ACCOUNT SECTION.
+004870*
+004880* Release a lock previously obtained by Read or Lock, without
+004890* changing the underlying account.
+004900*
+004910 L-010.
+004920     EXEC CICS DELETE
+004930          FILE('ACINUSE')
+004940          RIDFLD(WS-ACCT-KEY)
+004950          RESP(RESPONSE)
+004960          RESP2(REASON-CODE)
+004970          END-EXEC.
+004980*
+004990     EVALUATE RESPONSE
+005000         WHEN DFHRESP(NORMAL)
+005010             CONTINUE
+005020         WHEN DFHRESP(NOTFND)
+005030             SET WS-CRUD-BAD-LOCK    TO TRUE
+005040             SET WS-CRUD-NOT-LOCKED  TO TRUE
+005050         WHEN OTHER
+005060             MOVE RESPONSE           TO WS-CRUD-CICS-FUNCTION
+005070             SET WS-CRUD-BAD-DATA    TO TRUE
+005080     END-EVALUATE.
+005090*
+005100 END-L-FREE-ACCOUNT.
+005110     EXIT.
+005120     EJECT.
+005130*
+005140 N-ENQUIRE-ACCOUNT SECTION.
+005150*
+005160* Read an account for display purposes only.  No lock is
+005170* obtained or checked.
+005180*
+005190 N-010.
+005200     EXEC CICS READ
+005210          FILE('ACCTFIL')
+005220          INTO(ACCT-RECORD-AREA)
+005230          RIDFLD(WS-ACCT-KEY)
+005240          RESP(RESPONSE)
+005250          RESP2(REASON-CODE)
+005260          END-EXEC.
+005270*
+005280     EVALUATE RESPONSE
+005290         WHEN DFHRESP(NORMAL)
+005300             MOVE ACCT-RECORD-AREA  TO NACTREC-DATA
+005310         WHEN DFHRESP(NOTFND)
+005320             SET WS-CRUD-BAD-DATA   TO TRUE
+005330             SET WS-CRUD-ACCT-ERROR TO TRUE
+005340         WHEN OTHER
+005350             MOVE RESPONSE          TO WS-CRUD-CICS-FUNCTION
+005360             SET WS-CRUD-BAD-DATA   TO TRUE
+005370     END-EVALUATE.
+005380*
+005390 END-N-ENQUIRE-ACCOUNT.
+005400     EXIT.
+005410     EJECT.
+005420*
+005430 P-CREATE-ACCOUNT SECTION.
+005440*
+005450* Write a new account record.  Any lock held in anticipation
+005460* of the Create is left in place; it is released by the
+005470* Update that normally follows a Create in this application.
+005480*
+005490 P-010.
+005500     MOVE NACTREC-DATA TO ACCT-RECORD-AREA.
+005510*
+005520     EXEC CICS WRITE
+005530          FILE('ACCTFIL')
+005540          FROM(ACCT-RECORD-AREA)
+005550          RIDFLD(WS-ACCT-KEY)
+005560          RESP(RESPONSE)
+005570          RESP2(REASON-CODE)
+005580          END-EXEC.
+005590*
+005600     EVALUATE RESPONSE
+005610         WHEN DFHRESP(NORMAL)
+005620             CONTINUE
+005630         WHEN DFHRESP(DUPREC)
+005640         WHEN DFHRESP(DUPKEY)
+005650             SET WS-CRUD-BAD-DATA   TO TRUE
+005660             SET WS-CRUD-ACCT-ERROR TO TRUE
+005670         WHEN OTHER
+005680             MOVE RESPONSE          TO WS-CRUD-CICS-FUNCTION
+005690             SET WS-CRUD-BAD-DATA   TO TRUE
+005700     END-EVALUATE.
+005710*
+005720 END-P-CREATE-ACCOUNT.
+005730     EXIT.
+005740     EJECT.
+005750*
+005760 Q-READ-ACCOUNT SECTION.
+005770*
+005780* Read an account, obtaining a lock which is held across the
+005790* subsequent pseudo-conversational screens until an Update,
+005800* Delete or Free is requested.
+005810*
+005820 Q-010.
+005830     MOVE WS-ACCT-KEY  TO WS-LOCK-KEY.
+005840     MOVE EIBTERMID    TO WS-LOCK-TERMID.
+005850     MOVE EIBTASKN     TO WS-LOCK-TASKNO.
+005860*
+005870     EXEC CICS WRITE
+005880          FILE('ACINUSE')
+005890          FROM(WS-LOCK-RECORD)
+005900          RIDFLD(WS-LOCK-KEY)
+005910          RESP(RESPONSE)
+005920          RESP2(REASON-CODE)
+005930          END-EXEC.
+005940*
+005950     EVALUATE RESPONSE
+005960         WHEN DFHRESP(NORMAL)
+005970             PERFORM Q-020
+005980         WHEN DFHRESP(DUPREC)
+005990         WHEN DFHRESP(DUPKEY)
+006000             SET WS-CRUD-BAD-LOCK   TO TRUE
+006010             SET WS-CRUD-IN-USE     TO TRUE
+006020         WHEN OTHER
+006030             MOVE RESPONSE          TO WS-CRUD-CICS-FUNCTION
+006040             SET WS-CRUD-BAD-DATA   TO TRUE
+006050     END-EVALUATE.
+006060*
+006070 END-Q-READ-ACCOUNT.
+006080     EXIT.
+006090     EJECT.
+006100*
+006110 Q-020.
+006120     EXEC CICS READ
+006130          FILE('ACCTFIL')
+006140          INTO(ACCT-RECORD-AREA)
+006150          RIDFLD(WS-ACCT-KEY)
+006160          RESP(RESPONSE)
+006170          RESP2(REASON-CODE)
+006180          END-EXEC.
+006190*
+006200     EVALUATE RESPONSE
+006210         WHEN DFHRESP(NORMAL)
+006220             MOVE ACCT-RECORD-AREA  TO NACTREC-DATA
+006230         WHEN DFHRESP(NOTFND)
+006240             SET WS-CRUD-BAD-DATA   TO TRUE
+006250             SET WS-CRUD-ACCT-ERROR TO TRUE
+006260             PERFORM Q-030
+006270         WHEN OTHER
+006280             MOVE RESPONSE          TO WS-CRUD-CICS-FUNCTION
+006290             SET WS-CRUD-BAD-DATA   TO TRUE
+006300     END-EVALUATE.
+006310     EXIT.
+006320*
+006330 Q-030.
+006340*
+006350* The account did not exist after all, so the lock which was
+006360* just obtained on its behalf must not be left behind.
+006370*
+006380     EXEC CICS DELETE
+006390          FILE('ACINUSE')
+006400          RIDFLD(WS-ACCT-KEY)
+006410          RESP(RESPONSE)
+006420          RESP2(REASON-CODE)
+006430          END-EXEC.
+006440     EXIT.
+006450     EJECT.
+006460*
+006470 R-UPDATE-ACCOUNT SECTION.
+006480*
+006490* Rewrite an updated account and release the lock obtained
+006500* by the earlier Read.
+006510*
+006520 R-010.
+006530     MOVE NACTREC-DATA TO ACCT-RECORD-AREA.
+006540*
+006550     EXEC CICS REWRITE
+006560          FILE('ACCTFIL')
+006570          FROM(ACCT-RECORD-AREA)
+006580          RESP(RESPONSE)
+006590          RESP2(REASON-CODE)
+006600          END-EXEC.
+006610*
+006620     EVALUATE RESPONSE
+006630         WHEN DFHRESP(NORMAL)
+006640             PERFORM L-FREE-ACCOUNT
+006650         WHEN DFHRESP(NOTFND)
+006660             SET WS-CRUD-BAD-DATA   TO TRUE
+006670             SET WS-CRUD-ACCT-ERROR TO TRUE
+006680         WHEN OTHER
+006690             MOVE RESPONSE          TO WS-CRUD-CICS-FUNCTION
+006700             SET WS-CRUD-BAD-DATA   TO TRUE
+006710     END-EVALUATE.
+006720*
+006730 END-R-UPDATE-ACCOUNT.
+006740     EXIT.
+006750     EJECT.
+006760*
+006770 S-DELETE-ACCOUNT SECTION.
+006780*
+006790* Delete an account and release the lock obtained by the
+006800* earlier Read.
+006810*
+006820 S-010.
+006830     EXEC CICS DELETE
+006840          FILE('ACCTFIL')
+006850          RIDFLD(WS-ACCT-KEY)
+006860          RESP(RESPONSE)
+006870          RESP2(REASON-CODE)
+006880          END-EXEC.
+006890*
+006900     EVALUATE RESPONSE
+006910         WHEN DFHRESP(NORMAL)
+006920             PERFORM L-FREE-ACCOUNT
+006930         WHEN DFHRESP(NOTFND)
+006940             SET WS-CRUD-BAD-DATA   TO TRUE
+006950             SET WS-CRUD-ACCT-ERROR TO TRUE
+006960         WHEN OTHER
+006970             MOVE RESPONSE          TO WS-CRUD-CICS-FUNCTION
+006980             SET WS-CRUD-BAD-DATA   TO TRUE
+006990     END-EVALUATE.
+007000*
+007010 END-S-DELETE-ACCOUNT.
+007020     EXIT.
+007030     EJECT.
