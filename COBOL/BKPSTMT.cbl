@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BKPSTMT.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEV Center.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. CONFIDENTIAL ACCOUNT DATA.
+
+      ******************************************************************
+      *          THIS PROGRAM TURNS THE PERMANENT AUDIT TRAIL
+      *          MAINTAINED BY BKP92S1 INTO A CUSTOMER STATEMENT
+      *          REPORT. "AUDITF" IS SORTED INTO ACCOUNT NUMBER /
+      *          DATE / TIME SEQUENCE AND THEN READ BACK TO PRINT
+      *          ONE STATEMENT PER ACCOUNT, LISTING EVERY CREATE,
+      *          UPDATE, AND CLOSE RECORDED AGAINST IT.
+      *
+      ******************************************************************
+
+               INPUT FILE              -   AUDITF
+
+               WORK FILE               -   SRTWORK  (SORT)
+
+               REPORT PRODUCED         -   SYSOUT
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDITF-FILE
+                  ASSIGN       TO AUDITF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS AUDIT-KEY OF AUDITF-RECORD
+                  FILE STATUS  IS AUDITF-STATUS.
+
+           SELECT SRTWORK
+           ASSIGN TO UT-S-SRTWORK.
+
+           SELECT SRTOUT-FILE
+           ASSIGN TO UT-S-SRTOUT
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS SRTOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  AUDITF-FILE
+           RECORD CONTAINS 186 CHARACTERS
+           DATA RECORD IS AUDITF-RECORD.
+       01  AUDITF-RECORD.        COPY BKCAUDIT.
+
+       SD  SRTWORK
+           RECORD CONTAINS 186 CHARACTERS
+           DATA RECORD IS SRT-REC.
+       01  SRT-REC.              COPY BKCAUDIT.
+
+       FD  SRTOUT-FILE
+           RECORD CONTAINS 186 CHARACTERS
+           DATA RECORD IS SRTOUT-REC.
+       01  SRTOUT-REC.           COPY BKCAUDIT.
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  AUDITF-STATUS           PIC X(2).
+               88 AUDITF-OK            VALUE "00".
+           05  SRTOUT-STATUS           PIC X(2).
+               88 CODE-READ            VALUE SPACES.
+               88 NO-MORE-DATA         VALUE "10".
+
+       01  WS-SWITCHES.
+           05  WS-FIRST-ACCT-SW        PIC X     VALUE 'Y'.
+               88  FIRST-ACCT                     VALUE 'Y'.
+
+      *  A working view of a before/after account image, pulled out of
+      *  the audit record so its fields can be printed on a statement
+      *  line, the same layout FILEA itself uses.
+       01  WS-IMAGE-REC.        COPY BKCACCT.
+
+       01  WS-HOLD-ACCT-NUMB           PIC X(6)  VALUE SPACES.
+       01  WS-ACCOUNTS-REPORTED        PIC 9(6)  VALUE 0.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE
+               'ACCOUNT STATEMENT - '.
+           05  HL-ACCT-NUMB            PIC X(6).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  HL-NAME                 PIC X(20).
+           05  FILLER                  PIC X(21) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  DL-ACTION               PIC X(9).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-DATE                 PIC X(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-TERML                PIC X(4).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-AMOUNT               PIC X(8).
+           05  FILLER                  PIC X(41) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           OPEN OUTPUT SYSOUT.
+           MOVE 'CUSTOMER STATEMENT RUN' TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           SORT SRTWORK
+               ON ASCENDING KEY AUDIT-ACCT-NUMB OF SRT-REC
+               ON ASCENDING KEY AUDIT-DAY OF SRT-REC
+               ON ASCENDING KEY AUDIT-TIME OF SRT-REC
+               USING  AUDITF-FILE
+               GIVING SRTOUT-FILE.
+           OPEN INPUT SRTOUT-FILE.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           PERFORM 900-READ-SRTOUT THRU 900-EXIT.
+           PERFORM 200-PROCESS-RECORD THRU 200-EXIT
+               UNTIL NO-MORE-DATA.
+       100-EXIT.
+           EXIT.
+
+       200-PROCESS-RECORD.
+           IF AUDIT-ACCT-NUMB OF SRTOUT-REC NOT = WS-HOLD-ACCT-NUMB
+               PERFORM 300-STATEMENT-BREAK THRU 300-EXIT.
+           PERFORM 400-PRINT-DETAIL THRU 400-EXIT.
+           PERFORM 900-READ-SRTOUT THRU 900-EXIT.
+       200-EXIT.
+           EXIT.
+
+       300-STATEMENT-BREAK.
+           IF NOT FIRST-ACCT
+               MOVE SPACES TO SYSOUT-REC
+               WRITE SYSOUT-REC
+           END-IF.
+           MOVE 'N' TO WS-FIRST-ACCT-SW.
+           MOVE AUDIT-ACCT-NUMB OF SRTOUT-REC TO WS-HOLD-ACCT-NUMB.
+           IF AUDIT-DELETE OF SRTOUT-REC
+               MOVE AUDIT-BEFORE-IMAGE OF SRTOUT-REC TO WS-IMAGE-REC
+           ELSE
+               MOVE AUDIT-AFTER-IMAGE OF SRTOUT-REC TO WS-IMAGE-REC
+           END-IF.
+           MOVE WS-HOLD-ACCT-NUMB TO HL-ACCT-NUMB.
+           MOVE NAME IN WS-IMAGE-REC TO HL-NAME.
+           MOVE WS-HEADING-LINE TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           ADD 1 TO WS-ACCOUNTS-REPORTED.
+       300-EXIT.
+           EXIT.
+
+       400-PRINT-DETAIL.
+           EVALUATE TRUE
+               WHEN AUDIT-ADD OF SRTOUT-REC
+                    MOVE 'OPENED' TO DL-ACTION
+               WHEN AUDIT-DELETE OF SRTOUT-REC
+                    MOVE 'CLOSED' TO DL-ACTION
+               WHEN OTHER
+                    MOVE 'UPDATED' TO DL-ACTION
+           END-EVALUATE.
+           IF AUDIT-DELETE OF SRTOUT-REC
+               MOVE AUDIT-BEFORE-IMAGE OF SRTOUT-REC TO WS-IMAGE-REC
+           ELSE
+               MOVE AUDIT-AFTER-IMAGE OF SRTOUT-REC TO WS-IMAGE-REC
+           END-IF.
+           MOVE DATEX IN WS-IMAGE-REC TO DL-DATE.
+           MOVE AUDIT-TERML OF SRTOUT-REC TO DL-TERML.
+           MOVE AMOUNT IN WS-IMAGE-REC TO DL-AMOUNT.
+           MOVE SPACES TO SYSOUT-REC.
+           MOVE WS-DETAIL-LINE TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+       400-EXIT.
+           EXIT.
+
+       900-READ-SRTOUT.
+           READ SRTOUT-FILE
+               AT END MOVE '10' TO SRTOUT-STATUS
+           END-READ.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           CLOSE SRTOUT-FILE.
+           MOVE SPACES TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'ACCOUNTS REPORTED: ' DELIMITED BY SIZE
+                  WS-ACCOUNTS-REPORTED DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           CLOSE SYSOUT.
+       999-EXIT.
+           EXIT.
+
