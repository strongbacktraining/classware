@@ -12,30 +12,398 @@
        SOURCE-COMPUTER. IBM-390.
        OBJECT-COMPUTER. IBM-390.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      *    RESTART CHECKPOINT FILE - remembers which step of the      *
+      *    HOSPEDIT/HOSPSORT/HOSPSRCH/HOSPCALC chain last completed   *
+      *    so a rerun can restart from HOSPSRCH or HOSPCALC instead   *
+      *    of re-editing and re-sorting records that already ran.    *
+      ******************************************************************
+           SELECT OPTIONAL CKPTFILE
+           ASSIGN TO "d:\RDZProjectNew\HospProject\dat\hospckpt.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS CKCODE.
+
+           SELECT BILLFILE
+           ASSIGN TO "d:\RDZProjectNew\HospProject\dat\patbill.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS BFCODE.
+
+           SELECT CENSUSFILE
+           ASSIGN TO "d:\RDZProjectNew\HospProject\dat\patdaly.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS DFCODE.
+
+           SELECT TRMTSUMFILE
+           ASSIGN TO "d:\RDZProjectNew\HospProject\dat\ptrmtsum.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS TFCODE.
+
+           SELECT WARDFILE
+           ASSIGN TO "d:\RDZProjectNew\HospProject\dat\wardrpt.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WFCODE.
+
+           SELECT PATINSFILE
+           ASSIGN TO "d:\RDZProjectNew\HospProject\dat\patins.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS PICODE.
+
+           SELECT PATMSTRFILE
+           ASSIGN TO "d:\RDZProjectNew\HospProject\dat\patmstr.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS PMCODE.
+
+           SELECT PATRPTFILE
+           ASSIGN TO "d:\RDZProjectNew\HospProject\dat\patrpt.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS PRCODE.
+
+           SELECT TREATFILE
+           ASSIGN TO "d:\RDZProjectNew\HospProject\dat\treatmnt.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS TRCODE.
+
+           SELECT TRMNTRPTFILE
+           ASSIGN TO "d:\RDZProjectNew\HospProject\dat\trmntrpt.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS TTCODE.
+
+      ******************************************************************
+      *    CALCFILE is the same physical file HOSPCALC's OUTFILE      *
+      *    writes - the fully edited/sorted/searched/calculated       *
+      *    patient records for the day. 500-WRITE-DAILY-EXTRACTS      *
+      *    reads it back one record at a time so every patient in     *
+      *    the run gets its own set of extract records, not just the  *
+      *    one record left over from the CALLed chain.                *
+      ******************************************************************
+           SELECT CALCFILE
+           ASSIGN TO "d:\RDZProjectNew\HospProject\dat\hospcalc.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS CLCODE.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  CKPTFILE
+           RECORD CONTAINS 1 CHARACTERS
+           DATA RECORD IS CKPT-REC.
+       01  CKPT-REC                    PIC X(1).
+
+       FD  BILLFILE
+           DATA RECORD IS PATIENT-BILLING-RECORD.
+           COPY patbill.
+
+       FD  CENSUSFILE
+           DATA RECORD IS PATIENT-DAILY-CENSUS-RECORD.
+           COPY patdaly.
+
+       FD  TRMTSUMFILE
+           DATA RECORD IS PATIENT-TREATMENT-SUMMARY-RECORD.
+           COPY ptrmtsum.
+
+       FD  WARDFILE
+           DATA RECORD IS WARD-REPORT-RECORD.
+           COPY wardrpt.
+
+       FD  PATINSFILE
+           DATA RECORD IS PATIENT-INSURANCE-RECORD.
+           COPY patins.
+
+       FD  PATMSTRFILE
+           DATA RECORD IS PATIENT-MASTER-RECORD.
+           COPY patmstr.
+
+       FD  PATRPTFILE
+           DATA RECORD IS PATIENT-REPORT-RECORD.
+           COPY patrpt.
+
+       FD  TREATFILE
+           DATA RECORD IS TREATMENT-RECORD.
+           COPY treatmnt.
+
+       FD  TRMNTRPTFILE
+           DATA RECORD IS TREATMENT-REPORT-RECORD.
+           COPY trmntrpt.
+
+       FD  CALCFILE
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS CALC-REC.
+       01  CALC-REC                    PIC X(100).
 
        WORKING-STORAGE SECTION.
        01  WS-INPUT-REC  PIC x(100).
-       copy patbill.
-       copy patdaly.
-       copy patins.
-       copy patmstr.
-       copy patrpt.
-       copy ptrmtsum.
-       copy treatmnt.
-       copy trmntrpt.
-       copy wardrpt.
+       COPY PATIENT REPLACING ==WS-INPUT-REC== BY ==WS-PATIENT-DATA==.
 
+       01  WS-CHECKPOINT-CODE          PIC X(1) VALUE SPACE.
+           88  NO-STEPS-DONE           VALUE SPACE.
+           88  EDIT-STEP-DONE          VALUE "E".
+           88  SORT-STEP-DONE          VALUE "S".
+           88  SEARCH-STEP-DONE        VALUE "R".
+           88  CALC-STEP-DONE          VALUE "C".
+
+       01  FILE-STATUS-CODES.
+           05  CKCODE                  PIC X(2).
+               88  CKPT-READ-OK        VALUE "00".
+               88  CKPT-NOT-FOUND      VALUES "35", "10".
+           05  BFCODE                  PIC X(2).
+           05  DFCODE                  PIC X(2).
+           05  TFCODE                  PIC X(2).
+           05  WFCODE                  PIC X(2).
+           05  PICODE                  PIC X(2).
+           05  PMCODE                  PIC X(2).
+           05  PRCODE                  PIC X(2).
+           05  TRCODE                  PIC X(2).
+           05  TTCODE                  PIC X(2).
+           05  CLCODE                  PIC X(2).
+
+       77  WS-DATE                     PIC 9(6).
+
+       77  MORE-CALC-RECS-SW           PIC X(1) VALUE SPACE.
+           88  NO-MORE-CALC-RECS       VALUE 'N'.
 
        PROCEDURE DIVISION.
-           CALL "HOSPEDIT" using WS-INPUT-REC.
+           PERFORM 000-READ-CHECKPOINT THRU 000-EXIT.
+
+           IF NO-STEPS-DONE
+               PERFORM 100-RUN-HOSPEDIT THRU 100-EXIT
+           END-IF
+
+           IF NO-STEPS-DONE OR EDIT-STEP-DONE
+               PERFORM 200-RUN-HOSPSORT THRU 200-EXIT
+           END-IF
+
+           IF NOT SEARCH-STEP-DONE AND NOT CALC-STEP-DONE
+               PERFORM 300-RUN-HOSPSRCH THRU 300-EXIT
+           END-IF
+
+           IF NOT CALC-STEP-DONE
+               PERFORM 400-RUN-HOSPCALC THRU 400-EXIT
+           END-IF
+
+           IF CALC-STEP-DONE
+               PERFORM 500-WRITE-DAILY-EXTRACTS THRU 500-EXIT
+           END-IF
+
+           GOBACK.
+
+       000-READ-CHECKPOINT.
+           ACCEPT WS-DATE FROM DATE.
+           OPEN INPUT CKPTFILE
+           READ CKPTFILE INTO WS-CHECKPOINT-CODE
+               AT END MOVE SPACE TO WS-CHECKPOINT-CODE
+           END-READ
+           CLOSE CKPTFILE.
+       000-EXIT.
+           EXIT.
+
+       050-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPTFILE
+           MOVE WS-CHECKPOINT-CODE TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CKPTFILE.
+       050-EXIT.
+           EXIT.
+
+       100-RUN-HOSPEDIT.
+           CALL "HOSPEDIT" USING WS-INPUT-REC.
            IF RETURN-CODE = ZERO
+               MOVE "E" TO WS-CHECKPOINT-CODE
+               PERFORM 050-WRITE-CHECKPOINT THRU 050-EXIT
+           ELSE
+               DISPLAY "HOSPDRVR: HOSPEDIT FAILED - RESTART FROM EDIT"
+               GOBACK
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       200-RUN-HOSPSORT.
            CALL "HOSPSORT".
+           IF RETURN-CODE = ZERO
+               MOVE "S" TO WS-CHECKPOINT-CODE
+               PERFORM 050-WRITE-CHECKPOINT THRU 050-EXIT
+           ELSE
+               DISPLAY "HOSPDRVR: HOSPSORT FAILED - RESTART FROM SORT"
+               GOBACK
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+       300-RUN-HOSPSRCH.
            MOVE ZERO TO RETURN-CODE.
-           CALL "HOSPSRCH" using WS-INPUT-REC.
+           CALL "HOSPSRCH" USING WS-INPUT-REC.
            IF RETURN-CODE = ZERO
-           CALL "HOSPCALC" using WS-INPUT-REC.
+               MOVE "R" TO WS-CHECKPOINT-CODE
+               PERFORM 050-WRITE-CHECKPOINT THRU 050-EXIT
+           ELSE
+               DISPLAY "HOSPDRVR: HOSPSRCH FAILED - RESTART FROM SEARCH"
+               GOBACK
+           END-IF.
+       300-EXIT.
+           EXIT.
+
+       400-RUN-HOSPCALC.
            MOVE ZERO TO RETURN-CODE.
-           GOBACK.
+           CALL "HOSPCALC" USING WS-INPUT-REC.
+           IF RETURN-CODE = ZERO
+               MOVE "C" TO WS-CHECKPOINT-CODE
+               PERFORM 050-WRITE-CHECKPOINT THRU 050-EXIT
+           ELSE
+               DISPLAY "HOSPDRVR: HOSPCALC FAILED - RESTART FROM CALC"
+               GOBACK
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Once the chain has completed, build the daily patient      *
+      *    billing extract, census, treatment summary, ward report,   *
+      *    insurance, patient master, patient report, treatment and   *
+      *    treatment report records for every patient the chain       *
+      *    processed - not just the one record left over from the     *
+      *    CALLed chain. HOSPCALC's OUTFILE is CALCFILE's own input,   *
+      *    so it is re-read here one patient at a time.                *
+      ******************************************************************
+       500-WRITE-DAILY-EXTRACTS.
+           OPEN INPUT CALCFILE.
+           OPEN OUTPUT BILLFILE, CENSUSFILE, TRMTSUMFILE, WARDFILE,
+                       PATINSFILE, PATMSTRFILE, PATRPTFILE, TREATFILE,
+                       TRMNTRPTFILE.
+
+           READ CALCFILE INTO WS-INPUT-REC
+               AT END MOVE 'N' TO MORE-CALC-RECS-SW
+           END-READ.
+
+           PERFORM 510-WRITE-ONE-PATIENT THRU 510-EXIT
+               UNTIL NO-MORE-CALC-RECS.
+
+           CLOSE CALCFILE.
+           CLOSE BILLFILE, CENSUSFILE, TRMTSUMFILE, WARDFILE,
+                 PATINSFILE, PATMSTRFILE, PATRPTFILE, TREATFILE,
+                 TRMNTRPTFILE.
+
+      *    THE CHAIN HAS NOW RUN TO COMPLETION FOR THIS RECORD, SO
+      *    THE CHECKPOINT MUST GO BACK TO "NO STEPS DONE" - OTHERWISE
+      *    THE NEXT RUN READS BACK CALC-STEP-DONE AND SKIPS STRAIGHT
+      *    TO THIS PARAGRAPH AGAIN, RE-WRITING EXTRACTS FROM WHATEVER
+      *    IS LEFT IN WS-INPUT-REC INSTEAD OF EDITING/SORTING/
+      *    SEARCHING/CALCULATING THE NEXT RECORD.
+           MOVE SPACE TO WS-CHECKPOINT-CODE
+           PERFORM 050-WRITE-CHECKPOINT THRU 050-EXIT.
+       500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Build and write one full set of daily extract records for  *
+      *    the patient currently in WS-INPUT-REC, then read the next  *
+      *    calculated record for the next iteration of the loop.      *
+      ******************************************************************
+       510-WRITE-ONE-PATIENT.
+           MOVE WS-INPUT-REC TO WS-PATIENT-DATA.
+
+           INITIALIZE PATIENT-BILLING-RECORD
+           MOVE PATIENT-NBR  OF WS-PATIENT-DATA TO PB-PATIENT-NBR
+           MOVE LAST-NAME    OF WS-PATIENT-DATA TO PB-LAST-NAME
+           MOVE FIRST-NAME   OF WS-PATIENT-DATA TO PB-FIRST-NAME
+           MOVE INS-TYPE     OF WS-PATIENT-DATA TO PB-INS-TYPE
+           MOVE PATIENT-TOT-AMT OF WS-PATIENT-DATA TO PB-AMT-GROSS
+           MOVE PATIENT-TOT-AMT OF WS-PATIENT-DATA TO PB-AMT-NET
+           MOVE WS-DATE                          TO PB-BILL-DATE
+           WRITE PATIENT-BILLING-RECORD.
+
+           INITIALIZE PATIENT-DAILY-CENSUS-RECORD
+           MOVE PATIENT-NBR  OF WS-PATIENT-DATA TO PD-PATIENT-NBR
+           MOVE PATIENT-TYPE OF WS-PATIENT-DATA TO PD-PATIENT-TYPE
+           MOVE BED-IDENTITY OF WS-PATIENT-DATA TO PD-BED-IDENTITY
+           MOVE DATE-ADMIT   OF WS-PATIENT-DATA TO PD-DATE-ADMIT
+           MOVE HOSPITAL-STAY-LTH OF WS-PATIENT-DATA
+                                     TO PD-HOSPITAL-STAY-LTH
+           MOVE WS-DATE                          TO PD-CENSUS-DATE
+           WRITE PATIENT-DAILY-CENSUS-RECORD.
+
+           INITIALIZE PATIENT-TREATMENT-SUMMARY-RECORD
+           MOVE PATIENT-NBR  OF WS-PATIENT-DATA TO PTS-PATIENT-NBR
+           MOVE DIAGNOSTIC-CODE OF WS-PATIENT-DATA
+                                     TO PTS-DIAGNOSTIC-CODE
+           MOVE 1                                TO PTS-TREATMENT-COUNT
+           MOVE PATIENT-TOT-AMT OF WS-PATIENT-DATA
+                                     TO PTS-TOTAL-CHARGES
+           MOVE WS-DATE                          TO PTS-SUMMARY-DATE
+           WRITE PATIENT-TREATMENT-SUMMARY-RECORD.
+
+           INITIALIZE WARD-REPORT-RECORD
+           MOVE BED-IDENTITY OF WS-PATIENT-DATA TO WR-BED-IDENTITY-O
+           MOVE PATIENT-NBR  OF WS-PATIENT-DATA TO WR-PATIENT-NBR-O
+           MOVE PATIENT-NAME OF WS-PATIENT-DATA TO WR-PATIENT-NAME-O
+           MOVE PATIENT-TYPE OF WS-PATIENT-DATA TO WR-PATIENT-TYPE-O
+           MOVE DATE-ADMIT   OF WS-PATIENT-DATA TO WR-DATE-ADMIT-O
+           WRITE WARD-REPORT-RECORD.
+
+           INITIALIZE PATIENT-INSURANCE-RECORD
+           MOVE PATIENT-NBR  OF WS-PATIENT-DATA TO PI-PATIENT-NBR
+           MOVE INS-TYPE     OF WS-PATIENT-DATA TO PI-INS-TYPE
+           MOVE DIAGNOSTIC-CODE OF WS-PATIENT-DATA
+                                     TO PI-DIAGNOSTIC-CODE
+           MOVE COPAY        OF WS-PATIENT-DATA TO PI-COPAY
+           MOVE DEDUCTIBLE   OF WS-PATIENT-DATA TO PI-DEDUCTIBLE
+           WRITE PATIENT-INSURANCE-RECORD.
+
+           INITIALIZE PATIENT-MASTER-RECORD
+           MOVE PATIENT-NBR  OF WS-PATIENT-DATA TO PM-PATIENT-NBR
+           MOVE LAST-NAME    OF WS-PATIENT-DATA TO PM-LAST-NAME
+           MOVE FIRST-NAME   OF WS-PATIENT-DATA TO PM-FIRST-NAME
+           MOVE PATIENT-TYPE OF WS-PATIENT-DATA TO PM-PATIENT-TYPE
+           MOVE BED-IDENTITY OF WS-PATIENT-DATA TO PM-BED-IDENTITY
+           MOVE DATE-ADMIT   OF WS-PATIENT-DATA TO PM-DATE-ADMIT
+           MOVE INS-TYPE     OF WS-PATIENT-DATA TO PM-INS-TYPE
+           MOVE HOSPITAL-STAY-LTH OF WS-PATIENT-DATA
+                                     TO PM-HOSPITAL-STAY-LTH
+           MOVE PATIENT-TOT-AMT OF WS-PATIENT-DATA
+                                     TO PM-PATIENT-TOT-AMT
+           WRITE PATIENT-MASTER-RECORD.
+
+           INITIALIZE PATIENT-REPORT-RECORD
+           MOVE PATIENT-NBR  OF WS-PATIENT-DATA TO PR-PATIENT-NBR-O
+           MOVE PATIENT-NAME OF WS-PATIENT-DATA TO PR-PATIENT-NAME-O
+           MOVE INS-TYPE     OF WS-PATIENT-DATA TO PR-INS-TYPE-O
+           MOVE AMT-PER-DAY  OF WS-PATIENT-DATA TO PR-AMT-PER-DAY-O
+           MOVE HOSPITAL-STAY-LTH OF WS-PATIENT-DATA
+                                     TO PR-HOSPITAL-STAY-LTH-O
+           WRITE PATIENT-REPORT-RECORD.
+
+           INITIALIZE TREATMENT-RECORD
+           MOVE PATIENT-NBR  OF WS-PATIENT-DATA TO TR-PATIENT-NBR
+           MOVE WS-DATE                          TO TR-TREATMENT-DATE
+           IF INPATIENT
+               MOVE 'INP' TO TR-TREATMENT-MODE
+           ELSE
+               MOVE 'OUT' TO TR-TREATMENT-MODE
+           END-IF
+           MOVE PATIENT-TOT-AMT OF WS-PATIENT-DATA
+                                     TO TR-MEDICATION-COST
+           WRITE TREATMENT-RECORD.
+
+           INITIALIZE TREATMENT-REPORT-RECORD
+           MOVE PATIENT-NBR  OF WS-PATIENT-DATA TO TRR-PATIENT-NBR-O
+           MOVE DIAGNOSTIC-CODE OF WS-PATIENT-DATA
+                                     TO TRR-DIAGNOSTIC-CODE-O
+           MOVE 1                             TO TRR-TREATMENT-COUNT-O
+           MOVE PATIENT-TOT-AMT OF WS-PATIENT-DATA
+                                     TO TRR-TOTAL-CHARGES-O
+           WRITE TREATMENT-REPORT-RECORD.
+
+           READ CALCFILE INTO WS-INPUT-REC
+               AT END MOVE 'N' TO MORE-CALC-RECS-SW
+           END-READ.
+       510-EXIT.
+           EXIT.
