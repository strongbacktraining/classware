@@ -43,6 +43,11 @@
       *          includes the employee's last name, department, ***     CBL00270
       *          or a combination of both.                      ***     CBL00280
       *                                                         ***     CBL00290
+      *          Maintenance requests (add, change, terminate an ***
+      *          employee) are also supported, keyed and         ***
+      *          populated from the first result line, which is  ***
+      *          reused as a data-entry line for these requests. ***
+      *                                                         ***     CBL00290
       *External Subroutine: CSM03C (Message Handler)            ***     CBL00300
       *COPY Members: CSM03MP (BMS Map fields)                   ***     CBL00310
       *              CBLACC3 (Program flags)                    ***     CBL00320
@@ -95,6 +100,18 @@
            02  FILLER REDEFINES LINE1F.
              03 LINE1A    PICTURE X.
            02  LINE1I  PIC X(74).
+      *   MAINT-DATA-FORMAT redefines the first result line as a
+      *   maintenance data-entry line: the Add/Change/Terminate
+      *   actions (1600/1700/1800) key and populate the Employee file
+      *   from these fields instead of from the display grid.
+           02  MAINT-DATA-FORMAT REDEFINES LINE1I.
+             03 MAINT-LASTNAME     PIC X(15).
+             03 MAINT-FIRSTNAME    PIC X(10).
+             03 MAINT-MI           PIC X(01).
+             03 MAINT-DEPT         PIC X(03).
+             03 MAINT-PHONE        PIC X(12).
+             03 MAINT-HIREDATE     PIC X(06).
+             03 FILLER             PIC X(27).
            02  LINE2L    COMP  PIC  S9(4).
            02  LINE2F    PICTURE X.
            02  FILLER REDEFINES LINE2F.
@@ -238,119 +255,19 @@
                                                                         CBL00990
                                                                         CBL01000
       ************************************************************      CBL01010
-      *   EMP-ARRAY:    Employee Database                        *      CBL01020
-      ************************************************************      CBL01030
-                                                                        CBL01040
-       01  EMP-ARRAY.                                                   CBL01050
-           05  ENTRY1.                                                  CBL01060
-               10  FILLER     PIC X(15)  VALUE 'DOE            '.       CBL01070
-               10  FILLER     PIC X(10)  VALUE 'BILL      '.            CBL01080
-               10  FILLER     PIC X(1)   VALUE 'D'.                     CBL01090
-               10  FILLER     PIC X(3)   VALUE 'D35'.                   CBL01100
-               10  FILLER     PIC X(12)  VALUE '408-555-9995'.          CBL01110
-               10  FILLER     PIC 9(6)   VALUE 781206.                  CBL01120
-                                                                        CBL01130
-           05  ENTRY2.                                                  CBL01140
-               10  FILLER     PIC X(15)  VALUE 'DOE            '.       CBL01150
-               10  FILLER     PIC X(10)  VALUE 'JANE      '.            CBL01160
-               10  FILLER     PIC X(1)   VALUE 'A'.                     CBL01170
-               10  FILLER     PIC X(3)   VALUE 'A55'.                   CBL01180
-               10  FILLER     PIC X(12)  VALUE '212-555-9950'.          CBL01190
-               10  FILLER     PIC 9(6)   VALUE 890726.                  CBL01200
-                                                                        CBL01210
-           05  ENTRY3.                                                  CBL01220
-               10  FILLER     PIC X(15)  VALUE 'DOE            '.       CBL01230
-               10  FILLER     PIC X(10)  VALUE 'JOHN      '.            CBL01240
-               10  FILLER     PIC X(1)   VALUE 'B'.                     CBL01250
-               10  FILLER     PIC X(3)   VALUE 'B41'.                   CBL01260
-               10  FILLER     PIC X(12)  VALUE '202-555-4500'.          CBL01270
-               10  FILLER     PIC 9(6)   VALUE 750716.                  CBL01280
-                                                                        CBL01290
-           05  ENTRY4.                                                  CBL01300
-               10  FILLER     PIC X(15)  VALUE 'DOWE           '.       CBL01310
-               10  FILLER     PIC X(10)  VALUE 'SUE       '.            CBL01320
-               10  FILLER     PIC X(1)   VALUE 'T'.                     CBL01330
-               10  FILLER     PIC X(3)   VALUE 'D35'.                   CBL01340
-               10  FILLER     PIC X(12)  VALUE '408-555-1990'.          CBL01350
-               10  FILLER     PIC 9(6)   VALUE 921127.                  CBL01360
-                                                                        CBL01370
-           05  ENTRY5.                                                  CBL01380
-               10  FILLER     PIC X(15)  VALUE 'JOHNSON        '.       CBL01390
-               10  FILLER     PIC X(10)  VALUE 'JANE      '.            CBL01400
-               10  FILLER     PIC X(1)   VALUE 'T'.                     CBL01410
-               10  FILLER     PIC X(3)   VALUE 'B44'.                   CBL01420
-               10  FILLER     PIC X(12)  VALUE '202-555-8575'.          CBL01430
-               10  FILLER     PIC 9(6)   VALUE 911123.                  CBL01440
-                                                                        CBL01450
-           05  ENTRY6.                                                  CBL01460
-               10  FILLER     PIC X(15)  VALUE 'JONES          '.       CBL01470
-               10  FILLER     PIC X(10)  VALUE 'BOB       '.            CBL01480
-               10  FILLER     PIC X(1)   VALUE 'F'.                     CBL01490
-               10  FILLER     PIC X(3)   VALUE 'B41'.                   CBL01500
-               10  FILLER     PIC X(12)  VALUE '202-555-3250'.          CBL01510
-               10  FILLER     PIC 9(6)   VALUE 820215.                  CBL01520
-                                                                        CBL01530
-           05  ENTRY7.                                                  CBL01540
-               10  FILLER     PIC X(15)  VALUE 'JONES          '.       CBL01550
-               10  FILLER     PIC X(10)  VALUE 'BILL      '.            CBL01560
-               10  FILLER     PIC X(1)   VALUE 'N'.                     CBL01570
-               10  FILLER     PIC X(3)   VALUE 'A55'.                   CBL01580
-               10  FILLER     PIC X(12)  VALUE '212-555-8960'.          CBL01590
-               10  FILLER     PIC 9(6)   VALUE 921204.                  CBL01600
-                                                                        CBL01610
-           05  ENTRY8.                                                  CBL01620
-               10  FILLER     PIC X(15)  VALUE 'JONES          '.       CBL01630
-               10  FILLER     PIC X(10)  VALUE 'MARY      '.            CBL01640
-               10  FILLER     PIC X(1)   VALUE 'C'.                     CBL01650
-               10  FILLER     PIC X(3)   VALUE 'D35'.                   CBL01660
-               10  FILLER     PIC X(12)  VALUE '408-555-9999'.          CBL01670
-               10  FILLER     PIC 9(6)   VALUE 890521.                  CBL01680
-                                                                        CBL01690
-           05  ENTRY9.                                                  CBL01700
-               10  FILLER     PIC X(15)  VALUE 'SMITH          '.       CBL01710
-               10  FILLER     PIC X(10)  VALUE 'BOB       '.            CBL01720
-               10  FILLER     PIC X(1)   VALUE 'M'.                     CBL01730
-               10  FILLER     PIC X(3)   VALUE 'B44'.                   CBL01740
-               10  FILLER     PIC X(12)  VALUE '202-555-8555'.          CBL01750
-               10  FILLER     PIC 9(6)   VALUE 901219.                  CBL01760
-                                                                        CBL01770
-           05  ENTRY10.                                                 CBL01780
-               10  FILLER     PIC X(15)  VALUE 'SMITH          '.       CBL01790
-               10  FILLER     PIC X(10)  VALUE 'MARY      '.            CBL01800
-               10  FILLER     PIC X(1)   VALUE 'S'.                     CBL01810
-               10  FILLER     PIC X(3)   VALUE 'A55'.                   CBL01820
-               10  FILLER     PIC X(12)  VALUE '212-555-9080'.          CBL01830
-               10  FILLER     PIC 9(6)   VALUE 880822.                  CBL01840
-                                                                        CBL01850
-           05  ENTRY11.                                                 CBL01860
-               10  FILLER     PIC X(15)  VALUE 'SMITH          '.       CBL01870
-               10  FILLER     PIC X(10)  VALUE 'SUE       '.            CBL01880
-               10  FILLER     PIC X(1)   VALUE 'R'.                     CBL01890
-               10  FILLER     PIC X(3)   VALUE 'B41'.                   CBL01900
-               10  FILLER     PIC X(12)  VALUE '202-555-8989'.          CBL01910
-               10  FILLER     PIC 9(6)   VALUE 740701.                  CBL01920
-                                                                        CBL01930
-           05  ENTRY12.                                                 CBL01940
-               10  FILLER     PIC X(15)  VALUE 'SMITHE         '.       CBL01950
-               10  FILLER     PIC X(10)  VALUE 'BILL      '.            CBL01960
-               10  FILLER     PIC X(1)   VALUE 'E'.                     CBL01970
-               10  FILLER     PIC X(3)   VALUE 'A55'.                   CBL01980
-               10  FILLER     PIC X(12)  VALUE '212-555-7535'.          CBL01990
-               10  FILLER     PIC 9(6)   VALUE 821229.                  CBL02000
-                                                                        CBL02010
+      *   EMPLOYEE-MASTER-RECORD:  I/O area for the Employee file *      CBL01020
+      *   (EMPFILE), a VSAM KSDS keyed by EMP-KEY (last name/     *      CBL01030
+      *   first name).  Replaces the earlier in-storage table     *      CBL01040
+      *   of test entries with a real, browsable master file.     *      CBL01050
+      ************************************************************      CBL01060
+                                                                        CBL01070
+      *    COPY EMPMSTR.
+           COPY EMPMSTR.
+
       **************************************************                CBL02020
       *    Processing Template for Employee-Database   *                CBL02030
       **************************************************                CBL02040
                                                                         CBL02050
-       01  EMP-ARRAY-R              REDEFINES EMP-ARRAY.                CBL02060
-           05  EMP-ENTRY            OCCURS 12 TIMES.                    CBL02070
-               10 EMP-LAST-NAME         PIC X(15).                      CBL02080
-               10 EMP-FIRST-NAME        PIC X(10).                      CBL02090
-               10 EMP-MIDDLE-INITIAL    PIC X(1).                       CBL02100
-               10 EMP-DEPT              PIC X(3).                       CBL02110
-               10 EMP-PHONE             PIC X(12).                      CBL02120
-               10 EMP-HIRE-DATE         PIC 9(6).                       CBL02130
-                                                                        CBL02140
       **************************************************                CBL02150
       *    RESULTS-ARRAY                               *                CBL02160
       *      Receives data for internal processing     *                CBL02170
@@ -374,13 +291,30 @@
       *************************************************************     CBL02350
                                                                         CBL02360
        01  ARRAY-MAX-ENTRIES.                                           CBL02370
-           05  EMP-ARRAY-MAX          PIC 9(2) VALUE 12.                CBL02380
+      *   MAX-DISPLAY-LINES: number of result lines the screen can     CBL02380
+      *   show (SCREEN-ARRAY OCCURS 12 TIMES).  The Employee file      CBL02380
+      *   itself may hold more records than this; browsing stops       CBL02380
+      *   once this many matches have been collected.                  CBL02380
+           05  MAX-DISPLAY-LINES      PIC 9(2) VALUE 12.                CBL02380
            05  RESULTS-ARRAY-MAX      PIC 9(2) VALUE 0.                 CBL02390
+      *   PARTIAL-MATCH-LIMIT: how many matching entries
+      *   1300-PARTIAL-MATCH will count before giving up, raised well
+      *   above MAX-DISPLAY-LINES now that EMPFILE is a real,
+      *   potentially large master file - only the first
+      *   MAX-DISPLAY-LINES matches are ever displayed, but counting
+      *   further lets the user be told matches exist beyond what fits
+      *   on the screen instead of the browse simply stopping silently
+      *   at twelve.
+           05  PARTIAL-MATCH-LIMIT    PIC 9(4) VALUE 0200.
+           05  PARTIAL-MATCH-COUNT    PIC 9(4) VALUE 0.
                                                                         CBL02400
        01  PROGRAM-WORK-FIELDS.                                         CBL02410
            05  RESULTS-PTR            PIC 9(2).                         CBL02420
            05  SCREEN-PTR             PIC 9(2).                         CBL02430
-           05  EMP-PTR                PIC 9(2).                         CBL02440
+           05  EMPFILE-RESPONSE       PIC S9(8) COMP.                   CBL02440
+      *   DEPT-SEARCH-KEY: RIDFLD for browsing the EMPDEPT alternate
+      *   index path (EMPFILE keyed by department instead of name).
+           05  DEPT-SEARCH-KEY        PIC X(03).
                                                                         CBL02450
            05  BLANK-COUNT            PIC 9(2).                         CBL02460
            05  LINE-COUNT             PIC 9(2).                         CBL02470
@@ -584,6 +518,15 @@
       *        (1300-PARTIAL-MATCH)                                     CBL04250
       *     E: Display entries that match fully qualified search data.  CBL04260
       *        (1400-EXACT-MATCH)                                       CBL04270
+      *     B: Display all entries in a department, browsing the        CBL04270
+      *        EMPDEPT alternate index path instead of EMPFILE's        CBL04270
+      *        name-keyed path.                (1250-DEPT-SEARCH)       CBL04270
+      *     A: Add a new employee, keyed and populated from             CBL04270
+      *        MAINT-DATA-FORMAT (line 1).      (1600-ADD-EMPLOYEE)     CBL04270
+      *     C: Change an existing employee's data.                      CBL04270
+      *                                       (1700-CHANGE-EMPLOYEE)    CBL04270
+      *     T: Terminate (delete) an existing employee.                 CBL04270
+      *                                     (1800-TERMINATE-EMPLOYEE)   CBL04270
       *     If matching entries are found, the data will be moved       CBL04280
       *     from the employee database (EMP-ARRAY) to an internal       CBL04290
       *     work area (RESULTS-ARRAY).                                  CBL04300
@@ -619,6 +562,18 @@
                     WHEN ACTIONI = 'P'                                  CBL04600
                       PERFORM 1300-PARTIAL-MATCH THRU                   CBL04610
                                         1300-PARTIAL-MATCH-EXIT         CBL04620
+                    WHEN ACTIONI = 'B'
+                      PERFORM 1250-DEPT-SEARCH THRU
+                                        1250-DEPT-SEARCH-EXIT
+                    WHEN ACTIONI = 'A'
+                      PERFORM 1600-ADD-EMPLOYEE THRU
+                                        1600-ADD-EMPLOYEE-EXIT
+                    WHEN ACTIONI = 'C'
+                      PERFORM 1700-CHANGE-EMPLOYEE THRU
+                                        1700-CHANGE-EMPLOYEE-EXIT
+                    WHEN ACTIONI = 'T'
+                      PERFORM 1800-TERMINATE-EMPLOYEE THRU
+                                        1800-TERMINATE-EMPLOYEE-EXIT
                     WHEN OTHER                                          CBL04630
                       PERFORM 1400-EXACT-MATCH THRU                     CBL04640
                                         1400-EXACT-MATCH-EXIT           CBL04650
@@ -713,7 +668,9 @@
                                                                         CBL05540
       * 04E 'Action Invalid or blank.'                                  CBL05550
                 IF (ACTIONI NOT = 'E' AND ACTIONI NOT = 'P' AND         CBL05560
-                    ACTIONI NOT = 'D')                                  CBL05570
+                    ACTIONI NOT = 'D' AND ACTIONI NOT = 'B' AND
+                    ACTIONI NOT = 'A' AND ACTIONI NOT = 'C' AND
+                    ACTIONI NOT = 'T')                                  CBL05570
                   SET INPUTS-NOT-VALID TO TRUE                          CBL05580
                   MOVE '04E' TO GM-MSG-ID                               CBL05590
                                                                         CBL05600
@@ -724,6 +681,27 @@
                     SET INPUTS-NOT-VALID TO TRUE                        CBL05650
                     MOVE '05E' TO GM-MSG-ID                             CBL05660
                                                                         CBL05670
+      * 06E 'Department Required for Department Search.'
+                  ELSE                                                  CBL05690
+                  IF ACTIONI = 'B' AND DEPMTI = SPACES                  CBL05680
+                    SET INPUTS-NOT-VALID TO TRUE                        CBL05650
+                    MOVE '06E' TO GM-MSG-ID                             CBL05660
+                                                                        CBL05670
+      * 07E 'Employee Name Required for Maintenance.'
+                  ELSE
+                  IF (ACTIONI = 'A' OR ACTIONI = 'C' OR ACTIONI = 'T')
+                     AND (MAINT-LASTNAME = SPACES OR
+                          MAINT-FIRSTNAME = SPACES)
+                    SET INPUTS-NOT-VALID TO TRUE
+                    MOVE '07E' TO GM-MSG-ID
+
+      * 08E 'Hire Date Must Be Numeric.'
+                  ELSE
+                  IF (ACTIONI = 'A' OR ACTIONI = 'C')
+                     AND MAINT-HIREDATE NOT NUMERIC
+                    SET INPUTS-NOT-VALID TO TRUE
+                    MOVE '08E' TO GM-MSG-ID
+
       * Inputs are valid. Message and INPUTS-VALID flag already set.    CBL05680
                   ELSE                                                  CBL05690
                     INITIALIZE LJUST-FIELD-1, LJUST-FIELD-2             CBL05700
@@ -765,28 +743,112 @@
                                                                         CBL06060
       *************************************************************     CBL06070
       * 1200-DISPLAY-ALL:                                               CBL06080
-      *   Display all of the entries in EMP-ARRAY.                      CBL06090
-      *   Move all of the entries from EMP-DATA to RESULTS-ARRAY.       CBL06100
+      *   Display all of the entries on the Employee file.              CBL06090
+      *   Browse EMPFILE from the beginning and move each record        CBL06100
+      *   read into RESULTS-ARRAY.                                      CBL06100
       *************************************************************     CBL06110
                                                                         CBL06120
         1200-DISPLAY-ALL.                                               CBL06130
                                                                         CBL06140
-      * Initialize subscripts                                           CBL06150
+      * Initialize subscripts and browse position                       CBL06150
             MOVE 1 TO RESULTS-PTR.                                      CBL06160
-            MOVE 1 TO EMP-PTR.                                          CBL06170
+            MOVE LOW-VALUES TO EMP-KEY.                                 CBL06170
+                                                                        CBL06180
+      * Browse the Employee file from the beginning                     CBL06190
+            EXEC CICS STARTBR
+                      FILE('EMPFILE')
+                      RIDFLD(EMP-KEY)
+                      GTEQ
+                      RESP(EMPFILE-RESPONSE)
+            END-EXEC.
                                                                         CBL06180
-      * Move all entries to RESULTS-ARRAY                               CBL06190
-            PERFORM UNTIL EMP-PTR > EMP-ARRAY-MAX                       CBL06200
-              MOVE EMP-ENTRY(EMP-PTR) TO RESULTS-ENTRY(RESULTS-PTR)     CBL06210
-              ADD 1 TO EMP-PTR                                          CBL06220
-              ADD 1 TO RESULTS-PTR                                      CBL06230
+      * Move each entry read to RESULTS-ARRAY, up to the screen limit   CBL06190
+            PERFORM UNTIL EMPFILE-RESPONSE NOT = DFHRESP(NORMAL)
+                        OR RESULTS-PTR > MAX-DISPLAY-LINES
+              EXEC CICS READNEXT
+                        FILE('EMPFILE')
+                        INTO(EMPLOYEE-MASTER-RECORD)
+                        RIDFLD(EMP-KEY)
+                        RESP(EMPFILE-RESPONSE)
+              END-EXEC
+              IF EMPFILE-RESPONSE = DFHRESP(NORMAL)
+                MOVE EMPLOYEE-MASTER-RECORD TO
+                     RESULTS-ENTRY(RESULTS-PTR)
+                ADD 1 TO RESULTS-PTR
+              ELSE
+                CONTINUE
+              END-IF
             END-PERFORM.                                                CBL06240
                                                                         CBL06250
+            EXEC CICS ENDBR FILE('EMPFILE') END-EXEC.
+
       * Indicate number of entries processed                            CBL06260
-            MOVE EMP-ARRAY-MAX TO RESULTS-ARRAY-MAX.                    CBL06270
+            SUBTRACT 1 FROM RESULTS-PTR GIVING RESULTS-ARRAY-MAX.       CBL06270
                                                                         CBL06280
          1200-DISPLAY-ALL-EXIT. EXIT.                                   CBL06290
                                                                         CBL06300
+      *************************************************************
+      * 1250-DEPT-SEARCH:
+      *   Display all entries in the requested department.  Unlike
+      *   1300-PARTIAL-MATCH's department-only case, this browses the
+      *   EMPDEPT alternate index path (EMPFILE keyed by department)
+      *   directly, rather than scanning the name-keyed path and
+      *   discarding entries in every other department.
+      *   Determine the length of the Department field on the screen
+      *   (1310-FIND-LENGTHS) so a leading-characters department code
+      *   is honored the same way 1300-PARTIAL-MATCH honors one.
+      *************************************************************
+
+        1250-DEPT-SEARCH.
+
+      * Determine the length of the user's Department input
+            PERFORM 1310-FIND-LENGTHS THRU 1310-FIND-LENGTHS-EXIT.
+
+      * Initialize subscripts and browse position
+            MOVE 1 TO RESULTS-PTR.
+            MOVE SPACES TO DEPT-SEARCH-KEY.
+            MOVE DEPMTI TO DEPT-SEARCH-KEY.
+
+      * Browse the EMPDEPT alternate index from the requested dept
+            EXEC CICS STARTBR
+                      FILE('EMPDEPT')
+                      RIDFLD(DEPT-SEARCH-KEY)
+                      GTEQ
+                      RESP(EMPFILE-RESPONSE)
+            END-EXEC.
+
+      * Move each entry in the department to RESULTS-ARRAY, up to the
+      * screen limit.  Stop as soon as the department code no longer
+      * matches - EMPDEPT is department-sequenced, so once it fails
+      * to match there are no more entries left to find.
+            PERFORM UNTIL EMPFILE-RESPONSE NOT = DFHRESP(NORMAL)
+                        OR RESULTS-PTR > MAX-DISPLAY-LINES
+              EXEC CICS READNEXT
+                        FILE('EMPDEPT')
+                        INTO(EMPLOYEE-MASTER-RECORD)
+                        RIDFLD(DEPT-SEARCH-KEY)
+                        RESP(EMPFILE-RESPONSE)
+              END-EXEC
+              IF EMPFILE-RESPONSE = DFHRESP(NORMAL)
+                IF DEPMTI (1:DEPT-LENGTH) = EMP-DEPT (1:DEPT-LENGTH)
+                  MOVE EMPLOYEE-MASTER-RECORD TO
+                       RESULTS-ENTRY(RESULTS-PTR)
+                  ADD 1 TO RESULTS-PTR
+                ELSE
+                  MOVE DFHRESP(ENDFILE) TO EMPFILE-RESPONSE
+                END-IF
+              ELSE
+                CONTINUE
+              END-IF
+            END-PERFORM.
+
+            EXEC CICS ENDBR FILE('EMPDEPT') END-EXEC.
+
+      * Indicate number of entries processed
+            SUBTRACT 1 FROM RESULTS-PTR GIVING RESULTS-ARRAY-MAX.
+
+        1250-DEPT-SEARCH-EXIT. EXIT.
+
       *************************************************************     CBL06310
       * 1300-PARTIAL-MATCH:                                             CBL06320
       *   Process search fields that are fully qualified of             CBL06330
@@ -801,60 +863,103 @@
       *   Determine the lengths of the user inputs: Lastname, Dept      CBL06420
             PERFORM 1310-FIND-LENGTHS THRU 1310-FIND-LENGTHS-EXIT.      CBL06430
                                                                         CBL06440
-      *   Initialize subscripts                                         CBL06450
+      *   Initialize subscripts, counters, and browse position          CBL06450
             MOVE 1 TO RESULTS-PTR.                                      CBL06460
-            MOVE 1 TO EMP-PTR.                                          CBL06470
+            MOVE 0 TO PARTIAL-MATCH-COUNT.
+            MOVE LOW-VALUES TO EMP-KEY.                                 CBL06470
                                                                         CBL06480
-      *   Search through Employee data                                  CBL06490
-            PERFORM UNTIL EMP-PTR > EMP-ARRAY-MAX                       CBL06500
+      *   Browse the Employee file from the beginning                   CBL06490
+            EXEC CICS STARTBR
+                      FILE('EMPFILE')
+                      RIDFLD(EMP-KEY)
+                      GTEQ
+                      RESP(EMPFILE-RESPONSE)
+            END-EXEC.
                                                                         CBL06510
+      *   Search through Employee data                                  CBL06490
+            PERFORM UNTIL EMPFILE-RESPONSE NOT = DFHRESP(NORMAL)
+                        OR PARTIAL-MATCH-COUNT NOT LESS THAN
+                           PARTIAL-MATCH-LIMIT
+              EXEC CICS READNEXT
+                        FILE('EMPFILE')
+                        INTO(EMPLOYEE-MASTER-RECORD)
+                        RIDFLD(EMP-KEY)
+                        RESP(EMPFILE-RESPONSE)
+              END-EXEC
+              IF EMPFILE-RESPONSE = DFHRESP(NORMAL)
       *   Lastname not specified                                        CBL06520
-              IF LASTNAMI IS = SPACES                                   CBL06530
+                IF LASTNAMI IS = SPACES                                 CBL06530
       *   Dept only is specified                                        CBL06540
-                IF DEPMTI (1:DEPT-LENGTH) =                             CBL06550
-                     EMP-DEPT (EMP-PTR)(1:DEPT-LENGTH)                  CBL06560
-                  MOVE EMP-ENTRY(EMP-PTR) TO                            CBL06570
-                       RESULTS-ENTRY(RESULTS-PTR)                       CBL06580
-                  ADD 1 TO RESULTS-PTR                                  CBL06590
-                ELSE                                                    CBL06600
-                  CONTINUE                                              CBL06610
-                END-IF                                                  CBL06620
+                  IF DEPMTI (1:DEPT-LENGTH) =                           CBL06550
+                       EMP-DEPT (1:DEPT-LENGTH)                         CBL06560
+                    PERFORM 1320-STORE-PARTIAL-MATCH THRU
+                            1320-STORE-PARTIAL-MATCH-EXIT               CBL06580
+                  ELSE                                                  CBL06600
+                    CONTINUE                                            CBL06610
+                  END-IF                                                CBL06620
                                                                         CBL06630
       *   Lastname specified                                            CBL06640
-              ELSE                                                      CBL06650
-                IF LASTNAMI (1:LASTNAME-LENGTH) =                       CBL06660
-                   EMP-LAST-NAME (EMP-PTR)(1:LASTNAME-LENGTH)           CBL06670
+                ELSE                                                    CBL06650
+                  IF LASTNAMI (1:LASTNAME-LENGTH) =                     CBL06660
+                     EMP-LAST-NAME (1:LASTNAME-LENGTH)                  CBL06670
                                                                         CBL06680
       *   Lastname only was specified                                   CBL06690
-                  IF DEPMTI = SPACES                                    CBL06700
-                    MOVE EMP-ENTRY(EMP-PTR) TO                          CBL06710
-                       RESULTS-ENTRY(RESULTS-PTR)                       CBL06720
-                    ADD 1 TO RESULTS-PTR                                CBL06730
-                  ELSE                                                  CBL06740
+                    IF DEPMTI = SPACES                                  CBL06700
+                      PERFORM 1320-STORE-PARTIAL-MATCH THRU
+                              1320-STORE-PARTIAL-MATCH-EXIT             CBL06720
+                    ELSE                                                CBL06740
                                                                         CBL06750
       *   Lastname and Dept both specified                              CBL06760
-                    IF DEPMTI (1:DEPT-LENGTH) =                         CBL06770
-                       EMP-DEPT (EMP-PTR)(1:DEPT-LENGTH)                CBL06780
-                      MOVE EMP-ENTRY(EMP-PTR) TO                        CBL06790
-                         RESULTS-ENTRY(RESULTS-PTR)                     CBL06800
-                      ADD 1 TO RESULTS-PTR                              CBL06810
+                      IF DEPMTI (1:DEPT-LENGTH) =                       CBL06770
+                         EMP-DEPT (1:DEPT-LENGTH)                       CBL06780
+                        PERFORM 1320-STORE-PARTIAL-MATCH THRU
+                                1320-STORE-PARTIAL-MATCH-EXIT           CBL06800
       *   Dept did not match. Continue search.                          CBL06820
-                    ELSE                                                CBL06830
-                      CONTINUE                                          CBL06840
-                    END-IF                                              CBL06850
-                  END-IF                                                CBL06860
+                      ELSE                                              CBL06830
+                        CONTINUE                                        CBL06840
+                      END-IF                                            CBL06850
+                    END-IF                                              CBL06860
       *   Lastname did not match. Continue search.                      CBL06870
-                ELSE                                                    CBL06880
-                  CONTINUE                                              CBL06890
-                END-IF                                                  CBL06900
+                  ELSE                                                  CBL06880
+                    CONTINUE                                            CBL06890
+                  END-IF                                                CBL06900
+                END-IF                                                  CBL06910
+              ELSE                                                      CBL06910
+                CONTINUE                                                CBL06910
               END-IF                                                    CBL06910
-              ADD 1 TO EMP-PTR                                          CBL06920
             END-PERFORM.                                                CBL06930
                                                                         CBL06940
-      *   Set number of matches found.                                  CBL06950
+            EXEC CICS ENDBR FILE('EMPFILE') END-EXEC.
+
+      *   Set number of matches displayed.                              CBL06950
             SUBTRACT 1 FROM RESULTS-PTR GIVING RESULTS-ARRAY-MAX.       CBL06960
+
+      *   12I 'Additional Matches Found - Not All Displayed.'
+            IF PARTIAL-MATCH-COUNT > RESULTS-ARRAY-MAX
+              MOVE '12I' TO GM-MSG-ID
+            END-IF.
                                                                         CBL06970
         1300-PARTIAL-MATCH-EXIT. EXIT.                                  CBL06980
+
+      *************************************************************
+      * 1320-STORE-PARTIAL-MATCH:
+      *   Count a partial-match hit, and store it in RESULTS-ARRAY
+      *   only while there is still room to display it - counting
+      *   continues past MAX-DISPLAY-LINES (up to PARTIAL-MATCH-LIMIT)
+      *   purely so 1300-PARTIAL-MATCH can tell whether matches exist
+      *   beyond what the screen can show.
+      *************************************************************
+
+        1320-STORE-PARTIAL-MATCH.
+
+            ADD 1 TO PARTIAL-MATCH-COUNT.
+            IF RESULTS-PTR NOT GREATER THAN MAX-DISPLAY-LINES
+              MOVE EMPLOYEE-MASTER-RECORD TO
+                   RESULTS-ENTRY(RESULTS-PTR)
+              ADD 1 TO RESULTS-PTR
+            END-IF.
+
+        1320-STORE-PARTIAL-MATCH-EXIT. EXIT.
                                                                         CBL06990
       *************************************************************     CBL07000
       * 1310-FIND-LENGTHS: Determine length of Last Name and Dept       CBL07010
@@ -909,55 +1014,196 @@
                                                                         CBL07500
         1400-EXACT-MATCH.                                               CBL07510
                                                                         CBL07520
-      *  Initialize subscripts.                                         CBL07530
+      *  Initialize subscripts and browse position.                     CBL07530
             MOVE 1 TO RESULTS-PTR.                                      CBL07540
-            MOVE 1 TO EMP-PTR.                                          CBL07550
+            MOVE LOW-VALUES TO EMP-KEY.                                 CBL07550
                                                                         CBL07560
-            PERFORM UNTIL EMP-PTR > EMP-ARRAY-MAX                       CBL07570
+      *  Browse the Employee file from the beginning                    CBL07560
+            EXEC CICS STARTBR
+                      FILE('EMPFILE')
+                      RIDFLD(EMP-KEY)
+                      GTEQ
+                      RESP(EMPFILE-RESPONSE)
+            END-EXEC.
+
+            PERFORM UNTIL EMPFILE-RESPONSE NOT = DFHRESP(NORMAL)
+                        OR RESULTS-PTR > MAX-DISPLAY-LINES
+              EXEC CICS READNEXT
+                        FILE('EMPFILE')
+                        INTO(EMPLOYEE-MASTER-RECORD)
+                        RIDFLD(EMP-KEY)
+                        RESP(EMPFILE-RESPONSE)
+              END-EXEC
+              IF EMPFILE-RESPONSE = DFHRESP(NORMAL)
       *  Lastname not specified                                         CBL07580
-              IF LASTNAMI = SPACES                                      CBL07590
+                IF LASTNAMI = SPACES                                    CBL07590
       *  Only Dept specified                                            CBL07600
-                IF DEPMTI = EMP-DEPT(EMP-PTR)                           CBL07610
-                  MOVE EMP-ENTRY(EMP-PTR) TO                            CBL07620
-                       RESULTS-ENTRY(RESULTS-PTR)                       CBL07630
-                  ADD 1 TO RESULTS-PTR                                  CBL07640
+                  IF DEPMTI = EMP-DEPT                                  CBL07610
+                    MOVE EMPLOYEE-MASTER-RECORD TO                      CBL07620
+                         RESULTS-ENTRY(RESULTS-PTR)                     CBL07630
+                    ADD 1 TO RESULTS-PTR                                CBL07640
       *  Dept did not match. Continue search.                           CBL07650
-                ELSE                                                    CBL07660
-                  CONTINUE                                              CBL07670
-                END-IF                                                  CBL07680
+                  ELSE                                                  CBL07660
+                    CONTINUE                                            CBL07670
+                  END-IF                                                CBL07680
       *  Lastname specified                                             CBL07690
-              ELSE                                                      CBL07700
-                IF LASTNAMI = EMP-LAST-NAME(EMP-PTR)                    CBL07710
+                ELSE                                                    CBL07700
+                  IF LASTNAMI = EMP-LAST-NAME                           CBL07710
       *  Only Lastname specified                                        CBL07720
-                  IF DEPMTI = SPACES                                    CBL07730
-                    MOVE EMP-ENTRY(EMP-PTR) TO                          CBL07740
-                         RESULTS-ENTRY(RESULTS-PTR)                     CBL07750
-                    ADD 1 TO RESULTS-PTR                                CBL07760
-                  ELSE                                                  CBL07770
+                    IF DEPMTI = SPACES                                  CBL07730
+                      MOVE EMPLOYEE-MASTER-RECORD TO                    CBL07740
+                           RESULTS-ENTRY(RESULTS-PTR)                   CBL07750
+                      ADD 1 TO RESULTS-PTR                              CBL07760
+                    ELSE                                                CBL07770
       *  Lastname and Dept specified                                    CBL07780
-                    IF DEPMTI = EMP-DEPT(EMP-PTR)                       CBL07790
-                      MOVE EMP-ENTRY(EMP-PTR) TO                        CBL07800
-                           RESULTS-ENTRY(RESULTS-PTR)                   CBL07810
-                      ADD 1 TO RESULTS-PTR                              CBL07820
+                      IF DEPMTI = EMP-DEPT                              CBL07790
+                        MOVE EMPLOYEE-MASTER-RECORD TO                  CBL07800
+                             RESULTS-ENTRY(RESULTS-PTR)                 CBL07810
+                        ADD 1 TO RESULTS-PTR                            CBL07820
       *  Dept did not match. Continue search.                           CBL07830
-                    ELSE                                                CBL07840
-                      CONTINUE                                          CBL07850
-                    END-IF                                              CBL07860
-                  END-IF                                                CBL07870
+                      ELSE                                              CBL07840
+                        CONTINUE                                        CBL07850
+                      END-IF                                            CBL07860
+                    END-IF                                              CBL07870
       *  Lastname did not match. Continue search.                       CBL07880
-                ELSE                                                    CBL07890
-                  CONTINUE                                              CBL07900
-                END-IF                                                  CBL07910
+                  ELSE                                                  CBL07890
+                    CONTINUE                                            CBL07900
+                  END-IF                                                CBL07910
+                END-IF                                                  CBL07920
+              ELSE                                                      CBL07920
+                CONTINUE                                                CBL07920
               END-IF                                                    CBL07920
-                                                                        CBL07930
-              ADD 1 TO EMP-PTR                                          CBL07940
             END-PERFORM                                                 CBL07950
                                                                         CBL07960
+            EXEC CICS ENDBR FILE('EMPFILE') END-EXEC.
+
       *   Set number of matches found.                                  CBL07970
             SUBTRACT 1 FROM RESULTS-PTR GIVING RESULTS-ARRAY-MAX.       CBL07980
                                                                         CBL07990
         1400-EXACT-MATCH-EXIT. EXIT.                                    CBL08000
                                                                         CBL08010
+      *************************************************************
+      * 1600-ADD-EMPLOYEE:
+      *   Add a new employee to EMPFILE, keyed and populated from
+      *   MAINT-DATA-FORMAT (the maintenance data-entry line).  If
+      *   the add succeeds, the new entry is also moved to
+      *   RESULTS-ARRAY so 1500-LOAD-SCREEN redisplays it for
+      *   confirmation.
+      *************************************************************
+
+        1600-ADD-EMPLOYEE.
+
+            MOVE SPACES TO EMPLOYEE-MASTER-RECORD.
+            MOVE MAINT-LASTNAME TO EMP-LAST-NAME.
+            MOVE MAINT-FIRSTNAME TO EMP-FIRST-NAME.
+            MOVE MAINT-MI TO EMP-MIDDLE-INITIAL.
+            MOVE MAINT-DEPT TO EMP-DEPT.
+            MOVE MAINT-PHONE TO EMP-PHONE.
+            MOVE MAINT-HIREDATE TO EMP-HIRE-DATE.
+
+            EXEC CICS WRITE
+                      FILE('EMPFILE')
+                      FROM(EMPLOYEE-MASTER-RECORD)
+                      RIDFLD(EMP-KEY)
+                      RESP(EMPFILE-RESPONSE)
+            END-EXEC.
+
+            EVALUATE EMPFILE-RESPONSE
+              WHEN DFHRESP(NORMAL)
+                MOVE EMPLOYEE-MASTER-RECORD TO RESULTS-ENTRY(1)
+                MOVE 1 TO RESULTS-ARRAY-MAX
+      * 14I 'Employee Added.'
+                MOVE '14I' TO GM-MSG-ID
+              WHEN DFHRESP(DUPREC)
+      * 09E 'Employee Already Exists.'
+                MOVE '09E' TO GM-MSG-ID
+              WHEN OTHER
+      * 11E 'Unable to Complete Maintenance Request.'
+                MOVE '11E' TO GM-MSG-ID
+            END-EVALUATE.
+
+        1600-ADD-EMPLOYEE-EXIT. EXIT.
+
+      *************************************************************
+      * 1700-CHANGE-EMPLOYEE:
+      *   Change an existing employee's data.  The employee is
+      *   located by the key portion of MAINT-DATA-FORMAT (Lastname/
+      *   Firstname); the remaining fields are then rewritten from
+      *   MAINT-DATA-FORMAT.  On success the changed entry is moved
+      *   to RESULTS-ARRAY for redisplay, same as 1600-ADD-EMPLOYEE.
+      *************************************************************
+
+        1700-CHANGE-EMPLOYEE.
+
+            MOVE MAINT-LASTNAME TO EMP-LAST-NAME.
+            MOVE MAINT-FIRSTNAME TO EMP-FIRST-NAME.
+
+            EXEC CICS READ
+                      FILE('EMPFILE')
+                      INTO(EMPLOYEE-MASTER-RECORD)
+                      RIDFLD(EMP-KEY)
+                      RESP(EMPFILE-RESPONSE)
+            END-EXEC.
+
+            IF EMPFILE-RESPONSE = DFHRESP(NORMAL)
+              MOVE MAINT-MI TO EMP-MIDDLE-INITIAL
+              MOVE MAINT-DEPT TO EMP-DEPT
+              MOVE MAINT-PHONE TO EMP-PHONE
+              MOVE MAINT-HIREDATE TO EMP-HIRE-DATE
+
+              EXEC CICS REWRITE
+                        FILE('EMPFILE')
+                        FROM(EMPLOYEE-MASTER-RECORD)
+                        RESP(EMPFILE-RESPONSE)
+              END-EXEC
+
+              IF EMPFILE-RESPONSE = DFHRESP(NORMAL)
+                MOVE EMPLOYEE-MASTER-RECORD TO RESULTS-ENTRY(1)
+                MOVE 1 TO RESULTS-ARRAY-MAX
+      * 08I 'Employee Changed.'
+                MOVE '08I' TO GM-MSG-ID
+              ELSE
+      * 11E 'Unable to Complete Maintenance Request.'
+                MOVE '11E' TO GM-MSG-ID
+              END-IF
+            ELSE
+      * 10E 'Employee Not Found.'
+              MOVE '10E' TO GM-MSG-ID
+            END-IF.
+
+        1700-CHANGE-EMPLOYEE-EXIT. EXIT.
+
+      *************************************************************
+      * 1800-TERMINATE-EMPLOYEE:
+      *   Terminate (delete) an existing employee, located by the
+      *   key portion of MAINT-DATA-FORMAT (Lastname/Firstname).
+      *************************************************************
+
+        1800-TERMINATE-EMPLOYEE.
+
+            MOVE MAINT-LASTNAME TO EMP-LAST-NAME.
+            MOVE MAINT-FIRSTNAME TO EMP-FIRST-NAME.
+
+            EXEC CICS DELETE
+                      FILE('EMPFILE')
+                      RIDFLD(EMP-KEY)
+                      RESP(EMPFILE-RESPONSE)
+            END-EXEC.
+
+            EVALUATE EMPFILE-RESPONSE
+              WHEN DFHRESP(NORMAL)
+      * 09I 'Employee Terminated.'
+                MOVE '09I' TO GM-MSG-ID
+              WHEN DFHRESP(NOTFND)
+      * 10E 'Employee Not Found.'
+                MOVE '10E' TO GM-MSG-ID
+              WHEN OTHER
+      * 11E 'Unable to Complete Maintenance Request.'
+                MOVE '11E' TO GM-MSG-ID
+            END-EVALUATE.
+
+        1800-TERMINATE-EMPLOYEE-EXIT. EXIT.
+
       *************************************************************     CBL08020
       * 1500-LOAD-SCREEN:                                               CBL08030
       *   Format the data in the internal work area (RESULTS-ARRAY)     CBL08040
@@ -972,7 +1218,7 @@
                 SET START-LOOP TO TRUE                                  CBL08130
                 PERFORM VARYING WORKPTR FROM 1 BY 1 UNTIL STOP-LOOP     CBL08140
                   MOVE SPACES TO SCREEN-LINE(WORKPTR)                   CBL08150
-                  IF WORKPTR = EMP-ARRAY-MAX                            CBL08160
+                  IF WORKPTR = MAX-DISPLAY-LINES                            CBL08160
                     SET STOP-LOOP TO TRUE                               CBL08170
                   ELSE                                                  CBL08180
                     CONTINUE                                            CBL08190
@@ -989,11 +1235,21 @@
               PERFORM 1510-LOAD-SCREEN-ENTRY THRU                       CBL08300
                       1510-LOAD-SCREEN-ENTRY-EXIT                       CBL08310
                   UNTIL RESULTS-PTR > RESULTS-ARRAY-MAX                 CBL08320
-      * 06I: Lookup Completed Successfully                              CBL08330
-              MOVE '06I' TO GM-MSG-ID                                   CBL08340
+      * 06I: Lookup Completed Successfully.  Maintenance requests
+      * (A/C/T) already set their own specific message in
+      * 1600/1700/1800, and 1300-PARTIAL-MATCH's 12I truncation
+      * notice, and must not have either overlaid here.
+              IF (ACTIONI = 'D' OR ACTIONI = 'P' OR ACTIONI = 'E'
+                 OR ACTIONI = 'B') AND GM-MSG-ID NOT = '12I'
+                MOVE '06I' TO GM-MSG-ID                                 CBL08340
+              END-IF
             ELSE                                                        CBL08350
-      * 07I: No match found                                             CBL08360
-              MOVE '07I' TO GM-MSG-ID                                   CBL08370
+      * 13I: No match found.  Same maintenance-message exception
+      * as above.
+              IF ACTIONI = 'D' OR ACTIONI = 'P' OR ACTIONI = 'E'
+                 OR ACTIONI = 'B'
+                MOVE '13I' TO GM-MSG-ID                                 CBL08370
+              END-IF
             END-IF.                                                     CBL08380
                                                                         CBL08390
         1500-LOAD-SCREEN-EXIT. EXIT.                                    CBL08400
@@ -1163,7 +1419,7 @@
                 SET START-LOOP TO TRUE                                  CBL10040
                 PERFORM VARYING WORKPTR FROM 1 BY 1 UNTIL STOP-LOOP     CBL10050
                   MOVE SPACES TO SCREEN-LINE(WORKPTR)                   CBL10060
-                  IF WORKPTR = EMP-ARRAY-MAX                            CBL10070
+                  IF WORKPTR = MAX-DISPLAY-LINES                            CBL10070
                     SET STOP-LOOP TO TRUE                               CBL10080
                   ELSE                                                  CBL10090
                     CONTINUE                                            CBL10100
