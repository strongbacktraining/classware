@@ -0,0 +1,302 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.   NACT05.
+000301 AUTHOR.       A PROGRAMMER.
+000302 INSTALLATION. IBM HURSLEY.
+000303 DATE-WRITTEN. AUGUST 1999.
+000304 DATE-COMPILED.
+000316*
+000319*-------------------------------------------------------------*
+000320*                                                             *
+000321*               @BANNER_START@                                *
+000322*      nact05.cbl                                             *
+000323*      (C) Copyright IBM Corp. 2000. All Rights Reserved.     *
+000324*                                                             *
+000325* Element of Designing and Programming CICS Applications book *
+000326*               @BANNER_END@                                  *
+000327*                                                             *
+000328*-------------------------------------------------------------*
+000329*
+000336***************************************************************
+000338*
+000339*    DESCRIPTION
+000340*
+000341* This program provides the Browse back-end logic for the new
+000342* Account application. It is LINKed to by NACT01 with a
+000343* COMMAREA formatted as described in the NACWBRWS copy book.
+000344*
+000345* The functions supported are -
+000346*
+000346*   -   Browse   , to begin a new search on surname/first name.
+000347*   -   Continue , to obtain the next batch of matches from a
+000348*                  search already begun.
+000349*
+000350* Because a COMMAREA cannot carry a CICS browse position across
+000351* separate LINK requests, each request (re)establishes its own
+000352* STARTBR/READNEXT/ENDBR sequence against the ACCTNAM alternate
+000353* index path, skipping over the matches already returned by
+000354* previous requests before collecting the next batch.
+000355*
+000356***************************************************************
+000360*     AMENDMENT HISTORY
+000370*
+000380*      DATE         AUTHOR          DESCRIPTION
+000390*
+000391*
+000392***************************************************************
+000393*     FILES
+000394*
+000395*     ACCTNAM   - The alternate index path over ACCTFIL, keyed
+000396*                 on surname followed by first name.
+000396*
+000397***************************************************************
+000398*     CICS RESOURCES
+000399*
+000400***************************************************************
+000401*     UTILITIES
+000402*
+000403***************************************************************
+000404*     COPYBOOKS
+000405*
+000406*     NACWBRWS  - Working storage layout of the data passed
+000407*                 from the calling program.
+000408*     NACWLITS  - Common working storage.
+000409*
+000410***************************************************************
+000411*
+000800*
+000900 ENVIRONMENT DIVISION.
+001000 DATA DIVISION.
+001010*
+001100 WORKING-STORAGE SECTION.
+001200*
+001201*    Store eye catcher details to aid dump reading
+001202*
+001203 01  WS-DEBUG-DETAILS.
+001204    05  FILLER                        PIC x(32)
+001205           VALUE 'NACT05-------WORKING STORAGE  '.
+001206    05  DEBUG-EYE.
+001207       10  DEBUG-TRANID              PIC x(4) VALUE SPACES.
+001208       10  DEBUG-TERMID              PIC x(4) VALUE SPACES.
+001209       10  DEBUG-TASKNO              PIC 9(7) VALUE ZERO.
+001225*
+001230 01  FILLER.
+001300*
+001400* These fields are used for interfacing with CICS.
+001500*
+002560    05  RESPONSE                      PIC s9(8) COMP-4 VALUE 0.
+002570    05  REASON-CODE                   PIC s9(8) COMP-4 VALUE 0.
+002580*
+002590* The alternate-index key used to start and read the browse.
+002600* It is built from the surname and first name supplied by the
+002610* caller in the first entry of the matches array.
+002620*
+002630    05  WS-BRWS-KEY.
+002640       10  WS-BRWS-KEY-SNAME          PIC x(18) VALUE SPACES.
+002650       10  WS-BRWS-KEY-FNAME          PIC x(12) VALUE SPACES.
+002660*
+002670* Counters used while collecting a batch of matches.
+002680*
+002690    05  WS-SKIP-COUNT                 PIC 9(4)  VALUE ZERO.
+002700    05  WS-COLLECTED-COUNT            PIC 9(4)  VALUE ZERO.
+002701    05  IX1                           PIC 9(4) COMP VALUE ZERO.
+002710    05  WS-MORE-SW                    PIC x(1)  VALUE 'N'.
+002720       88  WS-THERE-IS-MORE          VALUE 'Y'.
+002721*
+002722* A peek-ahead record, read and discarded purely to find out
+002723* whether more matches remain on file. It must not share
+002724* storage with WS-BRWS-ENTRY(1), which already holds a
+002725* collected match the caller is waiting to get back.
+002726*
+002727    05  WS-PEEK-ENTRY.
+002728       COPY NACWTREC.
+002730*
+002740 01  FILLER.
+002750    05  FILLER                        PIC x(36) VALUE
+002760         '********  NACWLITS COPYBOOK  *******'.
+002770     COPY NACWLITS.
+002780*
+003000 LINKAGE SECTION.
+003100*
+003200 01  DFHCOMMAREA.
+003210     COPY NACWBRWS.
+003300*
+004000 PROCEDURE DIVISION.
+004010*
+004020 NACT05-MAIN SECTION.
+004030*
+004040* Validate the interface before acting on the request.
+004050*
+004060 M-010.
+004070     IF  EIBCALEN NOT = LENGTH OF DFHCOMMAREA
+004080         SET WS-BRWS-BAD-FORMAT      TO TRUE
+004090         SET WS-BRWS-LENGTH-ERROR    TO TRUE
+004100         GO TO END-NACT05-MAIN
+004110     END-IF.
+004120*
+004130     IF  NOT WS-BRWS-CORRECT-VERSION
+004140         SET WS-BRWS-BAD-FORMAT      TO TRUE
+004150         SET WS-BRWS-VERSION-ERROR   TO TRUE
+004160         GO TO END-NACT05-MAIN
+004170     END-IF.
+004180*
+004190     IF  NOT WS-BRWS-VALID-REQUEST
+004200         SET WS-BRWS-BAD-FORMAT      TO TRUE
+004210         SET WS-BRWS-REQUEST-ERROR   TO TRUE
+004220         GO TO END-NACT05-MAIN
+004230     END-IF.
+004240*
+004250     IF  WS-BRWS-LIMIT-TO-GET = ZERO
+004260     OR  WS-BRWS-LIMIT-TO-GET > WS-LITS-MAX-MATCHES
+004270         SET WS-BRWS-BAD-FORMAT      TO TRUE
+004280         SET WS-BRWS-LIMIT-ERROR     TO TRUE
+004290         GO TO END-NACT05-MAIN
+004300     END-IF.
+004310*
+004320     IF  WS-BRWS-REQ-CONTINUE
+004330     AND WS-BRWS-NO-MORE
+004340         SET WS-BRWS-BAD-FORMAT      TO TRUE
+004350         SET WS-BRWS-MORE-ERROR      TO TRUE
+004360         GO TO END-NACT05-MAIN
+004370     END-IF.
+004380*
+004390     SET WS-BRWS-NO-ERROR            TO TRUE.
+004400     MOVE ZERO                       TO WS-BRWS-REAS.
+004410*
+004420     MOVE SNAMEDO IN WS-BRWS-ENTRY(1) TO WS-BRWS-KEY-SNAME.
+004430     MOVE FNAMEDO IN WS-BRWS-ENTRY(1) TO WS-BRWS-KEY-FNAME.
+004440*
+004450     IF  WS-BRWS-REQ-CONTINUE
+004460         MOVE WS-BRWS-MORE            TO WS-SKIP-COUNT
+004470     ELSE
+004480         MOVE ZERO                    TO WS-SKIP-COUNT
+004490     END-IF.
+004500*
+004510     PERFORM T-COLLECT-MATCHES.
+004520*
+004530 END-NACT05-MAIN.
+004540     EXEC CICS RETURN
+004550          END-EXEC.
+004560     EXIT.
+004570     EJECT.
+004580*
+004590 T-COLLECT-MATCHES SECTION.
+004600*
+004610* Position the browse at (or past) the requested key, skip
+004620* over any entries already returned by an earlier request,
+004630* then collect up to the caller's limit of further matches.
+004640*
+004650 T-010.
+004660     MOVE ZERO  TO WS-BRWS-FOUND.
+004670     MOVE ZERO  TO WS-COLLECTED-COUNT.
+004680     MOVE 'N'   TO WS-MORE-SW.
+004690*
+004700     EXEC CICS STARTBR
+004710          FILE('ACCTNAM')
+004720          RIDFLD(WS-BRWS-KEY)
+004730          GTEQ
+004740          RESP(RESPONSE)
+004750          RESP2(REASON-CODE)
+004760          END-EXEC.
+004770*
+004780     IF  RESPONSE NOT = DFHRESP(NORMAL)
+004790         GO TO END-T-COLLECT-MATCHES
+004800     END-IF.
+004810*
+004820     PERFORM U-SKIP-ONE-RECORD
+004830             VARYING IX1 FROM 1 BY 1
+004840             UNTIL IX1 > WS-SKIP-COUNT
+004850             OR RESPONSE NOT = DFHRESP(NORMAL).
+004860*
+004870     IF  RESPONSE = DFHRESP(NORMAL)
+004880         PERFORM V-COLLECT-ONE-RECORD
+004890                 VARYING IX1 FROM 1 BY 1
+004900                 UNTIL IX1 > WS-BRWS-LIMIT-TO-GET
+004910                 OR RESPONSE NOT = DFHRESP(NORMAL)
+004920     END-IF.
+004930*
+004940     EXEC CICS ENDBR
+004950          FILE('ACCTNAM')
+004960          RESP(RESPONSE)
+004970          RESP2(REASON-CODE)
+004980          NOHANDLE
+004990          END-EXEC.
+005000*
+005010     IF  WS-THERE-IS-MORE
+005020         COMPUTE WS-BRWS-MORE = WS-SKIP-COUNT + WS-COLLECTED-COUNT
+005030     ELSE
+005040         SET WS-BRWS-NO-MORE TO TRUE
+005050     END-IF.
+005060*
+005070 END-T-COLLECT-MATCHES.
+005080     EXIT.
+005090     EJECT.
+005100*
+005110 U-SKIP-ONE-RECORD SECTION.
+005120*
+005130* Read past, without keeping, a record already returned by an
+005140* earlier request against this same search key.
+005150*
+005160 U-010.
+005170     EXEC CICS READNEXT
+005180          FILE('ACCTNAM')
+005190          INTO(WS-BRWS-ENTRY(1))
+005200          RIDFLD(WS-BRWS-KEY)
+005210          RESP(RESPONSE)
+005220          RESP2(REASON-CODE)
+005230          END-EXEC.
+005240*
+005250 END-U-SKIP-ONE-RECORD.
+005260     EXIT.
+005270     EJECT.
+005280*
+005290 V-COLLECT-ONE-RECORD SECTION.
+005300*
+005310* Read the next matching record into the next free entry of
+005320* the matches array supplied by the caller.
+005330*
+005340 V-010.
+005350     EXEC CICS READNEXT
+005360          FILE('ACCTNAM')
+005370          INTO(WS-BRWS-ENTRY(IX1))
+005380          RIDFLD(WS-BRWS-KEY)
+005390          RESP(RESPONSE)
+005400          RESP2(REASON-CODE)
+005410          END-EXEC.
+005420*
+005430     IF  RESPONSE = DFHRESP(NORMAL)
+005440         ADD 1 TO WS-BRWS-FOUND
+005450         ADD 1 TO WS-COLLECTED-COUNT
+005460         PERFORM W-CHECK-FOR-MORE
+005470     END-IF.
+005480*
+005490 END-V-COLLECT-ONE-RECORD.
+005500     EXIT.
+005510     EJECT.
+005520*
+005530 W-CHECK-FOR-MORE SECTION.
+005540*
+005550* Having just collected the last entry the caller asked for,
+005560* peek at the following record (without keeping it) purely to
+005570* determine whether more matches remain on file.
+005580*
+005590 W-010.
+005600     IF  WS-COLLECTED-COUNT < WS-BRWS-LIMIT-TO-GET
+005610         GO TO END-W-CHECK-FOR-MORE
+005620     END-IF.
+005630*
+005640     EXEC CICS READNEXT
+005650          FILE('ACCTNAM')
+005660          INTO(WS-PEEK-ENTRY)
+005670          RIDFLD(WS-BRWS-KEY)
+005680          RESP(RESPONSE)
+005690          RESP2(REASON-CODE)
+005700          END-EXEC.
+005710*
+005720     IF  RESPONSE = DFHRESP(NORMAL)
+005730         SET WS-THERE-IS-MORE TO TRUE
+005740     END-IF.
+005750*
+005760     MOVE ZERO TO RESPONSE.
+005770*
+005780 END-W-CHECK-FOR-MORE.
+005790     EXIT.
