@@ -220,7 +220,13 @@
                10  VENIPUNCTURE-COST       PIC 9(3)V99.
                10  PRESCRIBING-PHYS        PIC X(08).
                10  DIAG-CDE                PIC X(05).
-           05  TREATMENT-COMMENTS      PIC X(254).
+      ****** COORDINATION-OF-BENEFITS RESULTS COMPUTED BY
+      ****** 650-COORDINATE-BENEFITS, CARRIED THROUGH TO THE EDIT
+      ****** FILE SO DOWNSTREAM BILLING CAN SEE WHAT EACH PAYER OWES
+      ****** INSTEAD OF THE PROGRAM ONLY DISPLAYING IT FOR DEBUGGING.
+           05  COB-PRIMARY-PAYABLE      PIC S9(7)V99 COMP-3.
+           05  COB-SECONDARY-BILLABLE   PIC S9(7)V99 COMP-3.
+           05  TREATMENT-COMMENTS      PIC X(244).
 
        01  WS-TRAILER-REC.
            05  FILLER                  PIC X(1).
@@ -329,6 +335,32 @@
               10  ERROR-MSG-FIRST      PIC X(20).
               10  ERROR-MSG-REST       PIC X(60).
 
+      ****** RUNNING COUNT OF BEDS IN USE PER WARD FOR THIS RUN,
+      ****** CHECKED AGAINST WARD_DATA.NUMBER_OF_BEDS
+       01  WARD-CAPACITY-TABLE.
+           05  WCAP-ENTRY OCCURS 20 TIMES INDEXED BY WCAP-IDX.
+               10  WCAP-WARD-ID         PIC X(4) VALUE SPACES.
+               10  WCAP-BED-COUNT       PIC S9(4) COMP VALUE 0.
+               10  WCAP-MAX-BEDS        PIC S9(4) COMP VALUE 0.
+               10  WCAP-LOOKUP-SW       PIC X(1) VALUE SPACE.
+                   88  WCAP-WARD-FOUND     VALUE "Y".
+                   88  WCAP-WARD-NOT-FOUND VALUE "N".
+
+      ****** DISTINCT PATIENT/BED COMBINATIONS ALREADY TALLIED AGAINST
+      ****** WARD CAPACITY THIS RUN, SO A PATIENT WITH MORE THAN ONE
+      ****** BILLING TRANSACTION FOR THE SAME BED IS ONLY COUNTED ONCE
+       01  BED-OCCUPANCY-TABLE.
+           05  BOCC-ENTRY OCCURS 500 TIMES INDEXED BY BOCC-IDX.
+               10  BOCC-WARD-ID         PIC X(4) VALUE SPACES.
+               10  BOCC-PATIENT-ID      PIC 9(6) VALUE 0.
+               10  BOCC-BED-IDENTITY    PIC X(4) VALUE SPACES.
+
+      ****** COORDINATION OF BENEFITS WORK AREA
+       01  COB-RESULT-WS.
+           05  WS-TOTAL-CHARGES-COB    PIC S9(7)V99 COMP-3 VALUE 0.
+           05  WS-PRIMARY-PAYABLE      PIC S9(7)V99 COMP-3 VALUE 0.
+           05  WS-SECONDARY-BILLABLE   PIC S9(7)V99 COMP-3 VALUE 0.
+
        01  FLAGS-AND-SWITCHES.
            05 MORE-DATA-SW             PIC X(01) VALUE "Y".
                88 NO-MORE-DATA VALUE "N".
@@ -601,6 +633,35 @@
            10 DEDUCTIBLE           PIC S9(4) USAGE COMP.
       ******************************************************************
       * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
+      ******************************************************************
+      * DCLGEN TABLE(DDS0001.LAB_TEST)                                 *
+      *        LIBRARY(DDS0001.TEST.COPYLIB(LABTEST))                  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      *        DBCSDELIM(NO)                                           *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * COPY LABTEST.
+           EXEC SQL DECLARE DDS0001.LAB_TEST TABLE
+           ( LAB_TEST_ID                    CHAR(8),
+             TEST_CATEGORY                  CHAR(4),
+             TEST_SHORT_DESC                CHAR(25),
+             TEST_COST                      DECIMAL(7, 2),
+             VENIPUNCTURE_COST              DECIMAL(5, 2)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DDS0001.LAB_TEST                   *
+      ******************************************************************
+       01  DCLLAB-TEST.
+           10 LAB-TEST-ID          PIC X(8).
+           10 TEST-CATEGORY        PIC X(4).
+           10 TEST-SHORT-DESC      PIC X(25).
+           10 TEST-COST            PIC S9(5)V9(2) USAGE COMP-3.
+           10 VENIPUNCTURE-COST    PIC S9(3)V9(2) USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
       ******************************************************************
 
        COPY SQLCA.
@@ -744,6 +805,30 @@
               MOVE "Y" TO ERROR-FOUND-SW
               GO TO 350-EXIT.
 
+      ****** CHECK LAB-TEST-ID AGAINST THE LAB_TEST MASTER
+           MOVE LAB-TEST-ID(ROW-SUB) TO LAB-TEST-ID IN DCLLAB-TEST.
+           EXEC SQL
+              SELECT LAB_TEST_ID INTO :DCLLAB-TEST.LAB-TEST-ID
+              FROM DDS0001.LAB_TEST
+              WHERE LAB_TEST_ID = :DCLLAB-TEST.LAB-TEST-ID
+           END-EXEC.
+
+           IF SQLCODE = +100
+              MOVE "*** LAB-TEST-ID NOT FOUND IN LAB_TEST TABLE" TO
+              ERR-MSG IN INPATIENT-TREATMENT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 350-EXIT
+           ELSE
+           IF SQLCODE < 0
+              MOVE "*** FATAL DB2 ERROR" TO
+              ERR-MSG IN INPATIENT-TREATMENT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              move sqlcode to  EXPECTED-VAL
+              move PATIENT-ID IN INPATIENT-TREATMENT-REC
+                              to ACTUAL-VAL
+              WRITE SYSOUT-REC FROM ABEND-REC
+              GO TO 1000-DB2-ERROR-RTN.
+
        350-EXIT.
            EXIT.
 
@@ -876,12 +961,97 @@
                MOVE "Y" TO ERROR-FOUND-SW
                GO TO 500-EXIT.
 
+           IF VALID-RECORD
+              PERFORM 550-CHECK-WARD-CAPACITY THRU 550-EXIT.
+
            IF VALID-RECORD
               PERFORM 600-DB2-TABLE-EDITS THRU 600-EXIT.
 
        500-EXIT.
            EXIT.
 
+       550-CHECK-WARD-CAPACITY.
+           MOVE "550-CHECK-WARD-CAPACITY" TO PARA-NAME.
+      ****** FIND (OR ADD) THIS PATIENT'S WARD IN THE RUNNING TABLE
+           SET WCAP-IDX TO 1.
+           SEARCH WCAP-ENTRY
+               AT END
+                   MOVE "*** WARD CAPACITY TABLE FULL" TO
+                   ERR-MSG IN INPATIENT-TREATMENT-REC-ERR
+                   MOVE "Y" TO ERROR-FOUND-SW
+                   GO TO 550-EXIT
+               WHEN WCAP-WARD-ID(WCAP-IDX) = SPACES
+                   MOVE PRIMARY-STAY-WARD-NBR IN PATIENT-MASTER-REC
+                        TO WCAP-WARD-ID(WCAP-IDX)
+                        WARD-ID IN DCLWARD-DATA
+                   EXEC SQL
+                      SELECT NUMBER_OF_BEDS INTO :NUMBER-OF-BEDS
+                      FROM DDS0001.WARD_DATA
+                      WHERE WARD_ID = :WARD-ID IN DCLWARD-DATA
+                   END-EXEC
+                   IF SQLCODE = 0
+                       MOVE NUMBER-OF-BEDS TO WCAP-MAX-BEDS(WCAP-IDX)
+                       SET WCAP-WARD-FOUND(WCAP-IDX) TO TRUE
+                   ELSE
+                       MOVE 0 TO WCAP-MAX-BEDS(WCAP-IDX)
+                       SET WCAP-WARD-NOT-FOUND(WCAP-IDX) TO TRUE
+                   END-IF
+               WHEN WCAP-WARD-ID(WCAP-IDX) =
+                        PRIMARY-STAY-WARD-NBR IN PATIENT-MASTER-REC
+                   CONTINUE
+           END-SEARCH.
+
+      ****** A WARD MISSING FROM WARD_DATA IS A LOOKUP FAILURE, NOT AN
+      ****** OVER-CAPACITY CONDITION - FLAG IT DISTINCTLY AND SKIP THE
+      ****** CAPACITY CHECK RATHER THAN LETTING A DEFAULTED ZERO-BED
+      ****** CAPACITY TRIP A FALSE OVER-CAPACITY ON EVERY PATIENT.
+           IF WCAP-WARD-NOT-FOUND(WCAP-IDX)
+               MOVE "*** WARD NOT-FOUND IN WARD_DATA" TO
+               ERR-MSG IN INPATIENT-TREATMENT-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 550-EXIT.
+
+           PERFORM 555-TALLY-BED-OCCUPANCY THRU 555-EXIT.
+
+           IF WCAP-BED-COUNT(WCAP-IDX) > WCAP-MAX-BEDS(WCAP-IDX)
+               MOVE "*** WARD OVER BED CAPACITY" TO
+               ERR-MSG IN INPATIENT-TREATMENT-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 550-EXIT.
+
+       550-EXIT.
+           EXIT.
+
+       555-TALLY-BED-OCCUPANCY.
+           MOVE "555-TALLY-BED-OCCUPANCY" TO PARA-NAME.
+      ****** ONLY COUNT THIS PATIENT/BED AGAINST WARD CAPACITY ONCE,
+      ****** NO MATTER HOW MANY BILLING TRANSACTIONS THE PATIENT HAS
+      ****** FOR THAT SAME BED.
+           SET BOCC-IDX TO 1.
+           SEARCH BOCC-ENTRY
+               AT END
+                   MOVE "*** BED OCCUPANCY TABLE FULL" TO
+                   ERR-MSG IN INPATIENT-TREATMENT-REC-ERR
+                   MOVE "Y" TO ERROR-FOUND-SW
+               WHEN BOCC-WARD-ID(BOCC-IDX) = SPACES
+                   MOVE PRIMARY-STAY-WARD-NBR IN PATIENT-MASTER-REC
+                        TO BOCC-WARD-ID(BOCC-IDX)
+                   MOVE PATIENT-ID IN INPATIENT-TREATMENT-REC
+                        TO BOCC-PATIENT-ID(BOCC-IDX)
+                   MOVE BED-IDENTITY IN INPATIENT-TREATMENT-REC
+                        TO BOCC-BED-IDENTITY(BOCC-IDX)
+                   ADD 1 TO WCAP-BED-COUNT(WCAP-IDX)
+               WHEN BOCC-WARD-ID(BOCC-IDX) =
+                        PRIMARY-STAY-WARD-NBR IN PATIENT-MASTER-REC
+               AND    BOCC-PATIENT-ID(BOCC-IDX) =
+                        PATIENT-ID IN INPATIENT-TREATMENT-REC
+               AND    BOCC-BED-IDENTITY(BOCC-IDX) =
+                        BED-IDENTITY IN INPATIENT-TREATMENT-REC
+                   CONTINUE
+           END-SEARCH.
+       555-EXIT.
+           EXIT.
+
        600-DB2-TABLE-EDITS.
            MOVE "600-DB2-TABLE-EDITS" TO PARA-NAME.
       ******** EXEC SQL to get info from DB2
@@ -1089,6 +1259,8 @@
        700-WRITE-TRMTEDIT.
            MOVE "700-WRITE-TRMTEDIT" TO PARA-NAME.
 
+           PERFORM 650-COORDINATE-BENEFITS THRU 650-EXIT.
+
            WRITE INPATIENT-TREATMENT-REC-EDIT
                FROM INPATIENT-TREATMENT-REC.
            ADD MEDICATION-COST  TO WS-MEDICATION-CHARGES.
@@ -1099,6 +1271,57 @@
        700-EXIT.
            EXIT.
 
+       650-COORDINATE-BENEFITS.
+           MOVE "650-COORDINATE-BENEFITS" TO PARA-NAME.
+           MOVE 0 TO WS-TOTAL-CHARGES-COB
+                     WS-PRIMARY-PAYABLE
+                     WS-SECONDARY-BILLABLE.
+
+      ****** ONLY RUNS WHEN A SECONDARY CARRIER IS ON FILE
+           MOVE 0 TO COB-PRIMARY-PAYABLE
+                     COB-SECONDARY-BILLABLE.
+
+           IF CARRIER-ID IN INS-COMPANY-SECONDARY NOT = SPACES
+               ADD MEDICATION-COST IN INPATIENT-TREATMENT-REC
+                   ANCILLARY-CHARGE IN INPATIENT-TREATMENT-REC
+                   PHARMACY-COST IN INPATIENT-TREATMENT-REC
+                   GIVING WS-TOTAL-CHARGES-COB
+
+      ****** MEDICARE PAYS PRIMARY WHEN A MEDICARE BENEFICIARY NBR IS
+      ****** ON FILE, OTHERWISE THE COMMERCIAL CARRIER PAYS PRIMARY -
+      ****** EITHER WAY THE PRIMARY PAYER COVERS CHARGES LESS THE
+      ****** PATIENT'S COPAY/REMAINING-DEDUCTIBLE, AND THE SECONDARY
+      ****** CARRIER IS BILLED FOR WHAT'S LEFT.
+               COMPUTE WS-PRIMARY-PAYABLE =
+                   WS-TOTAL-CHARGES-COB
+                   - COPAY IN PATIENT-MASTER-REC
+                   - REMAINING-DEDUCTIBLE IN PATIENT-MASTER-REC
+
+               IF WS-PRIMARY-PAYABLE < 0
+                   MOVE 0 TO WS-PRIMARY-PAYABLE
+               END-IF
+
+               IF WS-PRIMARY-PAYABLE > WS-TOTAL-CHARGES-COB
+                   MOVE WS-TOTAL-CHARGES-COB TO WS-PRIMARY-PAYABLE
+               END-IF
+
+               COMPUTE WS-SECONDARY-BILLABLE =
+                   WS-TOTAL-CHARGES-COB - WS-PRIMARY-PAYABLE
+
+               MOVE WS-PRIMARY-PAYABLE    TO COB-PRIMARY-PAYABLE
+               MOVE WS-SECONDARY-BILLABLE TO COB-SECONDARY-BILLABLE
+
+               DISPLAY "COB PATIENT " PATIENT-ID IN
+                   INPATIENT-TREATMENT-REC
+                   " PRIMARY-PAYER "
+                   MEDICARE-BENEFICIARY " / " CARRIER-ID IN
+                   INS-COMPANY-SECONDARY
+                   " PRIMARY-PAYABLE " WS-PRIMARY-PAYABLE
+                   " SECONDARY-BILLABLE " WS-SECONDARY-BILLABLE.
+
+       650-EXIT.
+           EXIT.
+
        710-WRITE-TRMTERR.
            MOVE INPATIENT-TREATMENT-REC TO REST-OF-REC.
            WRITE INPATIENT-TREATMENT-REC-ERR.
@@ -1150,30 +1373,33 @@
 
 
            IF WS-ANCILLARY-CHARGES NOT EQUAL TO IN-ANCILLARY-CHARGES
-               MOVE "** ANCILLARY CHARGES OUT OF BALANCE"
-                                     TO ABEND-REASON
                MOVE WS-ANCILLARY-CHARGES TO EXPECTED-VAL
                MOVE IN-ANCILLARY-CHARGES TO ACTUAL-VAL
                DISPLAY "** ANCILLARY CHARGES IN **"
                DISPLAY WS-ANCILLARY-CHARGES
                DISPLAY "** ANCILLARY CHARGES EXPECTED **"
-               DISPLAY  IN-ANCILLARY-CHARGES.
+               DISPLAY  IN-ANCILLARY-CHARGES
+               MOVE "** ANCILLARY CHARGES OUT OF BALANCE"
+                                     TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
 
            IF WS-MEDICATION-CHARGES  NOT EQUAL TO IN-MEDICATION-CHARGES
-               MOVE "** MEDICATION CHARGES OUT OF BALANCE"
-                                     TO ABEND-REASON
                DISPLAY "** MEDICATION CHARGES IN **"
                DISPLAY WS-MEDICATION-CHARGES
                DISPLAY "** MEDICATION CHARGES EXPECTED **"
-               DISPLAY  IN-MEDICATION-CHARGES.
+               DISPLAY  IN-MEDICATION-CHARGES
+               MOVE "** MEDICATION CHARGES OUT OF BALANCE"
+                                     TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
 
            IF WS-PHARMACY-CHARGES  NOT EQUAL TO IN-PHARMACY-CHARGES
-               MOVE "** PHARMACY CHARGES OUT OF BALANCE"
-                                     TO ABEND-REASON
                DISPLAY "** PHARMACY CHARGES IN **"
                DISPLAY WS-PHARMACY-CHARGES
                DISPLAY "** PHARMACY CHARGES EXPECTED **"
-               DISPLAY  IN-PHARMACY-CHARGES.
+               DISPLAY  IN-PHARMACY-CHARGES
+               MOVE "** PHARMACY CHARGES OUT OF BALANCE"
+                                     TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
 
            MOVE "T" TO RECORD-TYPE.
            ADD +1 TO RECORDS-WRITTEN.
