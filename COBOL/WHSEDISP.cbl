@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  WHSEDISP.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEV Center.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. CONFIDENTIAL WAREHOUSE DATA.
+
+      ******************************************************************
+      *          THIS PROGRAM READS THE BILL OF LADING TRANSACTION
+      *          FEED, "LADEFILE", AND DISPATCHES EACH RECORD FOR
+      *          PROCESSING ACCORDING TO ITS CUSTOMER TRANSACTION
+      *          CODE (RDZ001-CUST-TRAN-CODE, FROM THE WAREHOUS COPY
+      *          BOOK). THE SAME 90 BYTE RECORD IS REDEFINED FIVE
+      *          WAYS BY THAT COPY BOOK, ONE PER TRANSACTION CODE
+      *          (011, 012, 013, 023 AND 038), AND THE TRANSACTION
+      *          CODE ON EACH RECORD SAYS WHICH VIEW APPLIES TO IT.
+      *          A REPORT LINE IS PRODUCED FOR EVERY RECORD READ, AND
+      *          A COUNT OF EACH TRANSACTION CODE SEEN IS PRINTED AT
+      *          THE END OF THE RUN. ANY TRANSACTION CODE OTHER THAN
+      *          THE FIVE KNOWN ONES IS REPORTED AS AN EXCEPTION.
+      *
+      ******************************************************************
+
+               INPUT FILE              -   LADEFILE
+
+               REPORT PRODUCED         -   SYSOUT
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LADEFILE
+           ASSIGN TO UT-S-LADING
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS LADING-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  LADEFILE
+           RECORD CONTAINS 90 CHARACTERS
+           DATA RECORD IS BILL-LADING-REC.
+       01  BILL-LADING-REC             PIC X(90).
+                                        COPY WAREHOUS.
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  LADING-STATUS           PIC X(2).
+               88 LADING-OK            VALUE "00".
+               88 LADING-EOF           VALUE "10".
+
+       01  COUNTERS-AND-ACCUMULATORS.
+           05  COUNT-038               PIC 9(6) VALUE 0.
+           05  COUNT-023               PIC 9(6) VALUE 0.
+           05  COUNT-011               PIC 9(6) VALUE 0.
+           05  COUNT-012               PIC 9(6) VALUE 0.
+           05  COUNT-013               PIC 9(6) VALUE 0.
+           05  COUNT-UNKNOWN           PIC 9(6) VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  RL-TRAN-CODE            PIC X(3).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-WREHOUSE-NUMBER      PIC X(7).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-SUPPLR-NUMBER        PIC X(5).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-DETAIL                PIC X(59).
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           PERFORM 900-READ-LADEFILE THRU 900-EXIT
+               UNTIL LADING-EOF.
+       100-EXIT.
+           EXIT.
+
+       200-DISPATCH-TRANSACTION.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE RDZ001-CUST-TRAN-CODE TO RL-TRAN-CODE.
+           MOVE RDZ001-WREHOUSE-NUMBER TO RL-WREHOUSE-NUMBER.
+           MOVE RDZ001-SUPPLR-NUMBER TO RL-SUPPLR-NUMBER.
+           EVALUATE RDZ001-CUST-TRAN-CODE
+               WHEN 038
+                   PERFORM 210-PROCESS-038 THRU 210-EXIT
+               WHEN 023
+                   PERFORM 220-PROCESS-023 THRU 220-EXIT
+               WHEN 011
+                   PERFORM 230-PROCESS-011 THRU 230-EXIT
+               WHEN 012
+                   PERFORM 240-PROCESS-012 THRU 240-EXIT
+               WHEN 013
+                   PERFORM 250-PROCESS-013 THRU 250-EXIT
+               WHEN OTHER
+                   PERFORM 290-UNKNOWN-CODE THRU 290-EXIT
+           END-EVALUATE.
+           MOVE WS-REPORT-LINE TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+       200-EXIT.
+           EXIT.
+
+       210-PROCESS-038.
+      *    PRICE LINE, ORDER MAXIMUM AND CREDIT TERM CONTROLS.
+           ADD 1 TO COUNT-038.
+           STRING 'ORDER-MAX=' DELIMITED BY SIZE
+                  RDZ001-ORDER-MAX DELIMITED BY SIZE
+                  ' MAX-TERM-DAYS=' DELIMITED BY SIZE
+                  RDZ001-MAX-TERM-DAYS DELIMITED BY SIZE
+                  INTO RL-DETAIL.
+       210-EXIT.
+           EXIT.
+
+       220-PROCESS-023.
+      *    COLLECTION OFFICER AND TERMINAL IDENTIFICATION.
+           ADD 1 TO COUNT-023.
+           STRING 'OFFICER=' DELIMITED BY SIZE
+                  RDZ001-OFFICER DELIMITED BY SIZE
+                  ' TERM-ID=' DELIMITED BY SIZE
+                  RDZ001-TERM-ID DELIMITED BY SIZE
+                  INTO RL-DETAIL.
+       220-EXIT.
+           EXIT.
+
+       230-PROCESS-011.
+      *    CUSTOMER NAME LINES.
+           ADD 1 TO COUNT-011.
+           STRING RDZ001-NAME1 DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  RDZ001-NAME2 DELIMITED BY SIZE
+                  INTO RL-DETAIL.
+       230-EXIT.
+           EXIT.
+
+       240-PROCESS-012.
+      *    CUSTOMER ADDRESS.
+           ADD 1 TO COUNT-012.
+           STRING RDZ001-CITY DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  RDZ001-STATE DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  RDZ001-ZIP DELIMITED BY SIZE
+                  INTO RL-DETAIL.
+       240-EXIT.
+           EXIT.
+
+       250-PROCESS-013.
+      *    STATE, INDUSTRY AND CREDIT LIMIT CONTROLS.
+           ADD 1 TO COUNT-013.
+           STRING 'INDUSTRY=' DELIMITED BY SIZE
+                  RDZ001-INDUSTRY-CODE DELIMITED BY SIZE
+                  ' CREDIT-LIMIT=' DELIMITED BY SIZE
+                  RDZ001-CUST-PRCE1-LIMIT DELIMITED BY SIZE
+                  INTO RL-DETAIL.
+       250-EXIT.
+           EXIT.
+
+       290-UNKNOWN-CODE.
+           ADD 1 TO COUNT-UNKNOWN.
+           MOVE '*** UNRECOGNIZED TRANSACTION CODE ***' TO RL-DETAIL.
+       290-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           OPEN OUTPUT SYSOUT.
+           OPEN INPUT LADEFILE.
+           MOVE 'BILL OF LADING TRANSACTION DISPATCH RUN' TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+       800-EXIT.
+           EXIT.
+
+       900-READ-LADEFILE.
+           READ LADEFILE
+               AT END SET LADING-EOF TO TRUE
+           END-READ.
+           IF NOT LADING-EOF
+               PERFORM 200-DISPATCH-TRANSACTION THRU 200-EXIT.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE SPACES TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'CODE 038 (ORDER/TERM CONTROL): ' DELIMITED BY SIZE
+                  COUNT-038 DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'CODE 023 (OFFICER/TERMINAL): ' DELIMITED BY SIZE
+                  COUNT-023 DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'CODE 011 (CUSTOMER NAME): ' DELIMITED BY SIZE
+                  COUNT-011 DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'CODE 012 (CUSTOMER ADDRESS): ' DELIMITED BY SIZE
+                  COUNT-012 DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'CODE 013 (STATE/INDUSTRY/CREDIT): ' DELIMITED BY SIZE
+                  COUNT-013 DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'UNRECOGNIZED TRANSACTION CODES: ' DELIMITED BY SIZE
+                  COUNT-UNKNOWN DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           CLOSE LADEFILE.
+           CLOSE SYSOUT.
+       999-EXIT.
+           EXIT.
+
