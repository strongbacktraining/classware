@@ -0,0 +1,159 @@
+ CBL  APOST                                                             00010000
+       IDENTIFICATION DIVISION.                                         00020000
+       PROGRAM-ID.  DFSIVA35.                                           00030000
+      *                                                                 00040000
+      *   APPLICATION  :  TELEPHONE DIRECTORY BULK LOAD                 00050000
+      *   PSB          :  DFSIVL34                                      00060000
+      *   DATABASE     :  DFSIVD2                                       00070000
+      *   INPUT:                                                        00080000
+      *         A SEQUENTIAL FILE OF DIRECTORY ENTRIES, ONE PER         00090000
+      *         RECORD, IN THE SAME LAST NAME / FIRST NAME /            00100000
+      *         EXTENSION / INTERNAL ZIP LAYOUT DFSIVA34 KEEPS ON       00110000
+      *         THE DATA BASE. EACH RECORD IS INSERTED AS A NEW         00120000
+      *         SEGMENT SO A DIRECTORY CAN BE BUILT (OR REBUILT)        00130000
+      *         IN ONE BATCH RUN INSTEAD OF ONE "ADD" TRANSACTION       00140000
+      *         AT A TIME.                                              00150000
+      *                                                                 00160000
+       ENVIRONMENT DIVISION.                                            00170000
+       CONFIGURATION SECTION.                                           00180000
+       SOURCE-COMPUTER. IBM-370.                                        00190000
+       OBJECT-COMPUTER. IBM-370.                                        00200000
+       INPUT-OUTPUT SECTION.                                            00210000
+       FILE-CONTROL.                                                    00220000
+           SELECT LOADFILE                                              00230000
+                  ASSIGN       TO LOADFILE                              00240000
+                  ORGANIZATION IS SEQUENTIAL                            00250000
+                  ACCESS MODE  IS SEQUENTIAL                            00260000
+                  FILE STATUS  IS LOADFILE-STATUS.                      00270000
+      *                                                                 00280000
+       DATA DIVISION.                                                   00290000
+       FILE SECTION.                                                    00300000
+       FD  LOADFILE                                                     00310000
+           RECORD CONTAINS 37 CHARACTERS                                00320000
+           DATA RECORD IS LOAD-REC.                                     00330000
+       01  LOAD-REC.                                                    00340000
+           02  LOAD-LAST-NAME    PIC X(10).                             00350000
+           02  LOAD-FIRST-NAME   PIC X(10).                             00360000
+           02  LOAD-EXTENSION    PIC X(10).                             00370000
+           02  LOAD-ZIP-CODE     PIC X(7).                              00380000
+      *                                                                 00390000
+       WORKING-STORAGE SECTION.                                         00400000
+      *                                                                 00410000
+      * DL/I FUNCTION CODE                                              00420000
+      *                                                                 00430000
+       77  ISRT             PICTURE X(4)  VALUE 'ISRT'.                 00440000
+      *                                                                 00450000
+      * SEGMENT SEARCH ARGUMENT - UNQUALIFIED, SAME AS DFSIVA34'S       00460000
+      * ISRT-DB, SINCE EVERY LOADED ENTRY IS A NEW ROOT SEGMENT.        00470000
+      *                                                                 00480000
+       77  SSA1             PICTURE X(9)  VALUE 'A1111111 '.            00490000
+      *                                                                 00500000
+       01  FILE-STATUS-CODES.                                           00510000
+           05  LOADFILE-STATUS      PIC X(2).                           00520000
+               88  LOADFILE-EOF     VALUE '10'.                         00530000
+      *                                                                 00540000
+       01  COUNTERS.                                                    00550000
+           02  RECORDS-READ         PIC 9(6) COMP VALUE 0.              00560000
+           02  RECORDS-LOADED       PIC 9(6) COMP VALUE 0.              00570000
+           02  RECORDS-REJECTED     PIC 9(6) COMP VALUE 0.              00580000
+      *                                                                 00590000
+      * I/O AREA FOR DATA BASE HANDLING - THE 37-BYTE SEGMENT           00600000
+      * IMAGE ONLY, IN THE SAME FIELD ORDER AS DFSIVA34'S IO-DATA.      00610000
+      *                                                                 00620000
+       01  IOAREA.                                                      00630000
+           02  IO-LAST-NAME     PIC X(10).                              00640000
+           02  IO-FIRST-NAME    PIC X(10).                              00650000
+           02  IO-EXTENSION     PIC X(10).                              00660000
+           02  IO-ZIP-CODE      PIC X(7).                               00670000
+      *                                                                 00680000
+      * DC TEXT FOR REJECTED-SEGMENT MESSAGE                            00690000
+      *                                                                 00700000
+       01  DC-TEXT.                                                     00710000
+           02  TEXT1         PIC X(7)  VALUE 'STATUS '.                 00720000
+           02  ERROR-STATUS  PIC X(2).                                  00730000
+           02  TEXT2         PIC X(19) VALUE ' REJECTED ENTRY : '.      00740000
+           02  ERROR-KEY     PIC X(10).                                 00750000
+      *                                                                 00760000
+       LINKAGE SECTION.                                                 00770000
+      *                                                                 00780000
+       01  DBPCB.                                                       00790000
+           02  DBNAME        PICTURE X(8).                              00800000
+           02  SEG-LEVEL-NO  PICTURE X(2).                              00810000
+           02  DBSTATUS      PICTURE XX.                                00820000
+           02  FILLER        PICTURE X(20).                             00830000
+      *                                                                 00840000
+       PROCEDURE DIVISION USING DBPCB.                                  00850000
+      *                                                                 00860000
+      * ON ENTRY IMS PASSES THE ADDRESS OF THE DATA BASE PCB.           00870000
+      * THIS IS A PURE BATCH LOAD - THERE IS NO IOPCB.                  00880000
+      *                                                                 00890000
+       MAIN-RTN.                                                        00900000
+           PERFORM OPEN-FILES THRU OPEN-FILES-END.                      00910000
+           PERFORM LOAD-LOOP THRU LOAD-LOOP-END                         00920000
+               UNTIL LOADFILE-EOF.                                      00930000
+           PERFORM CLOSE-FILES THRU CLOSE-FILES-END.                    00940000
+           GOBACK.                                                      00950000
+      *                                                                 00960000
+      * PROCEDURE OPEN-FILES : OPEN LOAD FILE AND PRIME THE LOOP        00970000
+      *                                                                 00980000
+       OPEN-FILES.                                                      00990000
+           OPEN INPUT LOADFILE.                                         01000000
+           IF LOADFILE-STATUS NOT = '00'                                01010000
+              DISPLAY 'DFSIVA35 - LOADFILE OPEN FAILED, STATUS = '      01020000
+                      LOADFILE-STATUS UPON CONSOLE                      01030000
+              MOVE 16 TO RETURN-CODE                                    01040000
+              GOBACK                                                    01050000
+           END-IF.                                                      01060000
+           PERFORM READ-LOADFILE THRU READ-LOADFILE-END.                01070000
+       OPEN-FILES-END.                                                  01080000
+           EXIT.                                                        01090000
+      *                                                                 01100000
+      * PROCEDURE LOAD-LOOP : ONE PASS OF THE MAIN PROCESSING LOOP      01110000
+      *                                                                 01120000
+       LOAD-LOOP.                                                       01130000
+           PERFORM LOAD-SEGMENT THRU LOAD-SEGMENT-END.                  01140000
+           PERFORM READ-LOADFILE THRU READ-LOADFILE-END.                01150000
+       LOAD-LOOP-END.                                                   01160000
+           EXIT.                                                        01170000
+      *                                                                 01180000
+      * PROCEDURE READ-LOADFILE : NEXT INPUT RECORD                     01190000
+      *                                                                 01200000
+       READ-LOADFILE.                                                   01210000
+           READ LOADFILE                                                01220000
+               AT END SET LOADFILE-EOF TO TRUE                          01230000
+           END-READ.                                                    01240000
+           IF NOT LOADFILE-EOF                                          01250000
+              ADD 1 TO RECORDS-READ.                                    01260000
+       READ-LOADFILE-END.                                               01270000
+           EXIT.                                                        01280000
+      *                                                                 01290000
+      * PROCEDURE LOAD-SEGMENT : INSERT ONE DIRECTORY ENTRY             01300000
+      *                                                                 01310000
+       LOAD-SEGMENT.                                                    01320000
+           MOVE LOAD-LAST-NAME  TO IO-LAST-NAME.                        01330000
+           MOVE LOAD-FIRST-NAME TO IO-FIRST-NAME.                       01340000
+           MOVE LOAD-EXTENSION  TO IO-EXTENSION.                        01350000
+           MOVE LOAD-ZIP-CODE   TO IO-ZIP-CODE.                         01360000
+           CALL 'CBLTDLI' USING ISRT, DBPCB, IOAREA, SSA1.              01370000
+           IF DBSTATUS = SPACES                                         01380000
+              ADD 1 TO RECORDS-LOADED                                   01390000
+           ELSE                                                         01400000
+              ADD 1 TO RECORDS-REJECTED                                 01410000
+              MOVE DBSTATUS      TO ERROR-STATUS                        01420000
+              MOVE IO-LAST-NAME  TO ERROR-KEY                           01430000
+              DISPLAY DC-TEXT UPON CONSOLE                              01440000
+           END-IF.                                                      01450000
+       LOAD-SEGMENT-END.                                                01460000
+           EXIT.                                                        01470000
+      *                                                                 01480000
+      * PROCEDURE CLOSE-FILES : CLOSE UP AND REPORT LOAD COUNTS         01490000
+      *                                                                 01500000
+       CLOSE-FILES.                                                     01510000
+           CLOSE LOADFILE.                                              01520000
+           DISPLAY 'DFSIVA35 BULK LOAD COMPLETE' UPON CONSOLE.          01530000
+           DISPLAY 'RECORDS READ     : ' RECORDS-READ UPON CONSOLE.     01540000
+           DISPLAY 'RECORDS LOADED   : ' RECORDS-LOADED UPON CONSOLE.   01550000
+           DISPLAY 'RECORDS REJECTED : ' RECORDS-REJECTED               01560000
+                   UPON CONSOLE.                                        01570000
+       CLOSE-FILES-END.                                                 01580000
+           EXIT.                                                        01590000
