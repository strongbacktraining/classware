@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CUST2SVC.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEV Center.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. CONFIDENTIAL CUSTOMER DATA.
+
+      ******************************************************************
+      *          THIS PROGRAM LISTS EVERY PRODUCT ON "CUST2FILE" (THE
+      *          CUST2RDF COPY BOOK) THAT IS DUE A SERVICE CALL. A
+      *          PRODUCT RECORD (RECORD-TYPE 'P') IS CONSIDERED DUE
+      *          WHEN IT HAS NEVER BEEN SERVICED - LAST-SERVICE-CALL
+      *          IS SPACES, OR SERVICE-CALLS IS ZERO - SINCE NEITHER
+      *          FIELD CARRIES AN EXPLICIT NEXT-SERVICE-DUE DATE.
+      *          EACH DUE PRODUCT IS REPORTED WITH THE NAME OF THE
+      *          CUSTOMER MASTER RECORD (RECORD-TYPE 'C') THAT LAST
+      *          PRECEDED IT IN THE FILE.
+      *
+      ******************************************************************
+
+               INPUT FILE              -   CUST2FILE
+
+               REPORT PRODUCED         -   SYSOUT
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CUST2FILE
+           ASSIGN TO UT-S-CUST2
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS CUST2FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  CUST2FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS CUST2-REC.
+       01  CUST2-REC.
+                                        COPY CUST2RDF.
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  CUST2FILE-STATUS        PIC X(2).
+               88 CUST2FILE-OK         VALUE "00".
+               88 CUST2FILE-EOF        VALUE "10".
+
+       01  WS-CURRENT-CUST-NAME        PIC X(17) VALUE SPACES.
+
+       01  COUNTERS-AND-ACCUMULATORS.
+           05  PRODUCTS-READ           PIC 9(6) VALUE 0.
+           05  PRODUCTS-DUE            PIC 9(6) VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  RL-ID                   PIC X(5).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-CUST-NAME            PIC X(17).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-PRODUCT-NAME         PIC X(25).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-SERVICE-CALLS        PIC ZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-LAST-SERVICE         PIC X(10).
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           PERFORM 900-READ-CUST2FILE THRU 900-EXIT
+               UNTIL CUST2FILE-EOF.
+       100-EXIT.
+           EXIT.
+
+       200-PROCESS-RECORD.
+           EVALUATE RECORD-TYPE IN CUSTOMER-RECORD
+               WHEN 'C'
+                   MOVE NAME IN CUSTOMER-RECORD TO WS-CURRENT-CUST-NAME
+               WHEN 'P'
+                   PERFORM 210-CHECK-PRODUCT THRU 210-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       200-EXIT.
+           EXIT.
+
+       210-CHECK-PRODUCT.
+           ADD 1 TO PRODUCTS-READ.
+           IF LAST-SERVICE-CALL = SPACES
+           OR SERVICE-CALLS = ZERO
+               ADD 1 TO PRODUCTS-DUE
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE CUST-ID IN PRODUCT-RECORD TO RL-ID
+               MOVE WS-CURRENT-CUST-NAME      TO RL-CUST-NAME
+               MOVE PRODUCT-NAME              TO RL-PRODUCT-NAME
+               MOVE SERVICE-CALLS             TO RL-SERVICE-CALLS
+               MOVE LAST-SERVICE-CALL         TO RL-LAST-SERVICE
+               MOVE WS-REPORT-LINE TO SYSOUT-REC
+               WRITE SYSOUT-REC
+           END-IF.
+       210-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           OPEN OUTPUT SYSOUT.
+           OPEN INPUT CUST2FILE.
+           MOVE 'SERVICE CALL DUE REPORT' TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+       800-EXIT.
+           EXIT.
+
+       900-READ-CUST2FILE.
+           READ CUST2FILE
+               AT END SET CUST2FILE-EOF TO TRUE
+           END-READ.
+           IF NOT CUST2FILE-EOF
+               PERFORM 200-PROCESS-RECORD THRU 200-EXIT.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE SPACES TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'PRODUCTS READ: ' DELIMITED BY SIZE
+                  PRODUCTS-READ DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'PRODUCTS DUE A SERVICE CALL: ' DELIMITED BY SIZE
+                  PRODUCTS-DUE DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           CLOSE CUST2FILE.
+           CLOSE SYSOUT.
+       999-EXIT.
+           EXIT.
+
