@@ -0,0 +1,475 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUPDDB2.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   THIS PROGRAM PERFORMS THE UPDATE PERSON FUNCTION.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   THIS PROGRAM IS WRITTEN FOR THE OS/VS COBOL COMPILER.       *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  RECORD-LENGTH              PIC S9(4) COMP  VALUE +80.
+       01  MESSAGE-LENGTH             PIC S9(4) COMP.
+       01  MESSAGE-AREA               PIC X(80).
+       01  CA-COMMAREA.
+           05  CA-COMMAREA-WRK                   PIC X.
+           05  CA-COMMAREA-CA-IND                PIC X.
+       01  MAP-MESSAGES.
+           05  0910-INVALID-KEY-MSG.
+               10  FILLER             PIC X(11) VALUE SPACES.
+               10  FILLER             PIC X(29)
+                   VALUE 'INVALID KEY PRESSED'.
+           05  0930-NOT-FOUND-MSG.
+               10  FILLER             PIC X(05) VALUE SPACES.
+               10  FILLER             PIC X(35)
+                   VALUE 'PERSON NUMBER NOT ON FILE'.
+           05  RECORD-UPDATED-MSG.
+               10  FILLER             PIC X(06) VALUE SPACES.
+               10  FILLER             PIC X(34)
+                   VALUE 'RECORD HAS BEEN UPDATED ON FILE'.
+           05  HIGHLIGHT-ERROR-MSG.
+               10  FILLER             PIC X(07) VALUE SPACES.
+               10  FILLER             PIC X(33)
+                   VALUE 'HIGHLIGHTED FIELDS IN ERROR'.
+       01  DATE-TIME-WORK-AREAS.
+           05  ABSOLUTE-TIME           PIC X(8).
+           05  FORMATTED-DATE          PIC X(8).
+           05  FORMATTED-TIME          PIC X(8).
+       01  INPUT-EDIT-FLAG             PIC X    VALUE 'N'.
+       01  INITIALIZATION-IMAGE        PIC X    VALUE LOW-VALUES.
+       01  STATE-VALIDATION-AREA.
+           05  STATE-CODE              PIC X(2).
+           05  RESPONSE-CODE           PIC X.
+
+      *    COPY BUPDB2.
+       01  BUPD400I.
+           05  FILLER                             PIC X(12).
+           05  UDATEL                             PIC S9(4) COMP.
+           05  UDATEF                             PIC X(01).
+           05  FILLER REDEFINES UDATEF.
+               10  UDATEA                         PIC X(01).
+           05  UDATEI                             PIC X(008).
+           05  UTIMEL                             PIC S9(4) COMP.
+           05  UTIMEF                             PIC X(01).
+           05  FILLER REDEFINES UTIMEF.
+               10  UTIMEA                         PIC X(01).
+           05  UTIMEI                             PIC X(008).
+           05  UPNUML                             PIC S9(4) COMP.
+           05  UPNUMF                             PIC X(01).
+           05  FILLER REDEFINES UPNUMF.
+               10  UPNUMA                         PIC X(01).
+           05  UPNUMI                             PIC X(010).
+           05  UFNAMEL                            PIC S9(4) COMP.
+           05  UFNAMEF                            PIC X(01).
+           05  FILLER REDEFINES UFNAMEF.
+               10  UFNAMEA                        PIC X(01).
+           05  UFNAMEI                            PIC X(012).
+           05  ULNAMEL                            PIC S9(4) COMP.
+           05  ULNAMEF                            PIC X(01).
+           05  FILLER REDEFINES ULNAMEF.
+               10  ULNAMEA                        PIC X(01).
+           05  ULNAMEI                            PIC X(015).
+           05  USTREETL                           PIC S9(4) COMP.
+           05  USTREETF                           PIC X(01).
+           05  FILLER REDEFINES USTREETF.
+               10  USTREETA                       PIC X(01).
+           05  USTREETI                           PIC X(016).
+           05  UCITYL                             PIC S9(4) COMP.
+           05  UCITYF                             PIC X(01).
+           05  FILLER REDEFINES UCITYF.
+               10  UCITYA                         PIC X(01).
+           05  UCITYI                             PIC X(012).
+           05  USTATEL                            PIC S9(4) COMP.
+           05  USTATEF                            PIC X(01).
+           05  FILLER REDEFINES USTATEF.
+               10  USTATEA                        PIC X(01).
+           05  USTATEI                            PIC X(002).
+           05  USALARYL                           PIC S9(4) COMP.
+           05  USALARYF                           PIC X(01).
+           05  FILLER REDEFINES USALARYF.
+               10  USALARYA                       PIC X(01).
+           05  USALARYI                           PIC 9(7).
+           05  UINSTRL                            PIC S9(4) COMP.
+           05  UINSTRF                            PIC X(01).
+           05  FILLER REDEFINES UINSTRF.
+               10  UINSTRA                        PIC X(01).
+           05  UINSTRI                            PIC X(040).
+           05  UMSGL                              PIC S9(4) COMP.
+           05  UMSGF                              PIC X(01).
+           05  FILLER REDEFINES UMSGF.
+               10  UMSGA                          PIC X(01).
+           05  UMSGI                              PIC X(040).
+       01  BUPD400O  REDEFINES BUPD400I.
+           05  FILLER                             PIC X(12).
+           05  FILLER                             PIC X(03).
+           05  UDATEO                             PIC X(008).
+           05  FILLER                             PIC X(03).
+           05  UTIMEO                             PIC X(008).
+           05  FILLER                             PIC X(03).
+           05  UPNUMO                             PIC X(010).
+           05  FILLER                             PIC X(03).
+           05  UFNAMEO                            PIC X(012).
+           05  FILLER                             PIC X(03).
+           05  ULNAMEO                            PIC X(015).
+           05  FILLER                             PIC X(03).
+           05  USTREETO                           PIC X(016).
+           05  FILLER                             PIC X(03).
+           05  UCITYO                             PIC X(012).
+           05  FILLER                             PIC X(03).
+           05  USTATEO                            PIC X(002).
+           05  FILLER                             PIC X(03).
+           05  USALARYO                           PIC 9(7).
+           05  FILLER                             PIC X(03).
+           05  UINSTRO                            PIC X(040).
+           05  FILLER                             PIC X(03).
+           05  UMSGO                              PIC X(040).
+
+      *     COPY DFHBMSCA.
+       01      DFHBMSCA.
+         02    DFHBMPEM  PICTURE X   VALUE  IS  ' '.
+         02    DFHBMASK  PICTURE X   VALUE  IS  '0'.
+         02    DFHBMUNP  PICTURE X   VALUE  IS  ' '.
+         02    DFHBMUNN  PICTURE X   VALUE  IS  '&'.
+         02    DFHBMPRO  PICTURE X   VALUE  IS  '-'.
+         02    DFHBMBRY  PICTURE X   VALUE  IS  'H'.
+         02    DFHBMDAR  PICTURE X   VALUE  IS  '<'.
+         02    DFHBMFSE  PICTURE X   VALUE  IS  'A'.
+         02    DFHBMPRF  PICTURE X   VALUE  IS  '/'.
+         02    DFHBMASF  PICTURE X   VALUE  IS  '1'.
+         02    DFHBMASB  PICTURE X   VALUE  IS  '8'.
+         02    DFHBMPSO  PICTURE X   VALUE  IS  ' '.
+         02    DFHBMPSI  PICTURE X   VALUE  IS  ' '.
+         02    DFH3270   PICTURE X   VALUE  IS  '{'.
+         02    DFHVAL    PICTURE X   VALUE  IS  'A'.
+         02    DFHOUTLN  PICTURE X   VALUE  IS  'B'.
+
+       01  DFHAID.
+           02  DFHNULL         PIC X   VALUE IS ' '.
+           02  DFHENTER        PIC X   VALUE IS "'".
+           02  DFHCLEAR        PIC X   VALUE IS '_'.
+           02  DFHPEN          PIC X   VALUE IS '='.
+           02  DFHOPID         PIC X   VALUE IS 'W'.
+           02  DFHMSRE         PIC X   VALUE IS 'X'.
+           02  DFHSTRF         PIC X   VALUE IS ' '.
+           02  DFHTRIG         PIC X   VALUE IS '"'.
+           02  DFHPA1          PIC X   VALUE IS '%'.
+           02  DFHPA2          PIC X   VALUE IS '>'.
+           02  DFHPA3          PIC X   VALUE IS ','.
+           02  DFHPF1          PIC X   VALUE IS '1'.
+           02  DFHPF2          PIC X   VALUE IS '2'.
+           02  DFHPF3          PIC X   VALUE IS '3'.
+           02  DFHPF4          PIC X   VALUE IS '4'.
+           02  DFHPF5          PIC X   VALUE IS '5'.
+           02  DFHPF6          PIC X   VALUE IS '6'.
+           02  DFHPF7          PIC X   VALUE IS '7'.
+           02  DFHPF8          PIC X   VALUE IS '8'.
+           02  DFHPF9          PIC X   VALUE IS '9'.
+           02  DFHPF10         PIC X   VALUE IS ':'.
+           02  DFHPF11         PIC X   VALUE IS '#'.
+           02  DFHPF12         PIC X   VALUE IS '@'.
+           02  DFHPF13         PIC X   VALUE IS 'A'.
+           02  DFHPF14         PIC X   VALUE IS 'B'.
+           02  DFHPF15         PIC X   VALUE IS 'C'.
+           02  DFHPF16         PIC X   VALUE IS 'D'.
+           02  DFHPF17         PIC X   VALUE IS 'E'.
+           02  DFHPF18         PIC X   VALUE IS 'F'.
+           02  DFHPF19         PIC X   VALUE IS 'G'.
+           02  DFHPF20         PIC X   VALUE IS 'H'.
+           02  DFHPF21         PIC X   VALUE IS 'I'.
+      *
+      * NOTE - The cent sign is not valid in ASCII which is the format of
+      *        this source code.  X'4A' is the correct hex value, and is
+      *        the value returned by CICSVS86
+      *
+           02  DFHPF22         PIC X   VALUE IS X'4A'.
+           02  DFHPF23         PIC X   VALUE IS '.'.
+           02  DFHPF24         PIC X   VALUE IS '<'.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE PERSONFL TABLE
+           (
+              PERSON_NUMBER                  CHAR (10)
+                                             NOT NULL,
+              PERSON_FIRST_NAME              CHAR (12)
+                                             NOT NULL,
+              PERSON_LAST_NAME               CHAR (15)
+                                             NOT NULL,
+              PERSON_STREET_ADDR             CHAR (16)
+                                             NOT NULL,
+              PERSON_CITY_ADDR               CHAR (12)
+                                             NOT NULL,
+              PERSON_STATE_ADDR              CHAR (2)
+                                             NOT NULL,
+              PERSON_SALARY                  SMALLINT
+                                             NOT NULL
+           )
+           END-EXEC.
+
+       01  DCL-PERSONFL.
+           03 PERSON-NUMBER                  PIC X(10).
+           03 PERSON-FIRST-NAME              PIC X(12).
+           03 PERSON-LAST-NAME               PIC X(15).
+           03 PERSON-STREET-ADDR             PIC X(16).
+           03 PERSON-CITY-ADDR               PIC X(12).
+           03 PERSON-STATE-ADDR              PIC X(2).
+           03 PERSON-SALARY                  PIC S9(4) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  DFHCOMMAREA-WRK                   PIC X.
+           05  DFHCOMMAREA-CA-IND                PIC X.
+       PROCEDURE DIVISION.
+       HOUSEKEEPING-ROUTINE.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   SET A GENERAL ERROR TRAP FOR EXCEPTIONAL CONDITIONS.        *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           EXEC CICS HANDLE CONDITION
+                NOTFND(0930-NOT-FOUND-RECORD)
+           END-EXEC.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   DETERMINE WHETHER TO SEND OR RECEIVE THE MAP.               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           IF  EIBCALEN EQUAL TO ZEROES
+           THEN
+               MOVE 'Y' TO CA-COMMAREA-CA-IND
+               GO TO 0100-SEND-UPD-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA TO CA-COMMAREA
+               MOVE 'N' TO CA-COMMAREA-CA-IND.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   READ MAP INTO MAP COPYBOOK                                  *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           PERFORM 0300-RECEIVE-MAP THRU 0300-EXIT.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   EDIT SCREEN INPUT AND APPLY THE UPDATE                      *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           PERFORM 0500-EDIT-SCREEN THRU 0500-EXIT.
+
+       0000-EXIT.
+            EXIT.
+       0100-SEND-UPD-SCREEN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   OBTAIN AND FORMAT CURRENT DATE AND TIME.                    *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           EXEC CICS ASKTIME
+                ABSTIME(ABSOLUTE-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME(ABSOLUTE-TIME)
+                DATE(FORMATTED-DATE)
+                DATESEP
+                TIME(FORMATTED-TIME)
+                TIMESEP
+           END-EXEC.
+           MOVE FORMATTED-TIME TO UTIMEO.
+           MOVE FORMATTED-DATE TO UDATEO.
+           MOVE -1 TO UPNUML.
+           MOVE +300 TO MESSAGE-LENGTH.
+
+           IF CA-COMMAREA-CA-IND IS EQUAL TO 'Y'
+           THEN
+               EXEC CICS SEND
+                   MAP('BUPDB2')
+                   FROM(BUPD400O)
+                   LENGTH(MESSAGE-LENGTH)
+                   CURSOR
+                   FREEKB
+                   ERASE
+               END-EXEC
+           ELSE
+               EXEC CICS SEND
+                   MAP('BUPDB2')
+                   FROM(BUPD400O)
+                   LENGTH(MESSAGE-LENGTH)
+                   CURSOR
+                   FREEKB
+                   DATAONLY
+                   END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('CXDB')
+                COMMAREA(CA-COMMAREA)
+                LENGTH(2)
+           END-EXEC.
+       0100-EXIT.
+            EXIT.
+       0300-RECEIVE-MAP.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   PREPARE TO INTERCEPT ATTENTION IDENTIFIER TO CONTROL        *
+      *   PROCESSING.                                                 *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           EXEC CICS HANDLE AID
+                PF3(0990-RETURN-TO-MAIN-MENU)
+           END-EXEC.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   RECEIVE THE UPDATE SCREEN.  THE SET OPTION WILL ALLOW CICS  *
+      *   TO ESTABLISH ADDRESSABILITY FOR THE PROGRAM TO ACCESS THE   *
+      *   ACQUIRED AREA INTO WHICH THE MAP DATA WAS PLACED.           *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           EXEC CICS RECEIVE
+                MAP('BUPDB2')
+                INTO(BUPD400I)
+           END-EXEC.
+       0300-EXIT.
+            EXIT.
+       0500-EDIT-SCREEN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   AFTER RECEIVING THE MAP, FIELDS MUST BE EXAMINED PRIOR TO   *
+      *   UPDATING THE EXISTING RECORD ON THE FILE.                   *
+      *   EDIT CRITERIA:                                              *
+      *     O PERSON NUMBER MUST BE PRESENT AND MUST BE 10 CHARACTERS *
+      *       AND MUST ALREADY EXIST ON PERSONFL                      *
+      *     O FIRST NAME MUST BE PRESENT                              *
+      *     O LAST NAME MUST BE PRESENT                               *
+      *     O STREET MUST BE PRESENT                                  *
+      *     O CITY MUST BE PRESENT                                    *
+      *     O STATE MUST BE PRESENT AND MUST BE 2 CHARACTERS          *
+      *       IF THESE CONDITIONS ARE MET THE VALUE IS PASSED TO      *
+      *       A VALIDATION PROGRAM                                    *
+      *     O SALARY MUST BE PRESENT AND GREATER THAN 0               *
+      *                                                               *
+      *   BEFORE EDITING THE INPUT, PRESERVE IT FOR DISPLAY IF AN     *
+      *   EDIT FAILS FOR A FIELD.  DO THIS BY SETTING THE ATTRIBUTE   *
+      *   FOR EACH FIELD INDICATING THAT THE FIELD HAS BEEN MODIFIED, *
+      *   I.E., SET THE MDT ON.  THIS WILL AVOID THE USER HAVING TO   *
+      *   RE-ENTER EVERY FIELD.                                       *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           MOVE DFHBMFSE TO UPNUMA, UFNAMEA, ULNAMEA, USTREETA,
+                            UCITYA, USTATEA, USALARYA.
+           IF  UPNUML NOT EQUAL TO 10
+               THEN MOVE DFHBMBRY TO UPNUMA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO UPNUML
+           ELSE
+           IF  UPNUMI NOT NUMERIC
+               THEN MOVE DFHBMBRY TO UPNUMA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO UPNUML.
+           IF  UFNAMEL EQUAL TO 0
+               THEN MOVE DFHBMBRY TO UFNAMEA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO UFNAMEL.
+           IF  ULNAMEL EQUAL TO 0
+               THEN MOVE DFHBMBRY TO ULNAMEA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO ULNAMEL.
+           IF  USTREETL EQUAL TO 0
+               THEN MOVE DFHBMBRY TO USTREETA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO USTREETL.
+           IF  UCITYL EQUAL TO 0
+               THEN MOVE DFHBMBRY TO UCITYA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO UCITYL.
+           IF  USTATEL NOT EQUAL TO 2
+               THEN MOVE DFHBMBRY TO USTATEA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO USTATEL
+           ELSE
+               MOVE USTATEI TO STATE-CODE
+               EXEC CICS LINK
+                    PROGRAM('TSTATE')
+                    COMMAREA(STATE-VALIDATION-AREA)
+                    LENGTH(3)
+               END-EXEC
+               IF  RESPONSE-CODE EQUAL TO HIGH-VALUES
+                   THEN MOVE DFHBMBRY TO USTATEA
+                        MOVE 'Y' TO INPUT-EDIT-FLAG
+                        MOVE -1 TO USTATEL.
+      *
+           IF  USALARYL EQUAL TO 0
+               THEN MOVE DFHBMBRY TO USALARYA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO USALARYL
+           ELSE
+           IF  USALARYI NOT NUMERIC
+               THEN MOVE DFHBMBRY TO USALARYA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO USALARYL
+           ELSE
+           IF  USALARYI NOT GREATER THAN 0
+               THEN MOVE DFHBMBRY TO USALARYA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO USALARYL
+           ELSE
+           IF  USALARYI GREATER THAN 9999
+               THEN MOVE DFHBMBRY TO USALARYA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO USALARYL.
+           IF  INPUT-EDIT-FLAG = 'Y'
+               THEN MOVE HIGHLIGHT-ERROR-MSG TO UMSGO
+                    MOVE DFHBMFSE TO UPNUMA, UFNAMEA, ULNAMEA,
+                                     USTREETA, UCITYA, USTATEA, USALARYA
+                    GO TO 0100-SEND-UPD-SCREEN.
+           MOVE  UPNUMI   TO PERSON-NUMBER.
+           MOVE  UFNAMEI  TO PERSON-FIRST-NAME.
+           MOVE  ULNAMEI  TO PERSON-LAST-NAME.
+           MOVE  USTREETI TO PERSON-STREET-ADDR.
+           MOVE  UCITYI   TO PERSON-CITY-ADDR.
+           MOVE  USTATEI  TO PERSON-STATE-ADDR.
+           MOVE  USALARYI TO PERSON-SALARY.
+           EXEC SQL
+                UPDATE PERSONFL
+                   SET PERSON_FIRST_NAME  = :PERSON-FIRST-NAME,
+                       PERSON_LAST_NAME   = :PERSON-LAST-NAME,
+                       PERSON_STREET_ADDR = :PERSON-STREET-ADDR,
+                       PERSON_CITY_ADDR   = :PERSON-CITY-ADDR,
+                       PERSON_STATE_ADDR  = :PERSON-STATE-ADDR,
+                       PERSON_SALARY      = :PERSON-SALARY
+                 WHERE PERSON_NUMBER = :PERSON-NUMBER
+           END-EXEC.
+           EVALUATE SQLCODE
+           WHEN +0
+               CONTINUE
+           WHEN +100
+               GO TO 0930-NOT-FOUND-RECORD
+           WHEN OTHER
+               GO TO 0910-INVALID-KEY.
+           MOVE RECORD-UPDATED-MSG TO UMSGO.
+           MOVE -1 TO UPNUML.
+           GO TO 0100-SEND-UPD-SCREEN.
+       0500-EXIT.
+            EXIT.
+       0900-ERROR-ROUTINE.
+           EXEC CICS HANDLE CONDITION ERROR END-EXEC.
+           MOVE 'PROGRAM TERMINATED: ENCOUNTERED ERROR' TO MESSAGE-AREA.
+           MOVE +37 TO MESSAGE-LENGTH.
+           EXEC CICS SEND
+                FROM(MESSAGE-AREA)
+                LENGTH(MESSAGE-LENGTH)
+                ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+       0910-INVALID-KEY.
+           MOVE 0910-INVALID-KEY-MSG TO UMSGO.
+           MOVE -1 TO UPNUML.
+           IF  EIBAID = DFHCLEAR
+               THEN MOVE DFHBMFSE TO UPNUMA, UFNAMEA, ULNAMEA,
+                                     USTREETA, UCITYA, USTATEA, USALARYA
+                MOVE 'Y' TO CA-COMMAREA-CA-IND
+                    GO TO 0100-SEND-UPD-SCREEN
+           ELSE
+                MOVE 'N' TO CA-COMMAREA-CA-IND
+                GO TO 0100-SEND-UPD-SCREEN.
+       0910-EXIT.
+            EXIT.
+       0930-NOT-FOUND-RECORD.
+           MOVE 0930-NOT-FOUND-MSG TO UMSGO.
+           MOVE -1 TO UPNUML.
+           MOVE 'N' TO CA-COMMAREA-CA-IND.
+           GO TO 0100-SEND-UPD-SCREEN.
+       0930-EXIT.
+            EXIT.
+       0990-RETURN-TO-MAIN-MENU.
+           EXEC CICS XCTL
+                PROGRAM('CMENXDB')
+           END-EXEC.
+           GOBACK.
+       0990-EXIT.
+            EXIT.
