@@ -0,0 +1,343 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.   NACT04.
+000301 AUTHOR.       A PROGRAMMER.
+000302 INSTALLATION. IBM HURSLEY.
+000303 DATE-WRITTEN. AUGUST 1999.
+000304 DATE-COMPILED.
+000316*
+000319*-------------------------------------------------------------*
+000320*                                                             *
+000321*               @BANNER_START@                                *
+000322*      nact04.cbl                                             *
+000323*      (C) Copyright IBM Corp. 2000. All Rights Reserved.     *
+000324*                                                             *
+000325* Element of Designing and Programming CICS Applications book *
+000326*               @BANNER_END@                                  *
+000327*                                                             *
+000328*-------------------------------------------------------------*
+000329*
+000336***************************************************************
+000338*
+000339*    DESCRIPTION
+000340*
+000341* This program is the Error Handler for the new Account
+000342* application. It is entered in two distinct ways -
+000343*
+000344*   -   As a genuine CICS abend handler, established by
+000345*       NACT01's EXEC CICS HANDLE ABEND.  In this mode it is
+000346*       entered with no COMMAREA (EIBCALEN is zero) following
+000347*       an abnormal termination such as a program check.
+000348*   -   As an XCTL target from NACT01's Z-XCTL-TO-ERROR-HANDLER,
+000349*       following an unexpected response from the CRUD or
+000350*       Browse programs, or from CICS itself.  In this mode a
+000351*       COMMAREA formatted as described in the NACWERRH copy
+000352*       book is passed.
+000353*
+000354* In both cases this program builds a small set of formatted
+000355* messages describing the error (the central error log entry
+000356* for this occurrence), writes them to both the application
+000357* error queue and the operator console, requests a transaction
+000358* dump, and informs the user at the terminal that the request
+000359* could not be completed, before ending the task. If this
+000360* program was reached by a LINK rather than an ABEND or an
+000361* XCTL, the messages are also returned to the caller via the
+000362* COMMAREA, as described in the NACWERRH copy book.
+000363*
+000359***************************************************************
+000360*     AMENDMENT HISTORY
+000370*
+000380*      DATE         AUTHOR          DESCRIPTION
+000390*
+000391*
+000392***************************************************************
+000393*     FILES
+000394*
+000395***************************************************************
+000396*     CICS RESOURCES
+000397*
+000398*     The queue named by WS-LITS-ERROR-QUEUE (CSSL) is used to
+000399*     record details of every error handled by this program.
+000399*
+000399*     The standard CICS console message queue, CSMT, receives a
+000399*     summary of the same information for operator attention. A
+000399*     transaction dump is also requested for every error.
+000400*
+000401***************************************************************
+000402*     UTILITIES
+000403*
+000404***************************************************************
+000405*     COPYBOOKS
+000406*
+000407*     NACWERRH  - Working storage layout of the data passed
+000408*                 by an XCTL request.
+000409*     NACWLITS  - Common working storage.
+000410*
+000411***************************************************************
+000412*
+000800*
+000900 ENVIRONMENT DIVISION.
+001000 DATA DIVISION.
+001010*
+001100 WORKING-STORAGE SECTION.
+001200*
+001201*    Store eye catcher details to aid dump reading
+001202*
+001203 01  WS-DEBUG-DETAILS.
+001204    05  FILLER                        PIC x(32)
+001205           VALUE 'NACT04-------WORKING STORAGE  '.
+001206    05  DEBUG-EYE.
+001207       10  DEBUG-TRANID              PIC x(4) VALUE SPACES.
+001208       10  DEBUG-TERMID              PIC x(4) VALUE SPACES.
+001209       10  DEBUG-TASKNO              PIC 9(7) VALUE ZERO.
+001225*
+001230 01  FILLER.
+001300*
+001400* These fields are used for interfacing with CICS.
+001500*
+002560    05  RESPONSE                      PIC s9(8) COMP-4 VALUE 0.
+002570    05  REASON-CODE                   PIC s9(8) COMP-4 VALUE 0.
+002580*
+002590* The working copy of the error information, used whether this
+002600* program was entered by ABEND or by XCTL. When entered by
+002610* ABEND there is no caller-supplied COMMAREA so this copy is
+002620* built up locally instead of using the LINKAGE SECTION copy.
+002630*
+002640 01  WS-ERROR-DETAILS.
+002650     COPY NACWERRH.
+002660*
+002670* The line written to the error queue.
+002680*
+002690 01  WS-ERROR-LOG-LINE.
+002700    05  FILLER                        PIC x(10)
+002710                                      VALUE 'NACT ERR: '.
+002720    05  LOG-PROGRAM                   PIC x(8)  VALUE SPACES.
+002730    05  FILLER                        PIC x(1)  VALUE SPACE.
+002740    05  LOG-TRANID                    PIC x(4)  VALUE SPACES.
+002750    05  FILLER                        PIC x(1)  VALUE SPACE.
+002760    05  LOG-TASKNO                    PIC 9(7)  VALUE ZERO.
+002770    05  FILLER                        PIC x(1)  VALUE SPACE.
+002780    05  LOG-ERROR                     PIC x(4)  VALUE SPACES.
+002790    05  FILLER                        PIC x(1)  VALUE SPACE.
+002800    05  LOG-REASON                    PIC x(4)  VALUE SPACES.
+002810    05  FILLER                        PIC x(1)  VALUE SPACE.
+002820    05  LOG-CICS-FUNCTION             PIC x(5)  VALUE SPACES.
+002830*
+002831* Fields used while building the central error log messages
+002832* and requesting a transaction dump.
+002833*
+002834 01  FILLER.
+002835    05  WS-MSG-IX                     PIC 9     VALUE ZERO.
+002836    05  WS-DUMP-CODE                  PIC x(4)  VALUE SPACES.
+002837    05  WS-MSG-ID                     PIC x(8)  VALUE SPACES.
+002838*
+002840* The message sent to the terminal, if one is still attached.
+002850*
+002860 01  WS-USER-MESSAGE                  PIC x(79) VALUE
+002870     'YOUR REQUEST COULD NOT BE COMPLETED - PLEASE TRY AGAIN'.
+002880*
+002881 01  FILLER.
+002882    05  FILLER                        PIC x(36) VALUE
+002883         '********  NACWLITS COPYBOOK  *******'.
+002890     COPY NACWLITS.
+002900*
+003000 LINKAGE SECTION.
+003100*
+003200 01  DFHCOMMAREA.
+003210     COPY NACWERRH.
+003300*
+004000 PROCEDURE DIVISION.
+004010*
+004020 NACT04-MAIN SECTION.
+004030*
+004040* Determine which of the two entry styles applies and gather
+004050* the error details accordingly.
+004060*
+004070 M-010.
+004080     MOVE EIBTRNID  TO DEBUG-TRANID.
+004090     MOVE EIBTERMID TO DEBUG-TERMID.
+004100     MOVE EIBTASKN  TO DEBUG-TASKNO.
+004110*
+004120     IF  EIBCALEN = 0
+004130         PERFORM P-BUILD-ABEND-DETAILS
+004140     ELSE
+004150         PERFORM Q-USE-CALLER-DETAILS
+004160     END-IF.
+004170*
+004180     PERFORM T-BUILD-MESSAGES.
+004182     PERFORM R-LOG-ERROR.
+004184     PERFORM U-REQUEST-DUMP.
+004190     PERFORM S-TELL-THE-USER.
+004192*
+004194     IF  EIBCALEN NOT = 0
+004196         MOVE WS-ERROR-DETAILS    TO DFHCOMMAREA
+004198     END-IF.
+004200*
+004210 END-NACT04-MAIN.
+004220     EXEC CICS RETURN
+004230          END-EXEC.
+004240     EXIT.
+004250     EJECT.
+004260*
+004270 P-BUILD-ABEND-DETAILS SECTION.
+004280*
+004290* This program was established as a CICS abend handler, so
+004300* there is no COMMAREA describing the error. The information
+004310* available is limited to what CICS itself can supply.
+004320*
+004330 P-010.
+004340     SET WS-ERRH-CORRECT-VERSION TO TRUE.
+004350     MOVE EIBPGMID               TO WS-ERRH-PROGRAM.
+004360     MOVE EIBRESP                TO WS-ERRH-ERROR.
+004370     MOVE EIBRESP2               TO WS-ERRH-REASON.
+004380     MOVE EIBFN                  TO WS-ERRH-CICS-FUNCTION.
+004390*
+004400 END-P-BUILD-ABEND-DETAILS.
+004410     EXIT.
+004420     EJECT.
+004430*
+004440 Q-USE-CALLER-DETAILS SECTION.
+004450*
+004460* This program was XCTLed to, with a COMMAREA describing the
+004470* error the calling program detected.
+004480*
+004490 Q-010.
+004500     IF  EIBCALEN NOT = LENGTH OF DFHCOMMAREA
+004510     OR  NOT WS-ERRH-CORRECT-VERSION
+004520         MOVE SPACES              TO WS-ERRH-PROGRAM
+004530         MOVE ZERO                TO WS-ERRH-ERROR
+004540                                     WS-ERRH-REASON
+004550                                     WS-ERRH-CICS-FUNCTION
+004560     ELSE
+004570         MOVE DFHCOMMAREA         TO WS-ERROR-DETAILS
+004580     END-IF.
+004590*
+004600 END-Q-USE-CALLER-DETAILS.
+004610     EXIT.
+004620     EJECT.
+004630*
+004631 T-BUILD-MESSAGES SECTION.
+004632*
+004633* Build the central error log entry for this occurrence - a
+004634* short summary message and a message giving the transaction
+004635* context, each prefixed with an identifier in the form
+004636* WS-LITS-ERROR-PREFIX / 'EH' / a sequence number, as described
+004637* in the NACWLITS copy book. WS-ERRH-NUMBER tells the caller
+004638* (when entered by LINK) how many messages were generated.
+004639*
+004640 T-010.
+004641     MOVE WS-ERRH-PROGRAM         TO LOG-PROGRAM.
+004642     MOVE DEBUG-TRANID            TO LOG-TRANID.
+004643     MOVE DEBUG-TASKNO            TO LOG-TASKNO.
+004644     MOVE WS-ERRH-ERROR-X         TO LOG-ERROR.
+004645     MOVE WS-ERRH-REASON-X        TO LOG-REASON.
+004646     MOVE WS-ERRH-CICS-FUNCTION-X TO LOG-CICS-FUNCTION.
+004647*
+004649     STRING WS-LITS-ERROR-PREFIX DELIMITED BY SIZE
+004650            'EH'                  DELIMITED BY SIZE
+004651            '001'                 DELIMITED BY SIZE
+004652            INTO WS-MSG-ID.
+004653     STRING WS-MSG-ID             DELIMITED BY SIZE
+004654            ' PROGRAM='           DELIMITED BY SIZE
+004655            LOG-PROGRAM           DELIMITED BY SIZE
+004656            ' ERROR='             DELIMITED BY SIZE
+004657            LOG-ERROR             DELIMITED BY SIZE
+004658            ' REASON='            DELIMITED BY SIZE
+004659            LOG-REASON            DELIMITED BY SIZE
+004660            ' FUNCTION='          DELIMITED BY SIZE
+004661            LOG-CICS-FUNCTION     DELIMITED BY SIZE
+004662            INTO WS-ERRH-MESSAGE(1).
+004663*
+004665     STRING WS-LITS-ERROR-PREFIX DELIMITED BY SIZE
+004666            'EH'                  DELIMITED BY SIZE
+004667            '002'                 DELIMITED BY SIZE
+004668            INTO WS-MSG-ID.
+004669     STRING WS-MSG-ID             DELIMITED BY SIZE
+004670            ' TRANSACTION='       DELIMITED BY SIZE
+004671            LOG-TRANID            DELIMITED BY SIZE
+004672            ' TASK='              DELIMITED BY SIZE
+004673            LOG-TASKNO            DELIMITED BY SIZE
+004674            INTO WS-ERRH-MESSAGE(2).
+004675*
+004676     MOVE 2                       TO WS-ERRH-NUMBER.
+004677*
+004678 END-T-BUILD-MESSAGES.
+004679     EXIT.
+004680     EJECT.
+004681*
+004690 R-LOG-ERROR SECTION.
+004700*
+004710* Write each of the messages built by T-BUILD-MESSAGES to the
+004720* application error queue.
+004730*
+004740 R-010.
+004750     PERFORM R-020
+004760             VARYING WS-MSG-IX FROM 1 BY 1
+004770             UNTIL WS-MSG-IX > WS-ERRH-NUMBER.
+004780*
+004790 END-R-LOG-ERROR.
+004800     EXIT.
+004810     EJECT.
+004820*
+004830 R-020.
+004840     EXEC CICS WRITEQ TD
+004850          QUEUE(WS-LITS-ERROR-QUEUE)
+004860          FROM(WS-ERRH-MESSAGE(WS-MSG-IX))
+004870          LENGTH(LENGTH OF WS-ERRH-MESSAGE(WS-MSG-IX))
+004880          RESP(RESPONSE)
+004890          RESP2(REASON-CODE)
+004900          NOHANDLE
+004910          END-EXEC.
+004920     EXIT.
+004930*
+004940 U-REQUEST-DUMP SECTION.
+004950*
+004960* Request a transaction dump for every error, and alert the
+004970* operator console with a summary of the problem. The dump
+004980* code is prefixed as documented in the NACWLITS copy book.
+004990*
+005000 U-010.
+005010     STRING WS-LITS-DUMP-PREFIX  DELIMITED BY SIZE
+005020            WS-ERRH-PROGRAM(5:2) DELIMITED BY SIZE
+005030            SPACE                DELIMITED BY SIZE
+005040            INTO WS-DUMP-CODE.
+005050*
+005060     EXEC CICS DUMP TRANSACTION
+005070          DUMPCODE(WS-DUMP-CODE)
+005080          FROM(WS-ERROR-DETAILS)
+005090          LENGTH(LENGTH OF WS-ERROR-DETAILS)
+005100          NOHANDLE
+005110          END-EXEC.
+005120*
+005130     EXEC CICS WRITEQ TD
+005140          QUEUE('CSMT')
+005150          FROM(WS-ERRH-MESSAGE(1))
+005160          LENGTH(LENGTH OF WS-ERRH-MESSAGE(1))
+005170          RESP(RESPONSE)
+005180          RESP2(REASON-CODE)
+005190          NOHANDLE
+005200          END-EXEC.
+005210*
+005220 END-U-REQUEST-DUMP.
+005230     EXIT.
+005240     EJECT.
+005250*
+005260 S-TELL-THE-USER SECTION.
+005270*
+005280* Send a plain text message to the terminal, if one is still
+005290* attached, explaining that the request could not be
+005300* completed.  The pseudo-conversational state has already been
+005310* lost by this point, so the task simply ends here; the user
+005320* must start the transaction afresh.
+005330*
+005340 S-010.
+005350     EXEC CICS SEND TEXT
+005360          FROM(WS-USER-MESSAGE)
+005370          LENGTH(LENGTH OF WS-USER-MESSAGE)
+005380          ERASE
+005390          RESP(RESPONSE)
+005400          RESP2(REASON-CODE)
+005410          NOHANDLE
+005420          END-EXEC.
+005430*
+005440 END-S-TELL-THE-USER.
+005450     EXIT.
