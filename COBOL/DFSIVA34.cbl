@@ -98,6 +98,8 @@
        77  SSA1    PICTURE X(9) VALUE 'A1111111 '.                      00950000
        77  MODNAME PICTURE X(8) VALUE SPACES.                           00960000
        77  TRAN-CODE  PICTURE X(8) VALUE 'IVTCB'.                       00970000
+       77  APPROVAL-LTERM PICTURE X(8) VALUE 'TADDAPRV'.                 00975000
+       77  HISTORY-LTERM  PICTURE X(8) VALUE 'UPDTHIST'.                00000976
        77  REPLY      PICTURE X(16).                                    00980000
        77  TEMP-ONE   PICTURE X(8) VALUE SPACES.                        00990000
        77  TEMP-TWO   PICTURE X(8) VALUE SPACES.                        01000000
@@ -175,7 +177,17 @@
           02  SEG-KEY-NAME  PIC X(11) VALUE '(A1111111 ='.              01720000
           02  SSA-KEY       PIC X(10).                                  01730000
           02  FILLER        PIC X VALUE ')'.                            01740000
-                                                                        01750000
+                                                                        01741000
+      * GENERIC (GREATER-THAN-OR-EQUAL) SEGMENT SEARCH ARGUMENT, USED  01742000
+      * TO POSITION ON THE FIRST KEY AT OR AFTER A PARTIAL LAST NAME   01743000
+      * WHEN AN EXACT MATCH ON "DIS" IS NOT FOUND.                     01744000
+                                                                        01745000
+       01 SSA-GE.                                                       01746000
+          02  SEGMENT-NAME-GE  PIC X(8)  VALUE 'A1111111'.               01747000
+          02  SEG-KEY-NAME-GE  PIC X(11) VALUE '(A1111111>='.            01748000
+          02  SSA-GE-KEY       PIC X(10).                                01749000
+          02  FILLER           PIC X VALUE ')'.                          01750000
+                                                                        01751000
       * FLAGS                                                           01760000
                                                                         01770000
        01 FLAGS.                                                        01780000
@@ -183,13 +195,48 @@
              88  NO-SET-DATA       VALUE '1'.                           01800000
           02  TADD-FLAG      PIC X VALUE '0'.                           01810000
              88  PROCESS-TADD      VALUE '1'.                           01820000
+          02  TADD-REQUESTED-FLAG  PIC X VALUE '0'.                     01821000
+             88  TADD-REQUESTED     VALUE '1'.                          01822000
                                                                         01830000
       * COUNTERS                                                        01840000
                                                                         01850000
        01 COUNTERS.                                                     01860000
           02  SPA-CALL-NO    PIC   9(2) COMP VALUE 0.                   01870000
           02  L-SPACE-CTR    PIC   9(2) COMP VALUE 0.                   01880000
+          02  WS-PREFIX-LEN  PIC   9(2) COMP VALUE 0.                   01881000
+                                                                        01882000
+      * HOLDS THE PARTIAL LAST NAME ENTERED ON "DIS" ACROSS THE GET-   01883000
+      * UNIQUE CALL, SINCE THAT CALL OVERLAYS IO-LAST-NAME WITH        01884000
+      * WHATEVER KEY DL/I ACTUALLY POSITIONED ON.                      01885000
+                                                                        01886000
+       01 WS-SEARCH-PREFIX  PIC X(10).                                  01887000
                                                                         01890000
+                                                                        01887100
+      * OLD (PRE-UPDATE) FIELD VALUES, CAPTURED FROM IO-DATA RIGHT      01887200
+      * AFTER THE GET-HOLD-UNIQUE ON "UPD", BEFORE THE NEW VALUES       01887300
+      * ARE MOVED IN, SO THE UPDATE HISTORY RECORD CAN SHOW BOTH.       01887400
+                                                                        01887500
+       01 WS-OLD-DATA.                                                  01887600
+          02  WS-OLD-LAST-NAME    PIC X(10).                            01887700
+          02  WS-OLD-FIRST-NAME   PIC X(10).                            01887800
+          02  WS-OLD-EXTENSION    PIC X(10).                            01887900
+          02  WS-OLD-ZIP-CODE     PIC X(7).                             01888000
+                                                                        01888100
+      * DATA AREA FOR THE ASYNCHRONOUS UPDATE-HISTORY QUEUE             01888200
+                                                                        01888300
+       01  HIST-OUTPUT-AREA.                                            01888400
+           02  HIST-LL       PICTURE S9(3) COMP VALUE +69.              01888500
+           02  HIST-ZZ       PICTURE S9(3) COMP VALUE +0.               01888600
+           02  HIST-LINE     PICTURE X(65) VALUE SPACES.                01888700
+           02  HIST-DATA REDEFINES HIST-LINE.                           01888800
+               04  HIST-LAST-NAME        PIC X(10).                     01888900
+               04  HIST-OLD-FIRST-NAME   PIC X(10).                     01889000
+               04  HIST-OLD-EXTENSION    PIC X(10).                     01889100
+               04  HIST-OLD-ZIP-CODE     PIC X(7).                      01889200
+               04  HIST-NEW-FIRST-NAME   PIC X(10).                     01889300
+               04  HIST-NEW-EXTENSION    PIC X(10).                     01889400
+               04  HIST-NEW-ZIP-CODE     PIC X(7).                      01889500
+                                                                        01889600
        LINKAGE SECTION.                                                 01900000
                                                                         01910000
        01  IOPCB.                                                       01920000
@@ -310,7 +357,7 @@
            ELSE IF TEMP-IOCMD EQUAL 'ADD'                               03070000
                 THEN PERFORM TO-ADD THRU TO-ADD-END                     03080000
            ELSE IF TEMP-IOCMD EQUAL 'TAD'                               03090000
-                THEN MOVE 1 TO TADD-FLAG                                03100000
+                THEN MOVE 1 TO TADD-REQUESTED-FLAG                      03100000
                     PERFORM TO-ADD THRU TO-ADD-END                      03110000
            ELSE IF TEMP-IOCMD EQUAL 'UPD'                               03120000
                 THEN PERFORM TO-UPD THRU TO-UPD-END                     03130000
@@ -356,28 +403,30 @@
            PERFORM GET-HOLD-UNIQUE-DB THRU GET-HOLD-UNIQUE-DB-END.      03530000
            IF DBSTATUS = SPACES                                         03540000
            THEN                                                         03550000
-             IF IN-FIRST-NAME NOT = SPACES                              03560000
-               MOVE 1 TO SET-DATA-FLAG                                  03570000
-               MOVE IN-FIRST-NAME TO IO-FIRST-NAME                      03580000
-             END-IF                                                     03590000
-             IF IN-EXTENSION  NOT = SPACES                              03600000
-               MOVE 1 TO SET-DATA-FLAG                                  03610000
-               MOVE IN-EXTENSION  TO IO-EXTENSION                       03620000
-             END-IF                                                     03630000
-             IF IN-ZIP-CODE   NOT = SPACES                              03640000
-               MOVE 1 TO SET-DATA-FLAG                                  03650000
-               MOVE IN-ZIP-CODE   TO IO-ZIP-CODE                        03660000
-             END-IF                                                     03670000
-             MOVE IO-DATA TO OUT-DATA-TYPE.                             03680000
-             MOVE IO-COMMAND TO OUT-COMMAND.                            03690000
-             IF NO-SET-DATA                                             03700000
-             THEN                                                       03710000
-               PERFORM REPL-DB THRU REPL-DB-END                         03720000
-             ELSE                                                       03730000
-               MOVE MNODATA TO OUT-MESSAGE                              03740000
-               PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END.              03750000
-       TO-UPD-END.                                                      03760000
-           EXIT.                                                        03770000
+             MOVE IO-DATA TO WS-OLD-DATA                                03560000
+             IF IN-FIRST-NAME NOT = SPACES                              03570000
+               MOVE 1 TO SET-DATA-FLAG                                  03580000
+               MOVE IN-FIRST-NAME TO IO-FIRST-NAME                      03590000
+             END-IF                                                     03600000
+             IF IN-EXTENSION  NOT = SPACES                              03610000
+               MOVE 1 TO SET-DATA-FLAG                                  03620000
+               MOVE IN-EXTENSION  TO IO-EXTENSION                       03630000
+             END-IF                                                     03640000
+             IF IN-ZIP-CODE   NOT = SPACES                              03650000
+               MOVE 1 TO SET-DATA-FLAG                                  03660000
+               MOVE IN-ZIP-CODE   TO IO-ZIP-CODE                        03670000
+             END-IF                                                     03680000
+             MOVE IO-DATA TO OUT-DATA-TYPE.                             03690000
+           MOVE IO-COMMAND TO OUT-COMMAND.                              03700000
+           IF NO-SET-DATA                                               03710000
+           THEN                                                         03720000
+             PERFORM QUEUE-HISTORY THRU QUEUE-HISTORY-END               03730000
+             PERFORM REPL-DB THRU REPL-DB-END                           03740000
+           ELSE                                                         03750000
+             MOVE MNODATA TO OUT-MESSAGE                                03760000
+             PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END.                03770000
+       TO-UPD-END.                                                      03780000
+           EXIT.                                                        03790000
                                                                         03780000
       * PROCEDURE TO-DEL : DELETE REQUEST HANDLER                       03790000
                                                                         03800000
@@ -396,15 +445,50 @@
                                                                         03930000
        TO-DIS.                                                          03940000
            MOVE IO-LAST-NAME TO SSA-KEY.                                03950000
-           PERFORM GET-UNIQUE-DB THRU GET-UNIQUE-DB-END.                03960000
-           IF DBSTATUS = SPACES                                         03970000
-           THEN                                                         03980000
-              MOVE IO-DATA TO OUT-DATA-TYPE                             03990000
-              MOVE IO-COMMAND TO OUT-COMMAND                            04000000
-              MOVE MDIS TO OUT-MESSAGE                                  04010000
-              PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END.               04020000
-       TO-DIS-END.                                                      04030000
-           EXIT.                                                        04040000
+           MOVE GET-UNIQUE TO ERROR-CALL.                               03960000
+           CALL 'CBLTDLI' USING GET-UNIQUE, DBPCB, IOAREA, SSA.         03970000
+           IF DBSTATUS = SPACES                                         03980000
+           THEN                                                         03990000
+              MOVE IO-DATA TO OUT-DATA-TYPE                             04000000
+              MOVE IO-COMMAND TO OUT-COMMAND                            04010000
+              MOVE MDIS TO OUT-MESSAGE                                  04020000
+              PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END                04030000
+           ELSE                                                         04040000
+              PERFORM TO-DIS-PARTIAL THRU TO-DIS-PARTIAL-END.           04050000
+       TO-DIS-END.                                                      04060000
+           EXIT.                                                        04070000
+                                                                        04080000
+      * PROCEDURE TO-DIS-PARTIAL : PARTIAL LAST NAME SEARCH HANDLER     04090000
+      *    AN EXACT "DIS" LOOKUP FOUND NO SEGMENT, SO THE ENTERED       04100000
+      *    LAST NAME IS TRIED AS A LEADING SUBSTRING INSTEAD. A         04110000
+      *    GENERIC ">=" SSA POSITIONS ON THE FIRST KEY AT OR AFTER      04120000
+      *    THE ENTERED VALUE, AND THAT KEY IS ACCEPTED AS A PARTIAL     04130000
+      *    MATCH ONLY IF ITS LEADING CHARACTERS EQUAL WHAT WAS TYPED.   04140000
+                                                                        04150000
+       TO-DIS-PARTIAL.                                                  04160000
+           MOVE IO-LAST-NAME TO SSA-GE-KEY.                             04170000
+           MOVE IO-LAST-NAME TO WS-SEARCH-PREFIX.                       04180000
+           MOVE 0 TO WS-PREFIX-LEN.                                     04190000
+           INSPECT WS-SEARCH-PREFIX TALLYING WS-PREFIX-LEN              04200000
+               FOR CHARACTERS BEFORE INITIAL SPACE.                     04210000
+           MOVE GET-UNIQUE TO ERROR-CALL.                               04220000
+           CALL 'CBLTDLI' USING GET-UNIQUE, DBPCB, IOAREA, SSA-GE.      04230000
+           IF DBSTATUS = SPACES                                         04240000
+              AND IO-LAST-NAME (1:WS-PREFIX-LEN) =                      04250000
+                  WS-SEARCH-PREFIX (1:WS-PREFIX-LEN)                    04260000
+              MOVE IO-DATA TO OUT-DATA-TYPE                             04270000
+              MOVE IO-COMMAND TO OUT-COMMAND                            04280000
+              MOVE MDIS TO OUT-MESSAGE                                  04290000
+           ELSE                                                         04300000
+              MOVE MNOENT TO OUT-MESSAGE                                04310000
+              IF DBSTATUS NOT = SPACES                                  04320000
+                 MOVE DBSTATUS TO ERROR-STATUS                          04330000
+                 PERFORM WRITE-DC-TEXT THRU WRITE-DC-TEXT-END           04340000
+              END-IF                                                    04350000
+           END-IF.                                                      04360000
+           PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END.                  04370000
+       TO-DIS-PARTIAL-END.                                              04380000
+           EXIT.                                                        04390000
                                                                         04050000
       * PROCEDURE TO-END : END REQUEST HANDLER                          04060000
                                                                         04070000
@@ -422,18 +506,18 @@
            CALL 'CBLTDLI' USING ISRT, DBPCB, IOAREA, SSA1.              04190000
            IF DBSTATUS  = SPACES                                        04200000
            THEN                                                         04210000
-              IF PROCESS-TADD                                           04220000
-                 DISPLAY 'INSERT IS DONE, REPLY' UPON CONSOLE           04230000
-                 ACCEPT REPLY FROM CONSOLE                              04240000
-                 MOVE 0 TO TADD-FLAG                                    04250000
-              END-IF                                                    04260000
-              MOVE MADD TO OUT-MESSAGE                                  04270000
-              PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END                04280000
-           ELSE                                                         04290000
-              MOVE MISRTE TO OUT-MESSAGE                                04300000
-              MOVE DBSTATUS TO ERROR-STATUS                             04310000
-              PERFORM WRITE-DC-TEXT THRU WRITE-DC-TEXT-END              04320000
-              PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END.               04330000
+              IF TADD-REQUESTED                                         04205000
+                 MOVE 1 TO TADD-FLAG                                    04206000
+                 MOVE 0 TO TADD-REQUESTED-FLAG                          04207000
+              END-IF                                                    04208000
+              MOVE MADD TO OUT-MESSAGE                                  04220000
+              PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END                04230000
+           ELSE                                                         04240000
+              MOVE 0 TO TADD-REQUESTED-FLAG                             04245000
+              MOVE MISRTE TO OUT-MESSAGE                                04250000
+              MOVE DBSTATUS TO ERROR-STATUS                             04260000
+              PERFORM WRITE-DC-TEXT THRU WRITE-DC-TEXT-END              04270000
+              PERFORM TERM-ROUTINE THRU TERM-ROUTINE-END.               04280000
        ISRT-DB-END.                                                     04340000
            EXIT.                                                        04350000
                                                                         04360000
@@ -509,8 +593,50 @@
            IF IN-COMMAND = 'END'                                        05060000
              MOVE TRAN-CODE TO MODNAME.                                 05070000
            PERFORM INSERT-IO THRU INSERT-IO-END.                        05080000
-       TERM-ROUTINE-END.                                                05090000
-           EXIT.                                                        05100000
+           IF PROCESS-TADD                                              05090000
+              PERFORM QUEUE-APPROVAL THRU QUEUE-APPROVAL-END            05100000
+              MOVE 0 TO TADD-FLAG.                                      05110000
+       TERM-ROUTINE-END.                                                05120000
+           EXIT.                                                        05130000
+                                                                        05140000
+      * PROCEDURE QUEUE-APPROVAL : ASYNCHRONOUS TRUSTED-ADD QUEUE       05150000
+      *    A TRUSTED ADD (COMMAND "TAD") IS APPLIED TO THE DATABASE     05160000
+      *    RIGHT AWAY, BUT STILL NEEDS A SUPERVISOR TO SIGN OFF ON      05170000
+      *    IT. RATHER THAN HOLDING UP THIS CONVERSATION FOR THAT        05180000
+      *    REVIEW, THE ADDED ENTRY IS QUEUED ASYNCHRONOUSLY TO THE      05190000
+      *    APPROVAL LTERM, WHERE A SEPARATE SUPERVISOR TRANSACTION      05200000
+      *    CAN PICK IT UP WHENEVER IT NEXT READS ITS OWN QUEUE.         05210000
+                                                                        05220000
+       QUEUE-APPROVAL.                                                  05230000
+           MOVE APPROVAL-LTERM TO MODNAME.                              05240000
+           CALL 'CBLTDLI' USING ISRT, IOPCB, OUTPUT-AREA, MODNAME.      05250000
+           IF TPSTATUS NOT = SPACES                                     05260000
+              PERFORM WRITE-DC-TEXT THRU WRITE-DC-TEXT-END.             05270000
+       QUEUE-APPROVAL-END.                                              05280000
+           EXIT.                                                        05290000
+                                                                        05285000
+      * PROCEDURE QUEUE-HISTORY : ASYNCHRONOUS UPDATE-HISTORY QUEUE     05286000
+      *    BEFORE AN "UPD" IS APPLIED TO THE DATA BASE, THE OLD AND     05287000
+      *    NEW FIELD VALUES ARE QUEUED TO THE HISTORY LTERM, THE SAME   05288000
+      *    MODNAME-ROUTED WAY QUEUE-APPROVAL QUEUES A TRUSTED ADD, SO   05289000
+      *    A CHANGE-HISTORY TRANSACTION CAN LATER SHOW WHAT AN ENTRY    05290000
+      *    LOOKED LIKE BEFORE EACH UPDATE.                              05291000
+                                                                        05292000
+       QUEUE-HISTORY.                                                   05293000
+           MOVE WS-OLD-LAST-NAME  TO HIST-LAST-NAME.                    05294000
+           MOVE WS-OLD-FIRST-NAME TO HIST-OLD-FIRST-NAME.               05295000
+           MOVE WS-OLD-EXTENSION  TO HIST-OLD-EXTENSION.                05296000
+           MOVE WS-OLD-ZIP-CODE   TO HIST-OLD-ZIP-CODE.                 05297000
+           MOVE IO-FIRST-NAME     TO HIST-NEW-FIRST-NAME.               05298000
+           MOVE IO-EXTENSION      TO HIST-NEW-EXTENSION.                05299000
+           MOVE IO-ZIP-CODE       TO HIST-NEW-ZIP-CODE.                 05300000
+           MOVE HISTORY-LTERM TO MODNAME.                               05301000
+           CALL 'CBLTDLI' USING ISRT, IOPCB, HIST-OUTPUT-AREA,          05302000
+               MODNAME.                                                 05303000
+           IF TPSTATUS NOT = SPACES                                     05304000
+              PERFORM WRITE-DC-TEXT THRU WRITE-DC-TEXT-END.             05305000
+       QUEUE-HISTORY-END.                                               05306000
+           EXIT.                                                        05307000
                                                                         05110000
       * PROCEDURE INSERT-SPA : SPA INSERT FOR IOPCB REQUEST HANDLER     05120000
                                                                         05130000
