@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SUPPACTR.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEV Center.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. CONFIDENTIAL SUPPLIER DATA.
+
+      ******************************************************************
+      *          THIS PROGRAM BUILDS A MONTHLY ACTIVITY TABLE FROM
+      *          "MASTERFL" (THE MASTER COPY BOOK, SUPPLR-MASTER-REC)
+      *          AND PRINTS IT. EVERY SUPPLIER MASTER RECORD WHOSE
+      *          RE-LO-PRINT-SALES-SUMMARY CODE IS "MONTHLY"
+      *          (PRINT-SALES-SUMM-MONTHLY) IS TABLED AS IT IS READ,
+      *          CARRYING ITS CURRENT MONTH SALES AND RETURNS AND ITS
+      *          LAST THREE MONTHS OF RESERVE ACTIVITY, RE-LO-CURR-
+      *          RESV-MO1 THROUGH MO3. THE TABLE IS THEN LISTED AS THE
+      *          MONTHLY ACTIVITY REPORT, ONE LINE PER SUPPLIER, WITH
+      *          SALES AND RETURNS GRAND TOTALS.
+      *
+      *          SUPPLIERS ON A QUARTERLY OR OTHER SUMMARY CYCLE ARE
+      *          NOT MONTHLY ACTIVITY AND ARE LEFT OFF THE TABLE.
+      *
+      ******************************************************************
+
+               INPUT FILE              -   MASTERFL
+
+               REPORT PRODUCED         -   SYSOUT
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MASTERFL
+           ASSIGN TO UT-S-MASTER
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS MASTERFL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  MASTERFL
+           RECORD CONTAINS 1200 CHARACTERS
+           DATA RECORD IS SUPPLR-MASTER-REC.
+                                        COPY MASTER.
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  MASTERFL-STATUS         PIC X(2).
+               88 MASTERFL-OK          VALUE "00".
+               88 MASTERFL-EOF         VALUE "10".
+
+      *  Table of the current month's activity for every supplier on
+      *  a monthly sales summary cycle. Populated on the single pass
+      *  over MASTERFL and printed at the end of the run.
+       01  MAT-COUNT                   PIC 9(5)  VALUE ZERO.
+       01  MONTHLY-ACTIVITY-TABLE.
+           05  MAT-ENTRY OCCURS 500 TIMES INDEXED BY MAT-IDX.
+               10  MAT-SUPPLR-NO       PIC X(05).
+               10  MAT-SALES-THIS-MO   PIC S9(13)V99.
+               10  MAT-RETURNS-THIS-MO PIC S9(07)V99.
+               10  MAT-CURR-RESV-MO1   PIC S9(07)V99.
+               10  MAT-CURR-RESV-MO2   PIC S9(07)V99.
+               10  MAT-CURR-RESV-MO3   PIC S9(07)V99.
+
+       01  WS-PRINT-IDX                PIC 9(5)  VALUE ZERO.
+
+       01  COUNTERS-AND-ACCUMULATORS.
+           05  SUPPLRS-READ            PIC 9(6)      VALUE 0.
+           05  SUPPLRS-TABLED          PIC 9(6)      VALUE 0.
+           05  SUPPLRS-NOT-TABLED      PIC 9(6)      VALUE 0.
+           05  TOTAL-SALES-THIS-MO     PIC S9(13)V99 VALUE 0.
+           05  TOTAL-RETURNS-THIS-MO   PIC S9(07)V99 VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  RL-SUPPLR-NO            PIC X(05).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-SALES-THIS-MO        PIC ---,---,---,---.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-RETURNS-THIS-MO      PIC -----,---.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-RESV-MO1             PIC -----,---.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-RESV-MO2             PIC -----,---.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-RESV-MO3             PIC -----,---.99.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           PERFORM 900-READ-MASTERFL THRU 900-EXIT
+               UNTIL MASTERFL-EOF.
+       100-EXIT.
+           EXIT.
+
+       200-TABLE-SUPPLIER.
+           ADD 1 TO SUPPLRS-READ.
+           IF PRINT-SALES-SUMM-MONTHLY
+               IF MAT-COUNT < 500
+                   ADD 1 TO MAT-COUNT
+                   SET MAT-IDX TO MAT-COUNT
+                   ADD 1 TO SUPPLRS-TABLED
+                   MOVE RE-LO-SUPPLR-NO TO MAT-SUPPLR-NO(MAT-IDX)
+                   MOVE RE-LO-SALES-THIS-MO
+                                        TO MAT-SALES-THIS-MO(MAT-IDX)
+                   MOVE RE-LO-RETURNS-THIS-MO
+                                      TO MAT-RETURNS-THIS-MO(MAT-IDX)
+                   MOVE RE-LO-CURR-RESV-MO1
+                                        TO MAT-CURR-RESV-MO1(MAT-IDX)
+                   MOVE RE-LO-CURR-RESV-MO2
+                                        TO MAT-CURR-RESV-MO2(MAT-IDX)
+                   MOVE RE-LO-CURR-RESV-MO3
+                                        TO MAT-CURR-RESV-MO3(MAT-IDX)
+                   ADD RE-LO-SALES-THIS-MO   TO TOTAL-SALES-THIS-MO
+                   ADD RE-LO-RETURNS-THIS-MO TO TOTAL-RETURNS-THIS-MO
+               ELSE
+                   ADD 1 TO SUPPLRS-NOT-TABLED
+               END-IF
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+       700-PRINT-ACTIVITY-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE MAT-SUPPLR-NO(WS-PRINT-IDX)       TO RL-SUPPLR-NO.
+           MOVE MAT-SALES-THIS-MO(WS-PRINT-IDX)   TO RL-SALES-THIS-MO.
+           MOVE MAT-RETURNS-THIS-MO(WS-PRINT-IDX) TO RL-RETURNS-THIS-MO.
+           MOVE MAT-CURR-RESV-MO1(WS-PRINT-IDX)   TO RL-RESV-MO1.
+           MOVE MAT-CURR-RESV-MO2(WS-PRINT-IDX)   TO RL-RESV-MO2.
+           MOVE MAT-CURR-RESV-MO3(WS-PRINT-IDX)   TO RL-RESV-MO3.
+           MOVE WS-REPORT-LINE TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           OPEN OUTPUT SYSOUT.
+           OPEN INPUT MASTERFL.
+           MOVE 'MONTHLY SUPPLIER ACTIVITY REPORT' TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           MOVE SPACES TO SYSOUT-REC.
+           MOVE 'SUPPLR      SALES-MTD      RETURNS-MTD' TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+       800-EXIT.
+           EXIT.
+
+       900-READ-MASTERFL.
+           READ MASTERFL
+               AT END SET MASTERFL-EOF TO TRUE
+           END-READ.
+           IF NOT MASTERFL-EOF
+               PERFORM 200-TABLE-SUPPLIER THRU 200-EXIT.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           PERFORM 700-PRINT-ACTIVITY-LINE THRU 700-EXIT
+               VARYING WS-PRINT-IDX FROM 1 BY 1
+               UNTIL WS-PRINT-IDX > MAT-COUNT.
+           MOVE SPACES TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'SUPPLIERS READ: ' DELIMITED BY SIZE
+                  SUPPLRS-READ DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'SUPPLIERS TABLED (MONTHLY SUMMARY): '
+                  DELIMITED BY SIZE
+                  SUPPLRS-TABLED DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           IF SUPPLRS-NOT-TABLED > ZERO
+               STRING 'SUPPLIERS NOT TABLED - TABLE FULL: '
+                      DELIMITED BY SIZE
+                      SUPPLRS-NOT-TABLED DELIMITED BY SIZE
+                      INTO SYSOUT-REC
+               WRITE SYSOUT-REC
+           END-IF.
+           STRING 'TOTAL SALES THIS MONTH: ' DELIMITED BY SIZE
+                  TOTAL-SALES-THIS-MO DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'TOTAL RETURNS THIS MONTH: ' DELIMITED BY SIZE
+                  TOTAL-RETURNS-THIS-MO DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           CLOSE MASTERFL.
+           CLOSE SYSOUT.
+       999-EXIT.
+           EXIT.
+
