@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BKPINT.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEV Center.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. CONFIDENTIAL ACCOUNT DATA.
+
+      ******************************************************************
+      *          THIS PROGRAM POSTS PERIODIC INTEREST TO EVERY
+      *          ACCOUNT ON "FILEA", THE ACCOUNT MASTER MAINTAINED
+      *          ONLINE BY BKP92S1/BKPXXC2. EACH BALANCE IS AGED BY
+      *          THE INTEREST RATE ON THE OPTIONAL CONTROL CARD (OR
+      *          THE BUILT-IN DEFAULT WHEN NO CARD IS SUPPLIED) AND
+      *          REWRITTEN IN PLACE, PRESERVING THE ACCOUNT'S
+      *          CURRENCY FORMAT.
+      *
+      ******************************************************************
+
+               MASTER FILE UPDATED    -   FILEA
+
+               CONTROL CARD           -   PARMFILE  (OPTIONAL)
+
+               REPORT PRODUCED        -   SYSOUT
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+      *  Optional control card - the monthly interest rate to post, in
+      *  basis points (0050 = 0.50%). Defaults apply when the card
+      *  isn't supplied (ddname unassigned / not OPTIONAL).
+           SELECT OPTIONAL PARMFILE
+           ASSIGN TO UT-S-PARMIN
+           ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS PFCODE.
+
+           SELECT FILEA-FILE
+                  ASSIGN       TO FILEA
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS NUMB IN FILEA-RECORD
+                  FILE STATUS  IS FILEA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  PARMFILE
+           RECORD CONTAINS 10 CHARACTERS
+           DATA RECORD IS PARM-REC.
+       01  PARM-REC.
+           05  PARM-RATE-BASIS-POINTS  PIC 9(4).
+           05  FILLER                  PIC X(6).
+
+       FD  FILEA-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS FILEA-RECORD.
+       01  FILEA-RECORD.        COPY BKCACCT.
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  FILEA-STATUS            PIC X(2).
+               88 FILEA-OK             VALUE "00".
+               88 FILEA-EOF            VALUE "10".
+           05  PFCODE                  PIC X(2).
+               88 CODE-READ            VALUE "00".
+               88 NO-PARM-CARD         VALUE "10".
+
+       77  WS-INTEREST-RATE            PIC 9V9999 VALUE .0050.
+
+       01  CURRENCY-TABLE.
+                        COPY BKCCURR.
+
+      *  A working copy of AMOUNT IN FILEA-RECORD, viewed two ways
+      *  depending on whether the account is in the wide (dollar) or
+      *  narrow (pound/yen) format established by BKCCURR.
+       01  WS-AMOUNT-WORK              PIC X(8).
+       01  WS-AMOUNT-WIDE REDEFINES WS-AMOUNT-WORK.
+           05  WAW-SYM                 PIC X.
+           05  WAW-WHOLE               PIC 9(4).
+           05  WAW-DOT                 PIC X.
+           05  WAW-CENTS               PIC 9(2).
+       01  WS-AMOUNT-NARROW REDEFINES WS-AMOUNT-WORK.
+           05  WAN-SYM                 PIC X(2).
+           05  WAN-WHOLE               PIC 9(2).
+           05  WAN-DOT                 PIC X.
+           05  WAN-CENTS               PIC 9(2).
+           05  WAN-PAD                 PIC X.
+
+       01  WS-BALANCE                  PIC 9(6)V99.
+       01  WS-NEW-BALANCE              PIC 9(6)V99.
+       01  WS-CENTS-TOTAL              PIC 9(8).
+
+       01  COUNTERS-AND-ACCUMULATORS.
+           05  ACCOUNTS-POSTED         PIC 9(6)  VALUE 0.
+           05  TOTAL-INTEREST-POSTED   PIC 9(8)V99 VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  RL-NUMB                 PIC X(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-OLD-AMOUNT           PIC X(8).
+           05  FILLER                  PIC X(4)  VALUE ' -> '.
+           05  RL-NEW-AMOUNT           PIC X(8).
+           05  FILLER                  PIC X(51) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           PERFORM 810-READ-PARMFILE THRU 810-EXIT.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           PERFORM 900-READ-FILEA THRU 900-EXIT
+               UNTIL FILEA-EOF.
+       100-EXIT.
+           EXIT.
+
+       200-POST-INTEREST.
+      *
+      *    THE ACCOUNT'S CURRENCY IS DETERMINED BY MATCHING THE
+      *    LEADING 2 BYTES OF ITS STORED AMOUNT AGAINST THE CURRENCY
+      *    TABLE, THE SAME WAY BKPXXC2 DERIVES THE DISPLAYED CURRENCY
+      *    CODE - THE FULL 2-BYTE WIDTH IS NEEDED BECAUSE THE POUND
+      *    AND YEN SYMBOLS SHARE A LEADING BYTE IN THIS SITE'S CODE
+      *    PAGE.
+      *
+           MOVE AMOUNT IN FILEA-RECORD TO WS-AMOUNT-WORK.
+           SET CURT-IDX TO 1.
+           SEARCH CURT-ENTRY
+               AT END SET CURT-IDX TO 1
+               WHEN CURT-INIT-AMT(CURT-IDX) (1:2) =
+                    WS-AMOUNT-WORK (1:2)
+                    CONTINUE.
+           IF CURT-IDX = 1
+               COMPUTE WS-BALANCE = WAW-WHOLE + (WAW-CENTS / 100)
+           ELSE
+               COMPUTE WS-BALANCE = WAN-WHOLE + (WAN-CENTS / 100)
+           END-IF.
+           COMPUTE WS-NEW-BALANCE ROUNDED =
+                   WS-BALANCE + (WS-BALANCE * WS-INTEREST-RATE).
+           COMPUTE WS-CENTS-TOTAL ROUNDED = WS-NEW-BALANCE * 100.
+           IF CURT-IDX = 1
+               DIVIDE WS-CENTS-TOTAL BY 100
+                      GIVING WAW-WHOLE REMAINDER WAW-CENTS
+           ELSE
+               DIVIDE WS-CENTS-TOTAL BY 100
+                      GIVING WAN-WHOLE REMAINDER WAN-CENTS
+           END-IF.
+           MOVE AMOUNT IN FILEA-RECORD TO RL-OLD-AMOUNT.
+           MOVE WS-AMOUNT-WORK TO AMOUNT IN FILEA-RECORD.
+           MOVE WS-AMOUNT-WORK TO RL-NEW-AMOUNT.
+           ADD WS-NEW-BALANCE TO TOTAL-INTEREST-POSTED.
+           SUBTRACT WS-BALANCE FROM TOTAL-INTEREST-POSTED.
+           ADD 1 TO ACCOUNTS-POSTED.
+           MOVE NUMB IN FILEA-RECORD TO RL-NUMB.
+           MOVE WS-REPORT-LINE TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           REWRITE FILEA-RECORD.
+       200-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           OPEN OUTPUT SYSOUT.
+           OPEN I-O FILEA-FILE.
+           MOVE 'INTEREST POSTING RUN' TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+       800-EXIT.
+           EXIT.
+
+       810-READ-PARMFILE.
+           OPEN INPUT PARMFILE.
+           IF NO-PARM-CARD
+               CLOSE PARMFILE
+           ELSE
+               READ PARMFILE
+                   AT END MOVE '10' TO PFCODE
+               END-READ
+               CLOSE PARMFILE
+               IF CODE-READ
+                   COMPUTE WS-INTEREST-RATE =
+                           PARM-RATE-BASIS-POINTS / 10000
+               END-IF
+           END-IF.
+       810-EXIT.
+           EXIT.
+
+       900-READ-FILEA.
+           READ FILEA-FILE NEXT RECORD
+               AT END SET FILEA-EOF TO TRUE
+           END-READ.
+           IF NOT FILEA-EOF
+               PERFORM 200-POST-INTEREST THRU 200-EXIT.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE SPACES TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           MOVE 'ACCOUNTS POSTED:' TO SYSOUT-REC.
+           MOVE ACCOUNTS-POSTED TO RL-NUMB.
+           STRING 'ACCOUNTS POSTED: ' DELIMITED BY SIZE
+                  ACCOUNTS-POSTED DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           CLOSE FILEA-FILE.
+           CLOSE SYSOUT.
+       999-EXIT.
+           EXIT.
