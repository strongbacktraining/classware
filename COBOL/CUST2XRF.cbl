@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CUST2XRF.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEV Center.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. CONFIDENTIAL CUSTOMER DATA.
+
+      ******************************************************************
+      *          THIS PROGRAM PRODUCES A CUSTOMER / PRODUCT CROSS
+      *          REFERENCE REPORT FROM "CUST2FILE" (THE CUST2RDF COPY
+      *          BOOK). THAT FILE HOLDS TWO KINDS OF 80 BYTE RECORD,
+      *          BOTH KEYED BY CUST-ID, TOLD APART BY RECORD-TYPE -
+      *          'C' FOR A CUSTOMER MASTER RECORD (CUSTOMER-RECORD)
+      *          AND 'P' FOR ONE OF THAT CUSTOMER'S PRODUCT RECORDS
+      *          (PRODUCT-RECORD), WHICH FOLLOW THEIR OWNING CUSTOMER
+      *          RECORD IN THE FILE. FOR EACH CUSTOMER, THIS PROGRAM
+      *          PRINTS THE CUSTOMER DETAILS FOLLOWED BY EVERY
+      *          PRODUCT RECORD THAT BELONGS TO IT, AND A COUNT OF
+      *          PRODUCTS OWNED. A PRODUCT RECORD WHOSE CUST-ID DOES
+      *          NOT MATCH THE CUSTOMER RECORD IT FOLLOWS IS REPORTED
+      *          AS AN ORPHAN.
+      *
+      ******************************************************************
+
+               INPUT FILE              -   CUST2FILE
+
+               REPORT PRODUCED         -   SYSOUT
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CUST2FILE
+           ASSIGN TO UT-S-CUST2
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS CUST2FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  CUST2FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS CUST2-REC.
+       01  CUST2-REC.
+                                        COPY CUST2RDF.
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  CUST2FILE-STATUS        PIC X(2).
+               88 CUST2FILE-OK         VALUE "00".
+               88 CUST2FILE-EOF        VALUE "10".
+
+       01  WS-CURRENT-CUST-ID          PIC X(5)  VALUE SPACES.
+       01  WS-CUST-SEEN-SW             PIC X     VALUE 'N'.
+           88 WS-HAVE-CUSTOMER         VALUE 'Y'.
+
+       01  COUNTERS-AND-ACCUMULATORS.
+           05  CUSTOMERS-READ          PIC 9(6) VALUE 0.
+           05  PRODUCTS-READ           PIC 9(6) VALUE 0.
+           05  PRODUCTS-FOR-CUSTOMER   PIC 9(6) VALUE 0.
+           05  PRODUCTS-ORPHANED       PIC 9(6) VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  RL-TYPE                 PIC X(4).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-ID                   PIC X(5).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-NAME                 PIC X(25).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-DETAIL               PIC X(40).
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           PERFORM 900-READ-CUST2FILE THRU 900-EXIT
+               UNTIL CUST2FILE-EOF.
+       100-EXIT.
+           EXIT.
+
+       200-PROCESS-RECORD.
+           EVALUATE RECORD-TYPE IN CUSTOMER-RECORD
+               WHEN 'C'
+                   PERFORM 210-PROCESS-CUSTOMER THRU 210-EXIT
+               WHEN 'P'
+                   PERFORM 220-PROCESS-PRODUCT THRU 220-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       200-EXIT.
+           EXIT.
+
+       210-PROCESS-CUSTOMER.
+           IF WS-HAVE-CUSTOMER
+               PERFORM 230-WRITE-CUSTOMER-TOTAL THRU 230-EXIT
+           END-IF.
+           ADD 1 TO CUSTOMERS-READ.
+           MOVE CUST-ID IN CUSTOMER-RECORD TO WS-CURRENT-CUST-ID.
+           SET WS-HAVE-CUSTOMER TO TRUE.
+           MOVE ZERO TO PRODUCTS-FOR-CUSTOMER.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'CUST' TO RL-TYPE.
+           MOVE CUST-ID IN CUSTOMER-RECORD TO RL-ID.
+           MOVE NAME IN CUSTOMER-RECORD TO RL-NAME.
+           MOVE CITY IN CUSTOMER-RECORD TO RL-DETAIL.
+           MOVE WS-REPORT-LINE TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+       210-EXIT.
+           EXIT.
+
+       220-PROCESS-PRODUCT.
+           ADD 1 TO PRODUCTS-READ.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE '  PR' TO RL-TYPE.
+           MOVE CUST-ID IN PRODUCT-RECORD TO RL-ID.
+           MOVE PRODUCT-NAME TO RL-NAME.
+           MOVE DATE-PURCHASED TO RL-DETAIL.
+           MOVE WS-REPORT-LINE TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           IF WS-HAVE-CUSTOMER
+           AND CUST-ID IN PRODUCT-RECORD = WS-CURRENT-CUST-ID
+               ADD 1 TO PRODUCTS-FOR-CUSTOMER
+           ELSE
+               ADD 1 TO PRODUCTS-ORPHANED
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE '****' TO RL-TYPE
+               MOVE CUST-ID IN PRODUCT-RECORD TO RL-ID
+               MOVE 'ORPHAN PRODUCT - NO OWNING CUSTOMER' TO RL-DETAIL
+               MOVE WS-REPORT-LINE TO SYSOUT-REC
+               WRITE SYSOUT-REC
+           END-IF.
+       220-EXIT.
+           EXIT.
+
+       230-WRITE-CUSTOMER-TOTAL.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE '    ' TO RL-TYPE.
+           MOVE WS-CURRENT-CUST-ID TO RL-ID.
+           STRING 'PRODUCTS OWNED: ' DELIMITED BY SIZE
+                  PRODUCTS-FOR-CUSTOMER DELIMITED BY SIZE
+                  INTO RL-DETAIL.
+           MOVE WS-REPORT-LINE TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+       230-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           OPEN OUTPUT SYSOUT.
+           OPEN INPUT CUST2FILE.
+           MOVE 'CUSTOMER / PRODUCT CROSS REFERENCE REPORT' TO
+                SYSOUT-REC.
+           WRITE SYSOUT-REC.
+       800-EXIT.
+           EXIT.
+
+       900-READ-CUST2FILE.
+           READ CUST2FILE
+               AT END SET CUST2FILE-EOF TO TRUE
+           END-READ.
+           IF NOT CUST2FILE-EOF
+               PERFORM 200-PROCESS-RECORD THRU 200-EXIT.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           IF WS-HAVE-CUSTOMER
+               PERFORM 230-WRITE-CUSTOMER-TOTAL THRU 230-EXIT
+           END-IF.
+           MOVE SPACES TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'CUSTOMERS READ: ' DELIMITED BY SIZE
+                  CUSTOMERS-READ DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'PRODUCTS READ: ' DELIMITED BY SIZE
+                  PRODUCTS-READ DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'ORPHANED PRODUCTS: ' DELIMITED BY SIZE
+                  PRODUCTS-ORPHANED DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           CLOSE CUST2FILE.
+           CLOSE SYSOUT.
+       999-EXIT.
+           EXIT.
+
