@@ -22,6 +22,15 @@
              ACCESS MODE IS SEQUENTIAL
              FILE STATUS IS OFCODE.
 
+      *  Optional control card - how many test records to generate and
+      *  which patient-type mix to draw them from. Defaults apply when
+      *  the card isn't supplied (ddname unassigned / not OPTIONAL).
+           SELECT OPTIONAL PARMFILE
+           ASSIGN TO UT-S-PARMIN
+           ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS PFCODE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SYSOUT
@@ -34,11 +43,39 @@
            DATA RECORD IS OUT-Rec.
        01  OUT-REC  PIC X(100).
 
+       FD  PARMFILE
+           RECORD CONTAINS 10 CHARACTERS
+           DATA RECORD IS PARM-REC.
+       01  PARM-REC.
+           05  PARM-NBR-RECS           PIC 9(4).
+           05  PARM-MIX-TYPE           PIC X(1).
+           05  PARM-MIX-INS-TYPE       PIC X(3).
+           05  FILLER                  PIC X(2).
+
        WORKING-STORAGE SECTION.
 
        01  FILE-STATUS-CODES.
            05  OFCODE                  PIC X(2).
                88 CODE-WRITE    VALUE SPACES.
+           05  PFCODE                  PIC X(2).
+               88 CODE-READ     VALUE SPACES.
+               88 NO-MORE-DATA  VALUE "10".
+
+       77  NBR-RECS-TO-GEN             PIC 9(4) VALUE 12.
+       77  MIX-TYPE                    PIC X(1) VALUE "A".
+           88 MIX-ALL-RECS       VALUE "A".
+           88 MIX-VALID-ONLY     VALUE "V".
+           88 MIX-INPAT-ONLY     VALUE "I".
+           88 MIX-OUTPAT-ONLY    VALUE "O".
+      *  Independent insurance-type mix filter - spaces means no
+      *  insurance-type filtering, any other value keeps only records
+      *  whose INS-TYPE matches, on top of whatever patient-type mix
+      *  is also in effect.
+       77  MIX-INS-TYPE                PIC X(3) VALUE SPACES.
+           88 MIX-INS-ALL        VALUE SPACES.
+       77  WS-TEMPLATE-IDX              PIC 9(4).
+       77  WS-TEMPLATE-TYPE             PIC X(1).
+       77  WS-TEMPLATE-INS-TYPE         PIC X(3).
 
        01  WS-OUTPUT-REC               PIC X(100).
 
@@ -118,7 +155,8 @@
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
-           PERFORM 100-MAINLINE THRU 100-EXIT 12 times.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+               UNTIL RECORDS-WRITTEN >= NBR-RECS-TO-GEN.
            PERFORM 200-CLEANUP THRU 200-EXIT.
            MOVE +0 TO RETURN-CODE.
            GOBACK.
@@ -132,17 +170,65 @@
            Write SYSOUT-REC from WS-SYSOUT-REC.
            move ws-date to msg.
            write sysout-rec from WS-SYSOUT-REC.
+
+      *  Pick up an optional volume/mix control card - defaults to
+      *  writing all 12 sample records once when none is supplied.
+           OPEN INPUT PARMFILE.
+           READ PARMFILE INTO PARM-REC
+               AT END CONTINUE
+               NOT AT END
+                   IF PARM-NBR-RECS > 0
+                       MOVE PARM-NBR-RECS TO NBR-RECS-TO-GEN
+                   END-IF
+                   IF PARM-MIX-TYPE NOT = SPACE
+                       MOVE PARM-MIX-TYPE TO MIX-TYPE
+                   END-IF
+                   IF PARM-MIX-INS-TYPE NOT = SPACES
+                       MOVE PARM-MIX-INS-TYPE TO MIX-INS-TYPE
+                   END-IF
+           END-READ.
+           CLOSE PARMFILE.
+
            set r-idx to 1.
        000-EXIT.
            EXIT.
 
        100-MAINLINE.
-           Move rec-data(r-idx) to WS-OUTPUT-REC.
+      *  Cycle back through the 12-record template once NBR-RECS-TO-GEN
+      *  calls for more records than the template holds, and skip
+      *  records that don't match the requested mix.
+           COMPUTE WS-TEMPLATE-IDX =
+               FUNCTION MOD(r-idx - 1, 12) + 1
+           set r-idx up by 1.
+           MOVE rec-data (WS-TEMPLATE-IDX) TO WS-OUTPUT-REC.
+           MOVE WS-OUTPUT-REC (36:1)       TO WS-TEMPLATE-TYPE.
+           MOVE WS-OUTPUT-REC (61:3)       TO WS-TEMPLATE-INS-TYPE.
+
+           EVALUATE TRUE
+               WHEN MIX-ALL-RECS
+                   CONTINUE
+               WHEN MIX-VALID-ONLY AND WS-TEMPLATE-IDX = 12
+                   GO TO 100-EXIT
+               WHEN MIX-INPAT-ONLY AND WS-TEMPLATE-TYPE NOT = "I"
+                   GO TO 100-EXIT
+               WHEN MIX-OUTPAT-ONLY AND WS-TEMPLATE-TYPE NOT = "O"
+                   GO TO 100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+      *  Insurance-type mix is an independent filter on top of the
+      *  patient-type mix above - skip records that don't match the
+      *  requested insurance type when one was requested.
+           IF NOT MIX-INS-ALL
+               AND WS-TEMPLATE-INS-TYPE NOT = MIX-INS-TYPE
+                   GO TO 100-EXIT
+           END-IF
+
            WRITE OUT-REC FROM WS-OUTPUT-REC.
            move ws-output-rec to msg.
            write sysout-rec from WS-SYSOUT-REC.
            ADD +1 TO RECORDS-WRITTEN.
-           set r-idx up by 1.
        100-EXIT.
            EXIT.
 
