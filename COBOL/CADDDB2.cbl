@@ -364,6 +364,11 @@
            MOVE DFHBMFSE TO APNUMA, AFNAMEA, ALNAMEA, ASTREETA,
                             ACITYA, ASTATEA, ASALARYA.
            IF  APNUML NOT EQUAL TO 10
+               THEN MOVE DFHBMBRY TO APNUMA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO APNUML
+           ELSE
+           IF  APNUMI NOT NUMERIC
                THEN MOVE DFHBMBRY TO APNUMA
                     MOVE 'Y' TO INPUT-EDIT-FLAG
                     MOVE -1 TO APNUML.
@@ -383,21 +388,21 @@
                THEN MOVE DFHBMBRY TO ACITYA
                     MOVE 'Y' TO INPUT-EDIT-FLAG
                     MOVE -1 TO ACITYL.
-      *    IF  ASTATEL NOT EQUAL TO 2
-      *        THEN MOVE DFHBMBRY TO ASTATEA
-      *             MOVE 'Y' TO INPUT-EDIT-FLAG
-      *             MOVE -1 TO ASTATEL
-      *    ELSE
-      *        MOVE ASTATEI TO STATE-CODE
-      *        EXEC CICS LINK
-      *             PROGRAM('TSTATE')
-      *             COMMAREA(STATE-VALIDATION-AREA)
-      *             LENGTH(3)
-      *        END-EXEC
-      *        IF  RESPONSE-CODE EQUAL TO HIGH-VALUES
-      *            THEN MOVE DFHBMBRY TO ASTATEA
-      *                 MOVE 'Y' TO INPUT-EDIT-FLAG
-      *                 MOVE -1 TO ASTATEL.
+           IF  ASTATEL NOT EQUAL TO 2
+               THEN MOVE DFHBMBRY TO ASTATEA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO ASTATEL
+           ELSE
+               MOVE ASTATEI TO STATE-CODE
+               EXEC CICS LINK
+                    PROGRAM('TSTATE')
+                    COMMAREA(STATE-VALIDATION-AREA)
+                    LENGTH(3)
+               END-EXEC
+               IF  RESPONSE-CODE EQUAL TO HIGH-VALUES
+                   THEN MOVE DFHBMBRY TO ASTATEA
+                        MOVE 'Y' TO INPUT-EDIT-FLAG
+                        MOVE -1 TO ASTATEL.
       *
            IF  ASALARYL EQUAL TO 0
                THEN MOVE DFHBMBRY TO ASALARYA
@@ -410,6 +415,11 @@
                     MOVE -1 TO ASALARYL
            ELSE
            IF  ASALARYI NOT GREATER THAN 0
+               THEN MOVE DFHBMBRY TO ASALARYA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO ASALARYL
+           ELSE
+           IF  ASALARYI GREATER THAN 9999
                THEN MOVE DFHBMBRY TO ASALARYA
                     MOVE 'Y' TO INPUT-EDIT-FLAG
                     MOVE -1 TO ASALARYL.
