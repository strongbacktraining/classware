@@ -59,6 +59,9 @@
               10 L-RETIREMENT-DATE                PIC X(80).
               10 L-RET-PROGRAM-RETCODE            PIC 9(4).
               10 L-RETIREMENT-ERRMSG              PIC X(30).
+           05 L-FORCE-ABEND                        PIC 9(3) COMP-3
+                                                     VALUE 0.
+           05 L-RETIREMENT-RULE                    PIC 9(1) VALUE 0.
 
        01  INTERFACE-OVERLAY.
            05 OL-INPUT-DATE                    PIC 9(8).
@@ -195,7 +198,11 @@
            IF MSG-IND = 1
               MOVE 'IDAT2   '   TO DATE-ROUTINE
            ELSE
-              MOVE 'IDAT3   '   TO DATE-ROUTINE .
+              MOVE 'IDAT3   '   TO DATE-ROUTINE
+      *       ALWAYS THE NORMAL (AGE 65) RETIREMENT RULE FROM THIS
+      *       CALLER - SEE IDAT3'S W-RETIREMENT-RULE FOR THE OTHER
+      *       RULES IT SUPPORTS.
+              MOVE 0            TO L-RETIREMENT-RULE .
            CALL DATE-ROUTINE USING INTERFACE-AREA.
 
        IDAT1-NEXT-GET-MSG.
