@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  WHSETERM.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEV Center.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. CONFIDENTIAL WAREHOUSE DATA.
+
+      ******************************************************************
+      *          THIS PROGRAM ENFORCES THE PER-WAREHOUSE MAXIMUM
+      *          CREDIT TERM, RDZ001-MAX-TERM-DAYS, CARRIED ON THE
+      *          "038" BILL OF LADING CONTROL RECORDS ON "WHSEMSTR"
+      *          (THE WAREHOUS COPY BOOK), AGAINST EVERY OPEN ORDER
+      *          ON "ORDFILE" (THE ORDREC COPY BOOK). AN ORDER'S
+      *          WAREHOUSE IS FOUND THE SAME WAY AS IN WHSERECN, BY
+      *          MATCHING ITS ONE DIGIT LOCATION CODE TO THE LOW
+      *          ORDER DIGIT OF A WAREHOUSE NUMBER.
+      *
+      *          BECAUSE THE ORDER RECORD ITSELF CARRIES NO DATE, THE
+      *          NUMBER OF DAYS EACH ORDER HAS BEEN OUTSTANDING IS
+      *          SUPPLIED FOR THE WHOLE RUN BY AN OPTIONAL CONTROL
+      *          CARD, "TERMFILE" - THE SAME TECHNIQUE BKPINT USES
+      *          FOR ITS INTEREST RATE CARD. WHEN THE CARD IS ABSENT,
+      *          NO ORDER IS CONSIDERED OVERDUE.
+      *
+      ******************************************************************
+
+               INPUT FILES             -   WHSEMSTR, ORDFILE
+
+               CONTROL CARD            -   TERMFILE  (OPTIONAL)
+
+               REPORT PRODUCED         -   SYSOUT
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT WHSEMSTR
+           ASSIGN TO UT-S-WHSEMST
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WHSEMSTR-STATUS.
+
+           SELECT ORDFILE
+           ASSIGN TO UT-S-ORDERS
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS ORDFILE-STATUS.
+
+      *  Optional control card - the number of days every order on
+      *  this run is to be considered outstanding. Defaults apply
+      *  when the card isn't supplied (ddname unassigned / not
+      *  OPTIONAL), exactly as BKPINT defaults its interest rate.
+           SELECT OPTIONAL TERMFILE
+           ASSIGN TO UT-S-TERMIN
+           ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS TFCODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  WHSEMSTR
+           RECORD CONTAINS 90 CHARACTERS
+           DATA RECORD IS BILL-LADING-REC.
+       01  BILL-LADING-REC             PIC X(90).
+                                        COPY WAREHOUS.
+
+       FD  ORDFILE
+           RECORD CONTAINS 38 CHARACTERS
+           DATA RECORD IS ORDER-RECORD.
+                                        COPY ORDREC.
+
+       FD  TERMFILE
+           RECORD CONTAINS 3 CHARACTERS
+           DATA RECORD IS TERM-REC.
+       01  TERM-REC.
+           05  TERM-DAYS-OUTSTANDING   PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  WHSEMSTR-STATUS         PIC X(2).
+               88 WHSEMSTR-OK          VALUE "00".
+               88 WHSEMSTR-EOF         VALUE "10".
+           05  ORDFILE-STATUS          PIC X(2).
+               88 ORDFILE-OK           VALUE "00".
+               88 ORDFILE-EOF          VALUE "10".
+           05  TFCODE                  PIC X(2).
+               88 CODE-READ            VALUE "00".
+               88 NO-TERM-CARD         VALUE "10".
+
+       01  WS-DAYS-OUTSTANDING          PIC 9(3) VALUE ZERO.
+
+      *  One entry per possible location digit (0-9), built from the
+      *  low order digit of each 038 record's warehouse number.
+       01  WAREHOUSE-TERM-TABLE.
+           05  WTM-ENTRY OCCURS 10 TIMES INDEXED BY WTM-IDX.
+               10  WTM-LOADED-SW       PIC X     VALUE 'N'.
+                   88 WTM-LOADED       VALUE 'Y'.
+               10  WTM-MAX-TERM-DAYS   PIC 9(3)  VALUE ZERO.
+
+       01  WS-WREHOUSE-QUOTIENT        PIC 9(6)  VALUE ZERO.
+       01  WS-LOC-DIGIT                PIC 9     VALUE ZERO.
+
+       01  COUNTERS-AND-ACCUMULATORS.
+           05  ORDERS-READ             PIC 9(6) VALUE 0.
+           05  ORDERS-OVER-TERM        PIC 9(6) VALUE 0.
+           05  ORDERS-NO-WAREHOUSE     PIC 9(6) VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  RL-LOCATION             PIC 9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-CUST-ID              PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-DAYS-OUT             PIC ZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-MAX-TERM             PIC ZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-REASON               PIC X(30).
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           PERFORM 810-LOAD-WAREHOUSE-TABLE THRU 810-EXIT.
+           PERFORM 830-READ-TERMFILE THRU 830-EXIT.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           PERFORM 900-READ-ORDFILE THRU 900-EXIT
+               UNTIL ORDFILE-EOF.
+       100-EXIT.
+           EXIT.
+
+       200-CHECK-ORDER-TERM.
+           ADD 1 TO ORDERS-READ.
+           MOVE ORD-LOCATION-CODE TO WS-LOC-DIGIT.
+           SET WTM-IDX TO WS-LOC-DIGIT.
+           SET WTM-IDX UP BY 1.
+           IF NOT WTM-LOADED(WTM-IDX)
+               ADD 1 TO ORDERS-NO-WAREHOUSE
+               MOVE ORD-LOCATION-CODE  TO RL-LOCATION
+               MOVE ORD-CUST-ID        TO RL-CUST-ID
+               MOVE WS-DAYS-OUTSTANDING TO RL-DAYS-OUT
+               MOVE ZERO               TO RL-MAX-TERM
+               MOVE 'NO WAREHOUSE FOR LOCATION' TO RL-REASON
+               PERFORM 210-WRITE-EXCEPTION THRU 210-EXIT
+           ELSE
+               IF WS-DAYS-OUTSTANDING > WTM-MAX-TERM-DAYS(WTM-IDX)
+                   ADD 1 TO ORDERS-OVER-TERM
+                   MOVE ORD-LOCATION-CODE          TO RL-LOCATION
+                   MOVE ORD-CUST-ID                TO RL-CUST-ID
+                   MOVE WS-DAYS-OUTSTANDING         TO RL-DAYS-OUT
+                   MOVE WTM-MAX-TERM-DAYS(WTM-IDX)  TO RL-MAX-TERM
+                   MOVE 'ORDER EXCEEDS TERM DAY LIMIT' TO RL-REASON
+                   PERFORM 210-WRITE-EXCEPTION THRU 210-EXIT
+               END-IF
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+       210-WRITE-EXCEPTION.
+           MOVE SPACES TO SYSOUT-REC.
+           MOVE WS-REPORT-LINE TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+       210-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           OPEN OUTPUT SYSOUT.
+           OPEN INPUT WHSEMSTR.
+           OPEN INPUT ORDFILE.
+           MOVE 'WAREHOUSE ORDER TERM DAY LIMIT ENFORCEMENT' TO
+                SYSOUT-REC.
+           WRITE SYSOUT-REC.
+       800-EXIT.
+           EXIT.
+
+       810-LOAD-WAREHOUSE-TABLE.
+           PERFORM 820-READ-WHSEMSTR THRU 820-EXIT
+               UNTIL WHSEMSTR-EOF.
+           CLOSE WHSEMSTR.
+       810-EXIT.
+           EXIT.
+
+       820-READ-WHSEMSTR.
+           READ WHSEMSTR
+               AT END SET WHSEMSTR-EOF TO TRUE
+           END-READ.
+           IF NOT WHSEMSTR-EOF
+           AND RDZ001-CUST-TRAN-CODE = 038
+               DIVIDE RDZ001-WREHOUSE-NUMBER BY 10
+                      GIVING WS-WREHOUSE-QUOTIENT
+                      REMAINDER WS-LOC-DIGIT
+               SET WTM-IDX TO WS-LOC-DIGIT
+               SET WTM-IDX UP BY 1
+               SET WTM-LOADED(WTM-IDX) TO TRUE
+               MOVE RDZ001-MAX-TERM-DAYS TO WTM-MAX-TERM-DAYS(WTM-IDX)
+           END-IF.
+       820-EXIT.
+           EXIT.
+
+       830-READ-TERMFILE.
+           OPEN INPUT TERMFILE.
+           IF NO-TERM-CARD
+               CLOSE TERMFILE
+           ELSE
+               READ TERMFILE
+                   AT END MOVE '10' TO TFCODE
+               END-READ
+               CLOSE TERMFILE
+               IF CODE-READ
+                   MOVE TERM-DAYS-OUTSTANDING TO WS-DAYS-OUTSTANDING
+               END-IF
+           END-IF.
+       830-EXIT.
+           EXIT.
+
+       900-READ-ORDFILE.
+           READ ORDFILE
+               AT END SET ORDFILE-EOF TO TRUE
+           END-READ.
+           IF NOT ORDFILE-EOF
+               PERFORM 200-CHECK-ORDER-TERM THRU 200-EXIT.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE SPACES TO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'ORDERS READ: ' DELIMITED BY SIZE
+                  ORDERS-READ DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'ORDERS EXCEEDING TERM DAY LIMIT: ' DELIMITED BY SIZE
+                  ORDERS-OVER-TERM DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           STRING 'ORDERS WITH NO MATCHING WAREHOUSE: '
+                  DELIMITED BY SIZE
+                  ORDERS-NO-WAREHOUSE DELIMITED BY SIZE
+                  INTO SYSOUT-REC.
+           WRITE SYSOUT-REC.
+           CLOSE ORDFILE.
+           CLOSE SYSOUT.
+       999-EXIT.
+           EXIT.
+
