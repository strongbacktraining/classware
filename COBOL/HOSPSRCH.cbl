@@ -12,9 +12,11 @@
        OBJECT-COMPUTER. IBM-390.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFILE ASSIGN TO UT-S-INFILE.
+           SELECT INFILE
+           ASSIGN TO "d:\RDZProjectNew\HospProject\dat\hospsrt.dat".
            SELECT DIAGFILE ASSIGN TO UT-S-DIAGFILE.
-           SELECT OUTFILE ASSIGN TO UT-S-OUTFILE.
+           SELECT OUTFILE
+           ASSIGN TO "d:\RDZProjectNew\HospProject\dat\hospsch.dat".
            SELECT ERRFILE ASSIGN TO UT-S-ERRFILE.
 
        DATA DIVISION.
@@ -84,6 +86,17 @@
                10  Cpay                    Pic s9(2).
                10  Ded                     Pic s9(3).
 
+       01  SURCHARGE-TABLE.
+           05  SURCHARGE-VALUES PIC X(30) VALUE
+               "005108210312415507609711813906".
+           05  SURCHARGE-ENTRY REDEFINES SURCHARGE-VALUES
+                   OCCURS 10 TIMES INDEXED BY SUR-IDX.
+               10  SUR-CATEGORY        PIC 9(1).
+               10  SUR-PCT             PIC 9(2).
+
+       77  WS-DIAG-CATEGORY            PIC 9(1).
+       77  WS-SURCHARGE-PCT            PIC 9(2) VALUE 5.
+
        77  WS-DATE                     PIC 9(6).
        77  MORE-RECORDS-SW             PIC X(1) VALUE SPACE.
            88 NO-MORE-RECORDS  VALUE 'N'.
@@ -91,11 +104,11 @@
        77  MORE-DIAGS-SW             PIC X(1) VALUE SPACE.
            88 NO-MORE-DIAGS  VALUE 'N'.
 
-      *01  DB2-Fields.
-      *    05  DG-Code                 Pic x(3).
-      *    05  Ins-Type                PIC X(3).
-      *    05  Copay                   Pic s9(4) comp.
-      *    05  Deductible              Pic s9(4) comp.
+       01  DB2-Fields.
+           05  DG-Code                 Pic x(3).
+           05  Ins-Type                PIC X(3).
+           05  Copay                   Pic s9(4) comp.
+           05  Deductible              Pic s9(4) comp.
 
        01  COUNTERS-AND-ACCUMULATORS.
            05 RECORDS-READ             PIC S9(4) COMP.
@@ -110,7 +123,7 @@
            05 TOTAL-AMT-GROSS          PIC S9(7)V99 COMP-3.
            05 TOTAL-AMT-NET            PIC S9(7)V99 COMP-3.
 
-      *    exec sql include sqlca end-exec.
+           exec sql include sqlca end-exec.
 
        LINKAGE SECTION.
            COPY PATIENT.
@@ -147,7 +160,7 @@
 
            INITIALIZE  COUNTERS-AND-ACCUMULATORS.
            ADD +1 TO RECORDS-READ.
-      *    exec sql connect to SAMPLE end-exec.
+           exec sql connect to SAMPLE end-exec.
        000-EXIT.
            EXIT.
 
@@ -179,14 +192,13 @@
                GO TO 100-EXIT
                WHEN Diagnostic-code = CODES(D-IDX)
                  Perform 300-Search-DB2-Table THRU 300-EXIT
-      *          if SQLCODE of SQLCA = +0
-      *            move COPAY of DB2-Fields to
-      *                 COPAY of WS-INPUT-REC
-      *            move DEDUCTIBLE of DB2-Fields to
-      *                 DEDUCTIBLE of WS-INPUT-REC
-      *          end-if
-                 COMPUTE PATIENT-TOT-AMT  =
-                   PATIENT-TOT-AMT * 1.05
+                 if SQLCODE of SQLCA = +0
+                   move COPAY of DB2-Fields to
+                        COPAY of WS-INPUT-REC
+                   move DEDUCTIBLE of DB2-Fields to
+                        DEDUCTIBLE of WS-INPUT-REC
+                 end-if
+                 Perform 400-Apply-Surcharge THRU 400-EXIT
                WRITE OUT-REC FROM WS-INPUT-REC
            END-Search
 
@@ -201,8 +213,7 @@
                ADD +1 TO RECORDS-READ
                GO TO 100-EXIT
                WHEN d-code1 (IDX2) = diagnostic-code
-                 COMPUTE PATIENT-TOT-AMT  =
-                   PATIENT-TOT-AMT * 1.05
+                 Perform 400-Apply-Surcharge THRU 400-EXIT
                WRITE OUT-REC FROM WS-INPUT-REC
            END-Search
 
@@ -227,27 +238,43 @@
            CLOSE OUTFILE, ERRFILE, INFILE.
       *  Code the statement to Display a successful end-of-job msg
            DISPLAY "NORMAL END OF JOB".
-      *    exec sql disconnect ALL end-exec.
+           exec sql disconnect ALL end-exec.
        200-EXIT.
            EXIT.
 
        300-Search-DB2-Table.
-      *    move DIAGNOSTIC-CODE to DG-Code.
-      *    move INS-type of WS-INPUT-REC
-      *        to INS-TYPE of DB2-Fields.
-      *    exec SQL
-      *    SELECT   D.Copay, D.Deductible
-      *        INTO  :DB2-Fields.Copay, :DB2-fields.Deductible
-      *        FROM   DB2Admin.Diag_Codes D
-      *        WHERE   D.Diag_Code = :DB2-Fields.DG-Code and
-      *                D.Ins_Type = :DB2-Fields.Ins-Type
-      *    end-exec.
+           move DIAGNOSTIC-CODE to DG-Code of DB2-Fields.
+           move INS-type of WS-INPUT-REC
+               to INS-TYPE of DB2-Fields.
+           exec SQL
+           SELECT   D.Copay, D.Deductible
+               INTO  :DB2-Fields.Copay, :DB2-fields.Deductible
+               FROM   DB2Admin.Diag_Codes D
+               WHERE   D.Diag_Code = :DB2-Fields.DG-Code and
+                       D.Ins_Type = :DB2-Fields.Ins-Type
+           end-exec.
            Set dia to 1.
            SEARCH diags
-               WHEN Diagnostic-code = DG-Code (dia)
+               WHEN Diagnostic-code = DG-Code OF diags (dia)
                    move CPAY (dia) to
                         COPAY of WS-INPUT-REC
                    move DED (dia) to
                         DEDUCTIBLE of WS-INPUT-REC.
        300-EXIT.
            EXIT.
+
+       400-Apply-Surcharge.
+      *  Surcharge percentage varies by diagnosis category (the
+      *  leading digit of the 3-digit diagnostic code).
+           MOVE Diagnostic-code (1:1) TO WS-DIAG-CATEGORY
+           SET SUR-IDX TO 1
+           SEARCH SURCHARGE-ENTRY
+               AT END
+                   MOVE 5 TO WS-SURCHARGE-PCT
+               WHEN SUR-CATEGORY (SUR-IDX) = WS-DIAG-CATEGORY
+                   MOVE SUR-PCT (SUR-IDX) TO WS-SURCHARGE-PCT
+           END-SEARCH
+           COMPUTE PATIENT-TOT-AMT =
+               PATIENT-TOT-AMT * (1 + (WS-SURCHARGE-PCT / 100)).
+       400-EXIT.
+           EXIT.
