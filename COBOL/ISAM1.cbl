@@ -21,6 +21,8 @@
       * ABEND    <== IF CODED BEFORE PRINT, CAUSES ABEND DURING PRINT
       * PRINT    <== PRODUCES A DETAIL REPORT (THERE CAN ONLY BE ONE)
       * TOTALS   <== PRODUCES REPORT TOTALS
+      * SUMMARY  <== PRINTS A COUNT OF EACH TRANSACTION TYPE PROCESSED
+      * TREND    <== PRINTS THE COMPLAINT TREND REPORT, BY USAGE MONTH
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -67,6 +69,7 @@
            05  NUM-TOTALS-COMPLETED  PIC S9(9)   COMP-3  VALUE +0.
            05  NUM-ABEND-REQUESTS    PIC S9(9)   COMP-3  VALUE +0.
            05  NUM-ABEND-COMPLETED   PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-SUMMARY-REQUESTS  PIC S9(9)   COMP-3  VALUE +0.
            05  NUM-DETAIL-LINES      PIC S9(9)   COMP-3  VALUE +0.
            05  NUM-CUST-SEGS         PIC S9(9)   COMP-3  VALUE +0.
            05  TOT-TOTUSE-SEGS       PIC S9(9)   COMP-3  VALUE +0.
@@ -78,6 +81,13 @@
            05  TOTAL-USAGE-ALPHA   REDEFINES TOTAL-USAGE
                                      PIC X(5).
 
+      *  ACCUMULATES, ACROSS EVERY ACCOUNT ISAM2 IS CALLED FOR DURING
+      *  THE RUN, HOW MANY TOTUSE SEGMENTS CARRIED A NON-BLANK
+      *  COMPLAINTS FIELD FOR EACH USAGE MONTH - THE COMPLAINT TREND.
+       01  COMPLAINT-TREND-TABLE.
+           05  CT-MONTH-ENTRY OCCURS 12 TIMES INDEXED BY CT-IDX.
+               10  CT-COMPLAINT-COUNT  PIC S9(9)  COMP-3  VALUE +0.
+
        01  SEGA-CUSTOMER-ACCOUNT.
            03  SEGA-ACCOUNT-NUM       PIC X(10).
            03  SEGA-CUSTOMER-PHONE-NB PIC X(10).
@@ -141,6 +151,27 @@
            05  FILLER PIC X(36)
                     VALUE ALL 'TOTALS -----------------------------'.
            05  FILLER PIC X(96) VALUE SPACES.
+       01  RPT-SUMMARY-HDR1.
+           05  FILLER PIC X(36)
+                    VALUE ALL 'SUMMARY ----------------------------'.
+           05  FILLER PIC X(96) VALUE SPACES.
+       01  RPT-SUMMARY-DETAIL.
+           05  FILLER              PIC X(20)  VALUE SPACES.
+           05  RPT-SUMM-LABEL      PIC X(26).
+           05  RPT-SUMM-COUNT      PIC ZZZZZZZZ9.
+           05  FILLER              PIC X(77)  VALUE SPACES.
+       01  RPT-TREND-HDR1.
+           05  FILLER PIC X(36)
+                    VALUE ALL 'COMPLAINT TREND --------------------'.
+           05  FILLER PIC X(96) VALUE SPACES.
+       01  RPT-TREND-DETAIL.
+           05  FILLER              PIC X(20)  VALUE SPACES.
+           05  FILLER              PIC X(6)   VALUE 'MONTH '.
+           05  RPT-TREND-MONTH     PIC 99.
+           05  FILLER              PIC X(3)   VALUE SPACES.
+           05  FILLER              PIC X(16)  VALUE 'COMPLAINTS - '.
+           05  RPT-TREND-COUNT     PIC ZZZZZZZZ9.
+           05  FILLER              PIC X(76)  VALUE SPACES.
        01 RPT-ABEND-TRAN.
            05  FILLER PIC X(30) VALUE ' ABEND REQUESTED.            '.
            05  FILLER PIC X(102)  VALUE SPACES.
@@ -195,6 +226,10 @@
                       PERFORM 300-PROCESS-TOTALS-TRAN
                   WHEN 'ABEND '
                       PERFORM 400-PROCESS-ABEND-TRAN
+                  WHEN 'SUMMARY'
+                      PERFORM 500-PROCESS-SUMMARY-TRAN
+                  WHEN 'TREND'
+                      PERFORM 600-PROCESS-TREND-TRAN
                   WHEN OTHER
                       MOVE 'INVALID TRAN CODE:' TO ERR-MSG-DATA1
                       MOVE TRAN-CODE TO ERR-MSG-DATA2
@@ -231,7 +266,8 @@
                   MOVE '@#*%&' TO TOTAL-USAGE-ALPHA
               END-IF
               CALL 'ISAM2' USING PCB-AREA-1,
-                                 SEGA-ACCOUNT-NUM, TOTUSE-STATS
+                                 SEGA-ACCOUNT-NUM, TOTUSE-STATS,
+                                 COMPLAINT-TREND-TABLE
               MOVE NUM-TOTUSE-SEGMENTS TO RPT-NUM-SEGMENTS
               MOVE TOTAL-USAGE         TO RPT-TOTAL-USAGE
               WRITE REPORT-RECORD FROM RPT-DETAIL AFTER 1
@@ -279,6 +315,51 @@
                PERFORM 820-REPORT-BAD-TRAN
            END-IF .
 
+       500-PROCESS-SUMMARY-TRAN.
+           ADD +1 TO NUM-SUMMARY-REQUESTS.
+           ADD +1 TO NUM-TRANSACTIONS.
+           WRITE REPORT-RECORD FROM RPT-SPACES      AFTER 1.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY-HDR1.
+           MOVE 'TRANSACTION FILE RECORDS'  TO RPT-SUMM-LABEL.
+           MOVE NUM-TRANFILE-RECS           TO RPT-SUMM-COUNT.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY-DETAIL AFTER 1.
+           MOVE 'TRANSACTIONS PROCESSED'    TO RPT-SUMM-LABEL.
+           MOVE NUM-TRANSACTIONS            TO RPT-SUMM-COUNT.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY-DETAIL AFTER 1.
+           MOVE 'TRANSACTION ERRORS'        TO RPT-SUMM-LABEL.
+           MOVE NUM-TRAN-ERRORS             TO RPT-SUMM-COUNT.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY-DETAIL AFTER 1.
+           MOVE 'PRINT REQUESTED/COMPLETED' TO RPT-SUMM-LABEL.
+           MOVE NUM-PRINT-REQUESTS          TO RPT-SUMM-COUNT.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY-DETAIL AFTER 1.
+           MOVE SPACES                      TO RPT-SUMM-LABEL.
+           MOVE NUM-PRINT-COMPLETED         TO RPT-SUMM-COUNT.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY-DETAIL AFTER 1.
+           MOVE 'TOTALS REQUESTED/COMPLETED' TO RPT-SUMM-LABEL.
+           MOVE NUM-TOTALS-REQUESTS         TO RPT-SUMM-COUNT.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY-DETAIL AFTER 1.
+           MOVE SPACES                      TO RPT-SUMM-LABEL.
+           MOVE NUM-TOTALS-COMPLETED        TO RPT-SUMM-COUNT.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY-DETAIL AFTER 1.
+           MOVE 'ABEND REQUESTS'            TO RPT-SUMM-LABEL.
+           MOVE NUM-ABEND-REQUESTS          TO RPT-SUMM-COUNT.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY-DETAIL AFTER 1.
+           MOVE 'SUMMARY REQUESTS'          TO RPT-SUMM-LABEL.
+           MOVE NUM-SUMMARY-REQUESTS        TO RPT-SUMM-COUNT.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY-DETAIL AFTER 1.
+
+       600-PROCESS-TREND-TRAN.
+           ADD +1 TO NUM-TRANSACTIONS.
+           WRITE REPORT-RECORD FROM RPT-SPACES  AFTER 1.
+           WRITE REPORT-RECORD FROM RPT-TREND-HDR1.
+           PERFORM 610-PRINT-TREND-LINE
+               VARYING CT-IDX FROM 1 BY 1 UNTIL CT-IDX > 12.
+
+       610-PRINT-TREND-LINE.
+           MOVE CT-IDX                     TO RPT-TREND-MONTH.
+           MOVE CT-COMPLAINT-COUNT(CT-IDX) TO RPT-TREND-COUNT.
+           WRITE REPORT-RECORD FROM RPT-TREND-DETAIL AFTER 1.
+
        700-READ-TRAN-FILE.
            READ TRANSACTION-FILE
              AT END MOVE 'Y' TO WS-TRAN-FILE-EOF .
