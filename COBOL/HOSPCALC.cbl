@@ -8,7 +8,8 @@
        OBJECT-COMPUTER. IBM-390.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFILE ASSIGN TO UT-S-INFILE
+           SELECT INFILE
+           ASSIGN TO "d:\RDZProjectNew\HospProject\dat\hospsch.dat"
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS IFCODE.
 
@@ -16,7 +17,8 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS RFCODE.
 
-           SELECT OUTFILE ASSIGN TO UT-S-OUTFILE
+           SELECT OUTFILE
+           ASSIGN TO "d:\RDZProjectNew\HospProject\dat\hospcalc.dat"
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS OFCODE.
 
@@ -25,6 +27,10 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS EFCODE.
 
+           SELECT DIAGFILE ASSIGN TO UT-S-DIAGFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS DFCODE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE
@@ -47,6 +53,14 @@
            DATA RECORD IS RPT-Rec.
        01  RPT-REC PIC X(100).
 
+       FD  DIAGFILE
+           RECORD CONTAINS 9 CHARACTERS
+           DATA RECORD IS DIAG-TABLE-REC.
+       01  DIAG-TABLE-REC.
+           05  DT-DIAG-CODE            PIC 9(3).
+           05  DT-DIVISOR              PIC 9(3).
+           05  DT-REIMB-PCT            PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01  FILE-STATUS-CODES.
            05  IFCODE                  PIC X(2).
@@ -58,18 +72,23 @@
                88 CODE-WRITE    VALUE SPACES.
            05  RFCODE                  PIC X(2).
                88 CODE-WRITE    VALUE SPACES.
+           05  DFCODE                  PIC X(2).
+               88 DIAG-READ     VALUE SPACES.
+               88 NO-MORE-DIAG  VALUE "10".
 
        77  INS-COVERAGE-PERC           PIC 9(3) VALUE 10.
 
-       01  Test-SRCH-ALL.
-           05 code-value pic x(30)
-               value "010623547483746439138329484245".
-           05 codes redefines code-value OCCURS 10 TIMES
-                    INDEXED BY IDX.
-               10 d-code1 pic 9(1).
-               10 Rest-Record Pic 9(2).
-       77  table-max                   pic s9(3) comp value +100.
-       77  Diag-code-ws                pic s9(4) comp-3 value +0.
+       01  Diagnostic-Code-Table.
+           05  DIAG-TABLE-ENTRY OCCURS 50 TIMES
+                   INDEXED BY DT-IDX.
+               10  DT-CODE              PIC 9(3).
+               10  DT-TABLE-DIVISOR     PIC 9(3).
+               10  DT-TABLE-REIMB-PCT   PIC 9(3).
+
+       77  MORE-DIAG-SW                 PIC X(1) VALUE SPACE.
+           88 NO-MORE-DIAGS  VALUE 'N'.
+       77  DIAG-FOUND-SW                PIC X(1) VALUE SPACE.
+           88 DIAG-FOUND     VALUE 'Y'.
 
 
        01  WS-OUTPUT-REC.
@@ -127,11 +146,11 @@
        77  MORE-RECORDS-SW             PIC X(1) VALUE SPACE.
            88 NO-MORE-RECORDS  VALUE 'N'.
 
-      *RDZ 1. *** Oooops - initialize this field: value +0
-       77  NBR-MANAGED-CARE       PIC S9(4) COMP-3.
+       77  NBR-MANAGED-CARE       PIC S9(4) COMP-3 VALUE +0.
 
-      *RDZ 2. *** Oooops ... ... ... ...  should be value +100.
-       77  Divisor                PIC S9(3) comp-3 value +00.
+       77  Divisor                PIC S9(3) comp-3 value +100.
+       77  WS-DIVISOR-TO-USE      PIC S9(3) comp-3 value +100.
+       77  WS-REIMB-PCT           PIC S9(3) comp-3 value +0.
 
        01  COUNTERS-AND-ACCUMULATORS.
            05 RECORDS-READ             PIC S9(4) COMP.
@@ -161,7 +180,8 @@
            05  AMT-PER-DAY             PIC 9(5)V99.
            05  DIAGNOSTIC-CODE         PIC 999.
            05  INS-TYPE                PIC X(3).
-               88 VALID-INS-TYPE VALUES ARE "HMO", "PPO", "POS" "MAN".
+               88 VALID-INS-TYPE VALUES ARE "HMO", "PPO", "POS",
+                                              "MAN", "GOV".
                88 Managed-Care value "MAN".
            05  HOSPITAL-STAY-LTH       PIC 999.
            05  PATIENT-TOT-AMT         PIC 9(7)V99.
@@ -175,6 +195,8 @@
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 050-LOAD-DIAG-TABLE THRU 050-EXIT
+               VARYING DT-IDX FROM 1 BY 1 UNTIL NO-MORE-DIAGS.
            PERFORM 100-MAINLINE THRU 100-EXIT
                    UNTIL NO-MORE-RECORDS.
            Call 'HOSPCALL' USING WS-INPUT-REC.
@@ -186,9 +208,14 @@
            DISPLAY "HOUSEKEEPING".
       *  Code your statement here to OPEN files
            ACCEPT  WS-DATE FROM DATE.
-           OPEN INPUT INFILE.
+           OPEN INPUT INFILE, DIAGFILE.
            OPEN OUTPUT OUTFILE, RPTFILE, ERRFILE.
 
+           READ DIAGFILE
+               AT END
+               MOVE 'N' TO MORE-DIAG-SW
+           END-READ
+
       *  Code your statement here to read the input file
       *  Remember to move "NO" to IFCODE if the input file is AT END
            READ INFILE INTO WS-INPUT-REC
@@ -203,6 +230,20 @@
        000-EXIT.
            EXIT.
 
+       050-LOAD-DIAG-TABLE.
+           MOVE DT-DIAG-CODE     OF DIAG-TABLE-REC TO DT-CODE (DT-IDX)
+           MOVE DT-DIVISOR       OF DIAG-TABLE-REC
+                                     TO DT-TABLE-DIVISOR (DT-IDX)
+           MOVE DT-REIMB-PCT     OF DIAG-TABLE-REC
+                                     TO DT-TABLE-REIMB-PCT (DT-IDX)
+           READ DIAGFILE
+               AT END
+               MOVE 'N' TO MORE-DIAG-SW
+               GO TO 050-EXIT
+           END-READ.
+       050-EXIT.
+           EXIT.
+
        100-MAINLINE.
       *  Validate patient type and insurance coverage
            DISPLAY "MAINLINE".
@@ -234,17 +275,21 @@
                ADD +1 TO NBR-OUTPATIENTS
            END-IF
 
+           PERFORM 300-Table-rtn  thru 300-Exit
+
            IF Managed-Care
-               PERFORM 300-Table-rtn  thru 300-Exit
                COMPUTE PAT-TOTAL-AMT-NET =
                 (PATIENT-TOT-AMT  +
-                    AMT-PER-DAY * ((100 - INS-COVERAGE-PERC) / Divisor)
+                    AMT-PER-DAY * ((100 - INS-COVERAGE-PERC)
+                                    / WS-DIVISOR-TO-USE)
+                    - (PATIENT-TOT-AMT * WS-REIMB-PCT / 100)
                     - Deductible + COPAY )
                END-COMPUTE
            Else
                COMPUTE PAT-TOTAL-AMT-NET =
                 (PATIENT-TOT-AMT  +
-                    AMT-PER-DAY * ((100 - INS-COVERAGE-PERC) / Divisor))
+                    AMT-PER-DAY * ((100 - INS-COVERAGE-PERC)
+                                    / WS-DIVISOR-TO-USE))
                END-COMPUTE
            END-IF
 
@@ -297,15 +342,24 @@
       *  Code the statement write the final output record
            WRITE RPT-REC FROM WS-TOTALS-REC.
       *  Code the statement to close all files
-           CLOSE OUTFILE, RPTFILE, ERRFILE, INFILE.
+           CLOSE OUTFILE, RPTFILE, ERRFILE, INFILE, DIAGFILE.
       *  Code the statement to Display a successful end-of-job msg
            DISPLAY "NORMAL END OF JOB".
        200-EXIT.
            EXIT.
 
        300-Table-rtn.
-      *RDZ 4. *** Oops - Initialize IDX to 1.
-           SET IDX to table-max.
-           add d-code1 (IDX) to Diag-code-ws.
+           MOVE 'N' TO DIAG-FOUND-SW
+           MOVE Divisor TO WS-DIVISOR-TO-USE
+           MOVE +0      TO WS-REIMB-PCT
+           SET DT-IDX TO 1
+           SEARCH DIAG-TABLE-ENTRY
+               AT END
+                   MOVE 'N' TO DIAG-FOUND-SW
+               WHEN DT-CODE (DT-IDX) = DIAGNOSTIC-CODE
+                   MOVE 'Y' TO DIAG-FOUND-SW
+                   MOVE DT-TABLE-DIVISOR   (DT-IDX) TO WS-DIVISOR-TO-USE
+                   MOVE DT-TABLE-REIMB-PCT (DT-IDX) TO WS-REIMB-PCT
+           END-SEARCH.
        300-Exit.
            EXIT.
