@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TSTATE.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   THIS PROGRAM VALIDATES A TWO-CHARACTER STATE CODE AGAINST   *
+      *   THE TABLE OF U.S. STATE AND DISTRICT OF COLUMBIA POSTAL     *
+      *   ABBREVIATIONS.  IT IS LINKED TO BY SCREEN-EDIT PROGRAMS     *
+      *   SUCH AS CADDDB2 THAT NEED TO CHECK A STATE FIELD.           *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   COMMAREA ON ENTRY :                                         *
+      *         05  DFHCOMMAREA-STATE-CODE     PIC X(2) - CODE TO     *
+      *                                                    VALIDATE   *
+      *         05  DFHCOMMAREA-RESPONSE-CODE  PIC X    - SET ON      *
+      *                                                    RETURN     *
+      *   COMMAREA ON RETURN :                                        *
+      *      DFHCOMMAREA-RESPONSE-CODE = LOW-VALUES  WHEN CODE VALID  *
+      *      DFHCOMMAREA-RESPONSE-CODE = HIGH-VALUES WHEN INVALID     *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  STATE-CODES-LIST           PIC X(102) VALUE
+           'ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMOMTNENVNHNJ'
+      -    'NMNYNCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWYDC'.
+       01  STATE-CODE-TABLE REDEFINES STATE-CODES-LIST.
+           05  STATE-TABLE-ENTRY OCCURS 51 TIMES
+                   INDEXED BY STE-IDX.
+               10  STE-CODE           PIC X(2).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  DFHCOMMAREA-STATE-CODE     PIC X(2).
+           05  DFHCOMMAREA-RESPONSE-CODE  PIC X.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-RTN.
+           MOVE LOW-VALUES TO DFHCOMMAREA-RESPONSE-CODE.
+           SET STE-IDX TO 1.
+           SEARCH STATE-TABLE-ENTRY
+               AT END
+                   MOVE HIGH-VALUES TO DFHCOMMAREA-RESPONSE-CODE
+               WHEN STE-CODE (STE-IDX) EQUAL TO DFHCOMMAREA-STATE-CODE
+                   CONTINUE.
+           EXEC CICS RETURN END-EXEC.
+       MAIN-RTN-EXIT.
+            EXIT.
