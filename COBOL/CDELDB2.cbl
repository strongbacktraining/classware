@@ -0,0 +1,380 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CDELDB2.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   THIS PROGRAM PERFORMS THE DELETE PERSON FUNCTION.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   THIS PROGRAM IS WRITTEN FOR THE OS/VS COBOL COMPILER.       *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  RECORD-LENGTH              PIC S9(4) COMP  VALUE +80.
+       01  MESSAGE-LENGTH             PIC S9(4) COMP.
+       01  MESSAGE-AREA               PIC X(80).
+       01  CA-COMMAREA.
+           05  CA-COMMAREA-WRK                   PIC X(010).
+           05  CA-COMMAREA-CA-IND                PIC X.
+       01  MAP-MESSAGES.
+           05  0910-INVALID-KEY-MSG.
+               10  FILLER             PIC X(11) VALUE SPACES.
+               10  FILLER             PIC X(29)
+                   VALUE 'INVALID KEY PRESSED'.
+           05  0930-NOT-FOUND-MSG.
+               10  FILLER             PIC X(05) VALUE SPACES.
+               10  FILLER             PIC X(35)
+                   VALUE 'PERSON NUMBER NOT ON FILE'.
+           05  RECORD-DELETED-MSG.
+               10  FILLER             PIC X(06) VALUE SPACES.
+               10  FILLER             PIC X(34)
+                   VALUE 'RECORD HAS BEEN DELETED FROM FILE'.
+           05  CONFIRM-DELETE-MSG.
+               10  FILLER             PIC X(05) VALUE SPACES.
+               10  FILLER             PIC X(35)
+                   VALUE 'PRESS ENTER AGAIN TO CONFIRM DELETE'.
+           05  HIGHLIGHT-ERROR-MSG.
+               10  FILLER             PIC X(07) VALUE SPACES.
+               10  FILLER             PIC X(33)
+                   VALUE 'HIGHLIGHTED FIELDS IN ERROR'.
+       01  DATE-TIME-WORK-AREAS.
+           05  ABSOLUTE-TIME           PIC X(8).
+           05  FORMATTED-DATE          PIC X(8).
+           05  FORMATTED-TIME          PIC X(8).
+       01  INPUT-EDIT-FLAG             PIC X    VALUE 'N'.
+       01  INITIALIZATION-IMAGE        PIC X    VALUE LOW-VALUES.
+
+      *    COPY BDELB2.
+       01  BDEL400I.
+           05  FILLER                             PIC X(12).
+           05  DDATEL                             PIC S9(4) COMP.
+           05  DDATEF                             PIC X(01).
+           05  FILLER REDEFINES DDATEF.
+               10  DDATEA                         PIC X(01).
+           05  DDATEI                             PIC X(008).
+           05  DTIMEL                             PIC S9(4) COMP.
+           05  DTIMEF                             PIC X(01).
+           05  FILLER REDEFINES DTIMEF.
+               10  DTIMEA                         PIC X(01).
+           05  DTIMEI                             PIC X(008).
+           05  DPNUML                             PIC S9(4) COMP.
+           05  DPNUMF                             PIC X(01).
+           05  FILLER REDEFINES DPNUMF.
+               10  DPNUMA                         PIC X(01).
+           05  DPNUMI                             PIC X(010).
+           05  DFNAMEL                            PIC S9(4) COMP.
+           05  DFNAMEF                            PIC X(01).
+           05  FILLER REDEFINES DFNAMEF.
+               10  DFNAMEA                        PIC X(01).
+           05  DFNAMEI                            PIC X(012).
+           05  DLNAMEL                            PIC S9(4) COMP.
+           05  DLNAMEF                            PIC X(01).
+           05  FILLER REDEFINES DLNAMEF.
+               10  DLNAMEA                        PIC X(01).
+           05  DLNAMEI                            PIC X(015).
+           05  DMSGL                              PIC S9(4) COMP.
+           05  DMSGF                              PIC X(01).
+           05  FILLER REDEFINES DMSGF.
+               10  DMSGA                          PIC X(01).
+           05  DMSGI                              PIC X(040).
+       01  BDEL400O  REDEFINES BDEL400I.
+           05  FILLER                             PIC X(12).
+           05  FILLER                             PIC X(03).
+           05  DDATEO                             PIC X(008).
+           05  FILLER                             PIC X(03).
+           05  DTIMEO                             PIC X(008).
+           05  FILLER                             PIC X(03).
+           05  DPNUMO                             PIC X(010).
+           05  FILLER                             PIC X(03).
+           05  DFNAMEO                            PIC X(012).
+           05  FILLER                             PIC X(03).
+           05  DLNAMEO                            PIC X(015).
+           05  FILLER                             PIC X(03).
+           05  DMSGO                              PIC X(040).
+
+      *     COPY DFHBMSCA.
+       01      DFHBMSCA.
+         02    DFHBMPEM  PICTURE X   VALUE  IS  ' '.
+         02    DFHBMASK  PICTURE X   VALUE  IS  '0'.
+         02    DFHBMUNP  PICTURE X   VALUE  IS  ' '.
+         02    DFHBMUNN  PICTURE X   VALUE  IS  '&'.
+         02    DFHBMPRO  PICTURE X   VALUE  IS  '-'.
+         02    DFHBMBRY  PICTURE X   VALUE  IS  'H'.
+         02    DFHBMDAR  PICTURE X   VALUE  IS  '<'.
+         02    DFHBMFSE  PICTURE X   VALUE  IS  'A'.
+         02    DFHBMPRF  PICTURE X   VALUE  IS  '/'.
+         02    DFHBMASF  PICTURE X   VALUE  IS  '1'.
+         02    DFHBMASB  PICTURE X   VALUE  IS  '8'.
+         02    DFHBMPSO  PICTURE X   VALUE  IS  ' '.
+         02    DFHBMPSI  PICTURE X   VALUE  IS  ' '.
+         02    DFH3270   PICTURE X   VALUE  IS  '{'.
+         02    DFHVAL    PICTURE X   VALUE  IS  'A'.
+         02    DFHOUTLN  PICTURE X   VALUE  IS  'B'.
+
+       01  DFHAID.
+           02  DFHNULL         PIC X   VALUE IS ' '.
+           02  DFHENTER        PIC X   VALUE IS "'".
+           02  DFHCLEAR        PIC X   VALUE IS '_'.
+           02  DFHPEN          PIC X   VALUE IS '='.
+           02  DFHOPID         PIC X   VALUE IS 'W'.
+           02  DFHMSRE         PIC X   VALUE IS 'X'.
+           02  DFHSTRF         PIC X   VALUE IS ' '.
+           02  DFHTRIG         PIC X   VALUE IS '"'.
+           02  DFHPA1          PIC X   VALUE IS '%'.
+           02  DFHPA2          PIC X   VALUE IS '>'.
+           02  DFHPA3          PIC X   VALUE IS ','.
+           02  DFHPF1          PIC X   VALUE IS '1'.
+           02  DFHPF2          PIC X   VALUE IS '2'.
+           02  DFHPF3          PIC X   VALUE IS '3'.
+           02  DFHPF4          PIC X   VALUE IS '4'.
+           02  DFHPF5          PIC X   VALUE IS '5'.
+           02  DFHPF6          PIC X   VALUE IS '6'.
+           02  DFHPF7          PIC X   VALUE IS '7'.
+           02  DFHPF8          PIC X   VALUE IS '8'.
+           02  DFHPF9          PIC X   VALUE IS '9'.
+           02  DFHPF10         PIC X   VALUE IS ':'.
+           02  DFHPF11         PIC X   VALUE IS '#'.
+           02  DFHPF12         PIC X   VALUE IS '@'.
+           02  DFHPF13         PIC X   VALUE IS 'A'.
+           02  DFHPF14         PIC X   VALUE IS 'B'.
+           02  DFHPF15         PIC X   VALUE IS 'C'.
+           02  DFHPF16         PIC X   VALUE IS 'D'.
+           02  DFHPF17         PIC X   VALUE IS 'E'.
+           02  DFHPF18         PIC X   VALUE IS 'F'.
+           02  DFHPF19         PIC X   VALUE IS 'G'.
+           02  DFHPF20         PIC X   VALUE IS 'H'.
+           02  DFHPF21         PIC X   VALUE IS 'I'.
+      *
+      * NOTE - The cent sign is not valid in ASCII which is the format of
+      *        this source code.  X'4A' is the correct hex value, and is
+      *        the value returned by CICSVS86
+      *
+           02  DFHPF22         PIC X   VALUE IS X'4A'.
+           02  DFHPF23         PIC X   VALUE IS '.'.
+           02  DFHPF24         PIC X   VALUE IS '<'.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE PERSONFL TABLE
+           (
+              PERSON_NUMBER                  CHAR (10)
+                                             NOT NULL,
+              PERSON_FIRST_NAME              CHAR (12)
+                                             NOT NULL,
+              PERSON_LAST_NAME               CHAR (15)
+                                             NOT NULL,
+              PERSON_STREET_ADDR             CHAR (16)
+                                             NOT NULL,
+              PERSON_CITY_ADDR               CHAR (12)
+                                             NOT NULL,
+              PERSON_STATE_ADDR              CHAR (2)
+                                             NOT NULL,
+              PERSON_SALARY                  SMALLINT
+                                             NOT NULL
+           )
+           END-EXEC.
+
+       01  DCL-PERSONFL.
+           03 PERSON-NUMBER                  PIC X(10).
+           03 PERSON-FIRST-NAME              PIC X(12).
+           03 PERSON-LAST-NAME               PIC X(15).
+           03 PERSON-STREET-ADDR             PIC X(16).
+           03 PERSON-CITY-ADDR               PIC X(12).
+           03 PERSON-STATE-ADDR              PIC X(2).
+           03 PERSON-SALARY                  PIC S9(4) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  DFHCOMMAREA-WRK                   PIC X(010).
+           05  DFHCOMMAREA-CA-IND                PIC X.
+       PROCEDURE DIVISION.
+       HOUSEKEEPING-ROUTINE.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   SET A GENERAL ERROR TRAP FOR EXCEPTIONAL CONDITIONS.        *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           EXEC CICS HANDLE CONDITION
+                NOTFND(0930-NOT-FOUND-RECORD)
+           END-EXEC.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   DETERMINE WHETHER TO SEND OR RECEIVE THE MAP.               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           IF  EIBCALEN EQUAL TO ZEROES
+           THEN
+               MOVE 'Y' TO CA-COMMAREA-CA-IND
+               GO TO 0100-SEND-DEL-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA TO CA-COMMAREA
+               MOVE 'N' TO CA-COMMAREA-CA-IND.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   READ MAP INTO MAP COPYBOOK                                  *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           PERFORM 0300-RECEIVE-MAP THRU 0300-EXIT.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   EDIT SCREEN INPUT AND APPLY THE DELETE                      *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           PERFORM 0500-EDIT-SCREEN THRU 0500-EXIT.
+
+       0000-EXIT.
+            EXIT.
+       0100-SEND-DEL-SCREEN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   OBTAIN AND FORMAT CURRENT DATE AND TIME.                    *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           EXEC CICS ASKTIME
+                ABSTIME(ABSOLUTE-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME(ABSOLUTE-TIME)
+                DATE(FORMATTED-DATE)
+                DATESEP
+                TIME(FORMATTED-TIME)
+                TIMESEP
+           END-EXEC.
+           MOVE FORMATTED-TIME TO DTIMEO.
+           MOVE FORMATTED-DATE TO DDATEO.
+           MOVE -1 TO DPNUML.
+           MOVE +300 TO MESSAGE-LENGTH.
+
+           IF CA-COMMAREA-CA-IND IS EQUAL TO 'Y'
+           THEN
+               EXEC CICS SEND
+                   MAP('BDELB2')
+                   FROM(BDEL400O)
+                   LENGTH(MESSAGE-LENGTH)
+                   CURSOR
+                   FREEKB
+                   ERASE
+               END-EXEC
+           ELSE
+               EXEC CICS SEND
+                   MAP('BDELB2')
+                   FROM(BDEL400O)
+                   LENGTH(MESSAGE-LENGTH)
+                   CURSOR
+                   FREEKB
+                   DATAONLY
+                   END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('DXDB')
+                COMMAREA(CA-COMMAREA)
+                LENGTH(11)
+           END-EXEC.
+       0100-EXIT.
+            EXIT.
+       0300-RECEIVE-MAP.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   PREPARE TO INTERCEPT ATTENTION IDENTIFIER TO CONTROL        *
+      *   PROCESSING.                                                 *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           EXEC CICS HANDLE AID
+                PF3(0990-RETURN-TO-MAIN-MENU)
+           END-EXEC.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   RECEIVE THE DELETE SCREEN.  THE SET OPTION WILL ALLOW CICS  *
+      *   TO ESTABLISH ADDRESSABILITY FOR THE PROGRAM TO ACCESS THE   *
+      *   ACQUIRED AREA INTO WHICH THE MAP DATA WAS PLACED.           *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           EXEC CICS RECEIVE
+                MAP('BDELB2')
+                INTO(BDEL400I)
+           END-EXEC.
+       0300-EXIT.
+            EXIT.
+       0500-EDIT-SCREEN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *   AFTER RECEIVING THE MAP, THE PERSON NUMBER IS VALIDATED,    *
+      *   THE MATCHING ROW IS FETCHED FOR DISPLAY, AND THE USER MUST  *
+      *   PRESS ENTER A SECOND TIME AGAINST THE SAME NUMBER TO        *
+      *   CONFIRM THE DELETE BEFORE THE ROW IS ACTUALLY REMOVED.      *
+      *   EDIT CRITERIA:                                              *
+      *     O PERSON NUMBER MUST BE PRESENT AND MUST BE 10 CHARACTERS *
+      *       AND MUST ALREADY EXIST ON PERSONFL                      *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+           MOVE DFHBMFSE TO DPNUMA.
+           IF  DPNUML NOT EQUAL TO 10
+               THEN MOVE DFHBMBRY TO DPNUMA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO DPNUML
+           ELSE
+           IF  DPNUMI NOT NUMERIC
+               THEN MOVE DFHBMBRY TO DPNUMA
+                    MOVE 'Y' TO INPUT-EDIT-FLAG
+                    MOVE -1 TO DPNUML.
+           IF  INPUT-EDIT-FLAG = 'Y'
+               THEN MOVE HIGHLIGHT-ERROR-MSG TO DMSGO
+                    MOVE DFHBMFSE TO DPNUMA
+                    GO TO 0100-SEND-DEL-SCREEN.
+           MOVE  DPNUMI  TO PERSON-NUMBER.
+           EXEC SQL
+                SELECT PERSON_FIRST_NAME, PERSON_LAST_NAME
+                  INTO :PERSON-FIRST-NAME, :PERSON-LAST-NAME
+                  FROM PERSONFL
+                 WHERE PERSON_NUMBER = :PERSON-NUMBER
+           END-EXEC.
+           IF  SQLCODE EQUAL TO +100
+               GO TO 0930-NOT-FOUND-RECORD.
+           MOVE PERSON-FIRST-NAME TO DFNAMEO.
+           MOVE PERSON-LAST-NAME  TO DLNAMEO.
+           IF  CA-COMMAREA-CA-IND EQUAL TO 'N'
+               AND CA-COMMAREA-WRK EQUAL TO DPNUMI
+           THEN
+               EXEC SQL
+                    DELETE FROM PERSONFL
+                     WHERE PERSON_NUMBER = :PERSON-NUMBER
+               END-EXEC
+               IF  SQLCODE EQUAL TO +100
+                   THEN GO TO 0930-NOT-FOUND-RECORD
+               END-IF
+               MOVE RECORD-DELETED-MSG TO DMSGO
+               MOVE -1 TO DPNUML
+               MOVE SPACES TO DFNAMEO, DLNAMEO
+               MOVE 'Y' TO CA-COMMAREA-CA-IND
+               GO TO 0100-SEND-DEL-SCREEN
+           ELSE
+               MOVE CONFIRM-DELETE-MSG TO DMSGO
+               MOVE DPNUMI TO CA-COMMAREA-WRK
+               MOVE 'N' TO CA-COMMAREA-CA-IND
+               GO TO 0100-SEND-DEL-SCREEN.
+       0500-EXIT.
+            EXIT.
+       0900-ERROR-ROUTINE.
+           EXEC CICS HANDLE CONDITION ERROR END-EXEC.
+           MOVE 'PROGRAM TERMINATED: ENCOUNTERED ERROR' TO MESSAGE-AREA.
+           MOVE +37 TO MESSAGE-LENGTH.
+           EXEC CICS SEND
+                FROM(MESSAGE-AREA)
+                LENGTH(MESSAGE-LENGTH)
+                ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+       0910-INVALID-KEY.
+           MOVE 0910-INVALID-KEY-MSG TO DMSGO.
+           MOVE -1 TO DPNUML.
+           IF  EIBAID = DFHCLEAR
+               THEN MOVE DFHBMFSE TO DPNUMA
+                MOVE 'Y' TO CA-COMMAREA-CA-IND
+                    GO TO 0100-SEND-DEL-SCREEN
+           ELSE
+                MOVE 'N' TO CA-COMMAREA-CA-IND
+                GO TO 0100-SEND-DEL-SCREEN.
+       0910-EXIT.
+            EXIT.
+       0930-NOT-FOUND-RECORD.
+           MOVE 0930-NOT-FOUND-MSG TO DMSGO.
+           MOVE -1 TO DPNUML.
+           MOVE SPACES TO DFNAMEO, DLNAMEO.
+           MOVE 'Y' TO CA-COMMAREA-CA-IND.
+           GO TO 0100-SEND-DEL-SCREEN.
+       0930-EXIT.
+            EXIT.
+       0990-RETURN-TO-MAIN-MENU.
+           EXEC CICS XCTL
+                PROGRAM('CMENXDB')
+           END-EXEC.
+           GOBACK.
+       0990-EXIT.
+            EXIT.
