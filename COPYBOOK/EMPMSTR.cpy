@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    empmstr.cpy                                                *
+      *    Employee master record - one entry per employee, keyed    *
+      *    by last name/first name.  Used by the Employee Lookup     *
+      *    application (CICM03C) in place of an in-storage table.    *
+      ******************************************************************
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EMP-KEY.
+               10  EMP-LAST-NAME       PIC X(15).
+               10  EMP-FIRST-NAME      PIC X(10).
+           05  EMP-MIDDLE-INITIAL      PIC X(01).
+           05  EMP-DEPT                PIC X(03).
+           05  EMP-PHONE               PIC X(12).
+           05  EMP-HIRE-DATE           PIC 9(06).
