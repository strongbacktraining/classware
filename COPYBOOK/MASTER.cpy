@@ -30,7 +30,7 @@
            05  RE-LO-COUNTRY-CODE                 PIC  X(02).
            05  RE-LO-CURRENCY-CODE                PIC  X(03).
            05  RE-LO-COLLATERAL-CODE              PIC  X(03).
-           05  RE-LO-SIC                          PIC  9(03i)    COMP-3.
+           05  RE-LO-SIC                          PIC  9(03)    COMP-3.
 000210     05  RE-LO-PRINT-YY                     PIC  9(01).           00001900
                88  PRINT-YY-DEFAULT               VALUE 0.
                88  PRINT-YY-PRINT-AVG-DUE-DATE    VALUE 1.
