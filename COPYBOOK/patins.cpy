@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    patins.cpy                                                 *
+      *    Patient insurance extract record used by the HOSP batch    *
+      *    chain - copay/deductible as determined by HOSPSRCH.        *
+      ******************************************************************
+       01  PATIENT-INSURANCE-RECORD.
+           05  PI-PATIENT-NBR          PIC 9(5).
+           05  PI-INS-TYPE             PIC X(3).
+           05  PI-DIAGNOSTIC-CODE      PIC 999.
+           05  PI-COPAY                PIC S9(3).
+           05  PI-DEDUCTIBLE           PIC S9(4).
