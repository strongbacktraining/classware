@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    patrpt.cpy                                                 *
+      *    Formatted patient report print line.                      *
+      ******************************************************************
+       01  PATIENT-REPORT-RECORD.
+           05  PR-PATIENT-NBR-O        PIC 9(5).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  PR-PATIENT-NAME-O       PIC X(20).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  PR-INS-TYPE-O           PIC X(4).
+           05  PR-AMT-PER-DAY-O        PIC $$,$$9.99.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  PR-HOSPITAL-STAY-LTH-O  PIC 999.
+           05  FILLER                  PIC X(75) VALUE SPACES.
