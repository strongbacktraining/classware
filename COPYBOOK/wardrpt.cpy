@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    wardrpt.cpy                                                *
+      *    Ward census report print line - one per patient, showing  *
+      *    the ward/bed the patient occupies as of the run date.      *
+      ******************************************************************
+       01  WARD-REPORT-RECORD.
+           05  WR-BED-IDENTITY-O       PIC 9(4).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WR-PATIENT-NBR-O        PIC 9(5).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WR-PATIENT-NAME-O       PIC X(20).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WR-PATIENT-TYPE-O       PIC X(1).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WR-DATE-ADMIT-O         PIC X(10).
+           05  FILLER                  PIC X(49) VALUE SPACES.
