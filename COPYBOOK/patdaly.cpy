@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    patdaly.cpy                                                *
+      *    Daily census record - one line per patient in-house        *
+      *    as of the HOSP batch run date.                             *
+      ******************************************************************
+       01  PATIENT-DAILY-CENSUS-RECORD.
+           05  PD-PATIENT-NBR          PIC 9(5).
+           05  PD-PATIENT-TYPE         PIC X(1).
+           05  PD-BED-IDENTITY         PIC 9(4).
+           05  PD-DATE-ADMIT           PIC X(10).
+           05  PD-HOSPITAL-STAY-LTH    PIC 999.
+           05  PD-CENSUS-DATE          PIC 9(6).
