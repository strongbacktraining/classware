@@ -0,0 +1,24 @@
+      ***************************************************************** 06600000
+      *                                                               * 07200000
+      * MODULE NAME = DFH0CAUD                                        * 07800000
+      *                                                               * 08400000
+      * DESCRIPTIVE NAME = Permanent Audit Trail Layout for Sample    * 09000000
+      *                    Application Account Maintenance            * 09600000
+      *                                                               * 09700000
+      * A row is written to AUDITF for every account create/update    * 09750000
+      * so that a change can be traced back to a user/terminal/time   * 09800000
+      * long after the LOGA transient data queue has been drained.    * 09850000
+      *                                                               * 09900000
+      ***************************************************************** 09950000
+         02  AUDIT-KEY.                                                  18000000
+           03  AUDIT-TASKNUM  PIC 9(7).                                  19000000
+         02  AUDIT-DAY        PIC S9(7) COMP-3.                          24000000
+         02  AUDIT-TIME       PIC S9(7) COMP-3.                          30000000
+         02  AUDIT-TERML      PIC X(4).                                  36000000
+         02  AUDIT-ACTION     PIC X.                                     42000000
+           88  AUDIT-ADD          VALUE 'A'.                             43000000
+           88  AUDIT-CHANGE       VALUE 'U'.                             44000000
+           88  AUDIT-DELETE       VALUE 'D'.                             44500000
+         02  AUDIT-ACCT-NUMB  PIC X(6).                                  48000000
+         02  AUDIT-BEFORE-IMAGE  PIC X(80).                              54000000
+         02  AUDIT-AFTER-IMAGE   PIC X(80).                              60000000
