@@ -0,0 +1,24 @@
+      ***************************************************************** 06600000
+      *                                                               * 07200000
+      * MODULE NAME = DFH0CCUR                                        * 07800000
+      *                                                               * 08400000
+      * DESCRIPTIVE NAME = Currency Table for Sample Application      * 09000000
+      *                    Account Maintenance                        * 09600000
+      *                                                               * 09700000
+      * ALL THREE CURRENCIES THIS BANK SUPPORTS ARE ACTIVE AT ONCE -  * 09750000
+      * THE OPERATOR PICKS ONE PER ACCOUNT VIA CURRI ON THE OPEN-NEW- * 09800000
+      * ACCOUNT SCREEN, AND CURT-INIT-AMT SUPPLIES THE STARTING       * 09850000
+      * BALANCE IN THAT CURRENCY'S OWN FORMAT. THE POUND AND YEN      * 09900000
+      * AMOUNTS CARRY ONE FEWER WHOLE-NUMBER DIGIT THAN THE DOLLAR    * 09950000
+      * AMOUNT BECAUSE THEIR SYMBOLS ARE TWO BYTES WIDE IN THIS       * 09960000
+      * SITE'S CODE PAGE, AND CURT-INIT-AMT IS A FIXED 8 BYTES.       * 09970000
+      *                                                               * 09980000
+      ***************************************************************** 09990000
+         02  CURT-VALUES.                                                08450000
+             03  FILLER          PIC X(9) VALUE "D$0000.00".              08500000
+             03  FILLER          PIC X(9) VALUE "P£00.00 ".               08550000
+             03  FILLER          PIC X(9) VALUE "Y¥00.00 ".               08600000
+         02  CURT-ENTRY REDEFINES CURT-VALUES OCCURS 3 TIMES               08650000
+                 INDEXED BY CURT-IDX.                                     08700000
+             03  CURT-CODE           PIC X.                                08750000
+             03  CURT-INIT-AMT       PIC X(8).                             08800000
