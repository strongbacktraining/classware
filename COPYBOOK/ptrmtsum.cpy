@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    ptrmtsum.cpy                                               *
+      *    Per-patient treatment summary - total treatment charges    *
+      *    for the patient as of the HOSP batch run date.             *
+      ******************************************************************
+       01  PATIENT-TREATMENT-SUMMARY-RECORD.
+           05  PTS-PATIENT-NBR         PIC 9(5).
+           05  PTS-DIAGNOSTIC-CODE     PIC 999.
+           05  PTS-TREATMENT-COUNT     PIC 9(3).
+           05  PTS-TOTAL-CHARGES       PIC 9(7)V99.
+           05  PTS-SUMMARY-DATE        PIC 9(6).
