@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  TRANRCOB - TRANSACTION FILE RECORD FOR ISAM1/ISAM2.
+      *
+      *  COLUMN 1 CARRIES EITHER THE TRANSACTION CODE (PRINT, TOTALS,
+      *  ABEND, SUMMARY) OR AN ASTERISK MARKING A COMMENT LINE - SEE
+      *  THE RECORD LAYOUT COMMENT AT THE TOP OF ISAM1.
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-CODE                  PIC X(07).
+           05  FILLER                     PIC X(73).
+       01  FILLER REDEFINES TRAN-RECORD.
+           05  TRAN-COMMENT               PIC X(01).
+           05  FILLER                     PIC X(79).
