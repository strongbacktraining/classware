@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    patbill.cpy                                                *
+      *    Daily patient billing extract record, written by the       *
+      *    HOSP batch chain once a patient has cleared HOSPCALC.      *
+      ******************************************************************
+       01  PATIENT-BILLING-RECORD.
+           05  PB-PATIENT-NBR          PIC 9(5).
+           05  PB-PATIENT-NAME.
+               10 PB-LAST-NAME         PIC X(10).
+               10 PB-FIRST-NAME        PIC X(10).
+           05  PB-INS-TYPE             PIC X(3).
+           05  PB-INS-COVERAGE-PERC    PIC 999.
+           05  PB-AMT-GROSS            PIC 9(7)V99.
+           05  PB-AMT-NET              PIC 9(7)V99.
+           05  PB-BILL-DATE            PIC 9(6).
