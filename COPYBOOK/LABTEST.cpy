@@ -0,0 +1,28 @@
+      ******************************************************************
+      * DCLGEN TABLE(DDS0001.LAB_TEST)                                 *
+      *        LIBRARY(DDS0001.TEST.COPYLIB(LABTEST))                  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      *        DBCSDELIM(NO)                                           *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE DDS0001.LAB_TEST TABLE
+           ( LAB_TEST_ID                    CHAR(8),
+             TEST_CATEGORY                  CHAR(4),
+             TEST_SHORT_DESC                CHAR(25),
+             TEST_COST                      DECIMAL(7, 2),
+             VENIPUNCTURE_COST              DECIMAL(5, 2)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DDS0001.LAB_TEST                   *
+      ******************************************************************
+       01  DCLLAB-TEST.
+           10 LAB-TEST-ID          PIC X(8).
+           10 TEST-CATEGORY        PIC X(4).
+           10 TEST-SHORT-DESC      PIC X(25).
+           10 TEST-COST            PIC S9(5)V9(2) USAGE COMP-3.
+           10 VENIPUNCTURE-COST    PIC S9(3)V9(2) USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
