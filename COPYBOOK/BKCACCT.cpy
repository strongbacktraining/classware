@@ -0,0 +1,16 @@
+      ***************************************************************** 06600000
+      *                                                               * 07200000
+      * MODULE NAME = DFH0CACC                                        * 07800000
+      *                                                               * 08400000
+      * DESCRIPTIVE NAME = Account Record Layout for Sample Appl      * 09000000
+      *                                                               * 09600000
+      ***************************************************************** 09700000
+         10  FILEREC.                                                    18000000
+           20  STAT           PIC X.                                     24000000
+           20  NUMB           PIC X(6).                                  30000000
+           20  NAME           PIC X(20).                                 36000000
+           20  ADDRX          PIC X(20).                                 42000000
+           20  PHONE          PIC X(8).                                  48000000
+           20  DATEX          PIC X(8).                                  54000000
+           20  AMOUNT         PIC X(8).                                  60000000
+           20  COMMENT        PIC X(9).                                  66000000
