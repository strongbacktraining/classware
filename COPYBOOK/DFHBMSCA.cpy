@@ -0,0 +1,19 @@
+      ***************************************************************** 06600000
+      *                                                               * 07200000
+      * MODULE NAME = DFHBMSCA                                        * 07800000
+      *                                                               * 08400000
+      * DESCRIPTIVE NAME = CICS BMS Field Attribute Constants         * 09000000
+      *                                                               * 09600000
+      * Standard system-supplied BMS attribute-byte values, normally  * 09650000
+      * shipped by CICS in SDFHCOB rather than an application         * 09700000
+      * copybook library. Reproduced here (attribute subset actually  * 09750000
+      * referenced by this suite's map-handling logic) so the mapset  * 09800000
+      * programs can build without depending on the CICS installation.* 09850000
+      *                                                               * 09900000
+      ***************************************************************** 09950000
+       77  DFHBMUNN  PICTURE X VALUE '&'.                                18000000
+       77  DFHUNNUM  PICTURE X VALUE '<'.                                24000000
+       77  DFHBMPRO  PICTURE X VALUE 'Y'.                                30000000
+       77  DFHPROTN  PICTURE X VALUE '0'.                                36000000
+       77  DFHBMASB  PICTURE X VALUE '1'.                                42000000
+       77  DFHBMFSE  PICTURE X VALUE 'H'.                                48000000
