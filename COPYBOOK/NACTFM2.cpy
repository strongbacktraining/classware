@@ -143,6 +143,11 @@
 004402* the user has left blank
 004500*
 004600    05  ERROR-STARS                   PIC x     VALUE '*'.
+004601*
+004602* Used while validating the authorized signers against the
+004603* number of cards issued.
+004604*
+004605    05  WS-SIGNER-COUNT               PIC 9     VALUE ZERO.
 004800*
 004900* Each line satisfying the name look up is built here
 004900* in SUM-LINE following the title line SUM-TITLE-LINE
@@ -168,6 +173,18 @@
 006400       10  STATDO                    PIC x(2)  VALUE SPACES.
 006500       10  FILLER                    PIC x(3)  VALUE SPACES.
 006600       10  LIMITDO                   PIC x(8)  VALUE SPACES.
+006610*
+006620* When there is a spare summary line after listing the matches
+006630* found, it is used to show the total of the credit limits of
+006640* the matches actually displayed, built up here.
+006650*
+006660    05  SUM-TOTAL-LIMIT               PIC 9(9)  VALUE ZERO.
+006670    05  SUM-LIMIT-NUM                 PIC 9(8)  VALUE ZERO.
+006680    05  SUM-TOTAL-LINE.
+006690       10  FILLER                    PIC x(45) VALUE
+006700             'TOTAL CREDIT LIMIT FOR DISPLAYED MATCHES:'.
+006710       10  SUM-TOTAL-LIMIT-ED        PIC $$$,$$$,$$9.
+006720       10  FILLER                    PIC x(23) VALUE SPACES.
 008710*
 008720* An array containing the number of days in each month to be
 008730* used to validate the date issued input field.
@@ -2128,6 +2145,43 @@
 133900         MOVE ERROR-STARS TO CARDSDO IN ACCTDTLO
 134000     END-IF.
 134010*
+134011 DC-085.
+134012*
+134013* At least one authorized signer must be named on the account.
+134014* The number of cards issued must not exceed the number of
+134015* authorized signers named, since every card is issued to one
+134016* of the named signers.
+134017*
+134018     MOVE ZERO TO WS-SIGNER-COUNT.
+134019     IF  CA-AUTH1D NOT = SPACES
+134021         ADD 1 TO WS-SIGNER-COUNT
+134022     END-IF.
+134023     IF  CA-AUTH2D NOT = SPACES
+134024         ADD 1 TO WS-SIGNER-COUNT
+134025     END-IF.
+134026     IF  CA-AUTH3D NOT = SPACES
+134027         ADD 1 TO WS-SIGNER-COUNT
+134028     END-IF.
+134029     IF  CA-AUTH4D NOT = SPACES
+134031         ADD 1 TO WS-SIGNER-COUNT
+134032     END-IF.
+134033*
+134034     IF  WS-SIGNER-COUNT = ZERO
+134035         MOVE -1          TO AUTH1DL
+134036         MOVE DFHBMBRY    TO AUTH1DA
+134037         MOVE ERROR-STARS TO AUTH1DO IN ACCTDTLO
+134038         SET MSG-CORRECT  TO TRUE
+134039     ELSE
+134041         MOVE DFHBMUNP TO AUTH1DA
+134042     END-IF.
+134043*
+134044     IF  CA-NUMBER-CARDS-ISSUED NUMERIC
+134045     AND CA-NUMBER-CARDS-ISSUED > WS-SIGNER-COUNT
+134046         MOVE -1         TO CARDSDL
+134047         MOVE DFHBMBRY   TO CARDSDA
+134048         SET MSG-CORRECT TO TRUE
+134049     END-IF.
+134050*
 134020 DC-090.
 134100*
 134200* The date fields are mandatory and must
@@ -2509,6 +2563,7 @@
 153700         MOVE DFHBMUNP       TO SNAMEMA
 153800         FNAMEMA
 153900         MOVE SUM-TITLE-LINE TO SUMTTLMO
+153910         MOVE ZERO           TO SUM-TOTAL-LIMIT
 154000         PERFORM TEST BEFORE
 154010         VARYING IX1 FROM 1 BY 1 UNTIL IX1 > WS-BRWS-FOUND
 154100                 MOVE ACCTDO  IN WS-BRWS-ENTRY (IX1)
@@ -2527,15 +2582,27 @@
 154710                 TO STATDO  IN SUM-LINE
 154800                 MOVE LIMITDO IN WS-BRWS-ENTRY (IX1)
 154810                 TO LIMITDO IN SUM-LINE
+154815*  LIMITDO is operator-entered and may be spaces or otherwise
+154816*  non-numeric - only accumulate it when it is a valid number.
+154820                 IF LIMITDO IN WS-BRWS-ENTRY (IX1) IS NUMERIC
+154830                     MOVE LIMITDO IN WS-BRWS-ENTRY (IX1)
+154835                     TO SUM-LIMIT-NUM
+154840                     ADD SUM-LIMIT-NUM  TO SUM-TOTAL-LIMIT
+154845                 END-IF
 154900                 MOVE SUM-LINE TO SUMLNMO (IX1)
 155100         END-PERFORM
 155200*
 155300* If all possible matches have been displayed, then any
 152000* excess summary lines must be initialized to remove
-152000* previously displayed summary information.
+152000* previously displayed summary information. If a summary line
+152010* is still spare, it is used to show the total credit limit of
+152020* the matches just displayed.
 155500*
 155600         IF  WS-BRWS-NO-MORE
 155700             IF  IX1 <= 6
+155710                 MOVE SUM-TOTAL-LIMIT   TO SUM-TOTAL-LIMIT-ED
+155720                 MOVE SUM-TOTAL-LINE    TO SUMLNMO (IX1)
+155730                 ADD 1                  TO IX1
 155800                 PERFORM TEST BEFORE
 155810                 VARYING IX2 FROM IX1 BY 1 UNTIL IX2 > 6
 155900                         MOVE SPACES TO SUMLNMO (IX2)
