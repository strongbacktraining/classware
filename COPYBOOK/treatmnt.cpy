@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    treatmnt.cpy                                               *
+      *    Single treatment detail record rolled up into the daily    *
+      *    patient treatment summary (ptrmtsum).                      *
+      ******************************************************************
+       01  TREATMENT-RECORD.
+           05  TR-PATIENT-NBR          PIC 9(5).
+           05  TR-TREATMENT-DATE       PIC X(8).
+           05  TR-TREATMENT-MODE       PIC X(3).
+           05  TR-MEDICATION-COST      PIC 9(5)V99.
+           05  TR-PHARMACY-COST        PIC 9(3)V99.
+           05  TR-ANCILLARY-CHARGE     PIC 9(3)V99.
