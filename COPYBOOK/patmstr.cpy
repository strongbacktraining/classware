@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    patmstr.cpy                                                *
+      *    Daily patient master record - one entry per patient        *
+      *    currently admitted, produced by the HOSP batch chain.      *
+      ******************************************************************
+       01  PATIENT-MASTER-RECORD.
+           05  PM-PATIENT-NBR          PIC 9(5).
+           05  PM-PATIENT-NAME.
+               10 PM-LAST-NAME         PIC X(10).
+               10 PM-FIRST-NAME        PIC X(10).
+           05  PM-PATIENT-TYPE         PIC X(1).
+           05  PM-BED-IDENTITY         PIC 9(4).
+           05  PM-DATE-ADMIT           PIC X(10).
+           05  PM-INS-TYPE             PIC X(3).
+           05  PM-HOSPITAL-STAY-LTH    PIC 999.
+           05  PM-PATIENT-TOT-AMT      PIC 9(7)V99.
