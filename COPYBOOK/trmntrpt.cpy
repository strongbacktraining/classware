@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    trmntrpt.cpy                                               *
+      *    Formatted treatment summary report print line.            *
+      ******************************************************************
+       01  TREATMENT-REPORT-RECORD.
+           05  TRR-PATIENT-NBR-O       PIC 9(5).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  TRR-DIAGNOSTIC-CODE-O   PIC 999.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  TRR-TREATMENT-COUNT-O   PIC ZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  TRR-TOTAL-CHARGES-O     PIC $$,$$9.99.
+           05  FILLER                  PIC X(90) VALUE SPACES.
